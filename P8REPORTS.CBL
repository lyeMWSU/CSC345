@@ -4,7 +4,7 @@
       * Purpose:    PROGRAM 08 REPORTS
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM08.
+       PROGRAM-ID. P8REPORTS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -16,7 +16,7 @@
            SELECT MASTER-FILE
            ASSIGN TO "P8VSAM.TXT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS MR-ID
            FILE STATUS IS MASTER-SWITCH.
 
@@ -24,6 +24,26 @@
            ASSIGN TO "P8REPORTS.TXT".
       *     ASSIGN TO DISPLAY.
 
+           SELECT PAYOUT-FILE
+           ASSIGN TO "P8PAYOUT.TXT".
+
+      *A PERMANENT BEFORE/AFTER RECORD OF EVERY MASTER REWRITE, KEPT
+      *ACROSS RUNS THE SAME WAY EXCUSHST.TXT AND P3HIST.TXT TREND
+      *PRIOR RUNS - OPEN EXTEND APPENDS TO IT, NEVER OVERWRITES IT.
+           SELECT AUDIT-FILE
+               ASSIGN "P8AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AR-FILE-STATUS.
+
+      *THE SAME CONTROL-TOTAL FEED PROGRAM08's BUILD APPENDS TO, SO
+      *BUILDRPT.CBL'S END-OF-NIGHT SUMMARY RECONCILES THE BUILD STEP'S
+      *OUTPUT COUNT AGAINST THIS STEP'S TRANSACTION COUNTS IN ONE
+      *REPORT.
+           SELECT BUILD-SUMMARY-FILE
+               ASSIGN TO "BUILDSUM.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
@@ -37,6 +57,29 @@
        FD  OUTPUT-FILE.
        01  PRINT-RECORD                PIC X(132).
 
+       FD  PAYOUT-FILE.
+       01  PAYOUT-RECORD               PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AR-AUDIT-RECORD.
+           05  AR-DATE                 PIC 9(6).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  AR-SAL-NUM              PIC XXX.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  AR-BEFORE-IMAGE         PIC X(53).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  AR-AFTER-IMAGE          PIC X(53).
+
+       FD  BUILD-SUMMARY-FILE.
+       01  BS-RECORD.
+           05  BS-DATE                 PIC 9(6).
+           05  BS-PROGRAM-ID           PIC X(10).
+           05  BS-INPUT-COUNT          PIC 9(5).
+           05  BS-OUTPUT-COUNT         PIC 9(5).
+           05  BS-DUPLICATE-COUNT      PIC 9(5).
+           05  BS-REJECT-COUNT         PIC 9(5).
+           05                          PIC X(41).
+
        WORKING-STORAGE SECTION.
 
        01  WS-DATE.
@@ -44,13 +87,20 @@
            05  WS-MO                   PIC XX.
            05  WS-DAY                  PIC XX.
 
+       01  WS-DATE-NUM REDEFINES WS-DATE
+                                       PIC 9(6).
+
       *INPUT-RECORD...
        01  TRANSACTION-RECORD.
            05  TR-SAL-NUM              PIC XXX.
            05  FILLER                  PIC XX.
            05  TR-NAME                 PIC X(20).
            05  TR-COM-PER              PIC XX.
+           05  TR-COM-PER-N REDEFINES TR-COM-PER
+                                       PIC 99.
            05  TR-TOT-SAL              PIC XXXXX.
+           05  TR-TOT-SAL-N REDEFINES TR-TOT-SAL
+                                       PIC 9(5).
            05  TR-PRO-EOD              PIC XXXXXX.
            05  FILLER                  PIC X(5).
            05  TR-CODES                PIC XX.
@@ -62,9 +112,15 @@
            05  MR-NAME                 PIC X(20).
            05  MR-COM-PER              PIC V99.
            05  MR-TOT-SAL              PIC XXXXX.
+           05  MR-TOT-SAL-N REDEFINES MR-TOT-SAL
+                                       PIC 9(5).
            05  MR-PRO-EOD              PIC XXXXXX.
            05  MR-MON-COM              PIC XXXXX.
+           05  MR-MON-COM-N REDEFINES MR-MON-COM
+                                       PIC 9(5).
            05  MR-YTD-COM              PIC XXXXX.
+           05  MR-YTD-COM-N REDEFINES MR-YTD-COM
+                                       PIC 9(5).
            05  MR-LAS-ACT              PIC XXXXXX.
            05  MR-TYP-A                PIC X.
 
@@ -105,12 +161,63 @@
            05  FILLER                  PIC X(5).
            05                          PIC X(4) VALUE "PAGE".
            05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "P8REPORTS".
 
        01  SWITCHES.
            05  EOD                     PIC XXX.
            05  INPUT-SWITCH            PIC XXX VALUE "NO".
            05  MASTER-SWITCH           PIC XX.
            05  OUTPUT-SWITCH           PIC XXX VALUE "NO".
+           05  MASTER-EOF              PIC XXX VALUE "NO".
+           05  AR-FILE-STATUS          PIC XX.
+           05  BS-FILE-STATUS          PIC XX.
+
+      *PLAUSIBLE COMMISSION-PERCENT RANGE - SEE P8.CBL FOR THE SAME
+      *EDIT APPLIED AT BUILD TIME.
+       01  WS-COM-PER-LOW              PIC 99 VALUE 01.
+       01  WS-COM-PER-HIGH             PIC 99 VALUE 25.
+       01  WS-COM-PER-EXCEPTION-COUNT  PIC 9(5) VALUE 0.
+
+      *EXCEPTION-COUNT SUMMARY LINE PRINTED ONCE AT THE END OF THE RUN,
+      *SAME AS P7REPORTS.CBL'S CE-EXCEPTION-LINE.
+       01  CE-EXCEPTION-LINE.
+           05  FILLER            PIC X(24) VALUE
+               "EXCEPTIONS -- COMMISSION".
+           05  FILLER            PIC X(18) VALUE " % OUT OF RANGE: ".
+           05  CE-COM-PER-EXCEPTION  PIC ZZZZ9.
+
+       01  WS-CONTROL-COUNTS.
+           05  WS-TRANS-READ-COUNT     PIC 9(5) VALUE 0.
+           05  WS-APPLIED-COUNT        PIC 9(5) VALUE 0.
+           05  WS-DUPLICATE-COUNT      PIC 9(5) VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(5) VALUE 0.
+
+       01  WS-PAYOUT-GRAND-TOTAL       PIC 9(8)V99 VALUE 0.
+
+       01  PL-PAYOUT-LINE.
+           05  PL-SAL-NUM              PIC XXX.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  PL-NAME                 PIC X(20).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  PL-MON-COM              PIC $$,$$9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  PL-YTD-COM              PIC $$,$$9.99.
+
+       01  PT-PAYOUT-TOTAL-LINE.
+           05  FILLER                  PIC X(24) VALUE
+               "TOTAL COMMISSION PAID: ".
+           05  PT-GRAND-TOTAL          PIC $$$,$$9.99.
+
+       01  PH-PAYOUT-HEADING.
+           05  FILLER                  PIC X(6) VALUE "SALES#".
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE "NAME".
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "MON. COM.".
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "YTD COM.".
 
        PROCEDURE DIVISION.
        000-MAINLINE.
@@ -119,18 +226,29 @@
            PERFORM 850-HEADINGS
            PERFORM 800-READ-TRANS
                UNTIL EOD = "YES"
+           PERFORM 870-EXCEPTION-SUMMARY
+           PERFORM 900-PAYOUT-REPORT
            PERFORM 030-CLOSE.
 
        020-OPEN.
 
            OPEN INPUT      TRANSACTION-FILE
                 OUTPUT     OUTPUT-FILE
-                I-O        MASTER-FILE.
+                           PAYOUT-FILE
+                I-O        MASTER-FILE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AR-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
 
        030-CLOSE.
+           PERFORM 246-SAVE-BUILD-SUMMARY
            CLOSE     TRANSACTION-FILE
                      OUTPUT-FILE
+                     PAYOUT-FILE
                      MASTER-FILE
+                     AUDIT-FILE
            STOP RUN.
 
 
@@ -173,58 +291,155 @@
 
            IF TR-TYP-A = "A" OR "D" OR "C"
                IF TR-TYP-A = "A"
-                   IF MR-SAL-NUM = TR-SAL-NUM
+                   IF MASTER-SWITCH = "00"
                        MOVE "DUPLICATE ADD" TO DL-MESSAGE
+                       ADD 1 TO WS-DUPLICATE-COUNT
                    ELSE
+                       PERFORM 240-APPLY-ADD
                        MOVE "ADD" TO DL-MESSAGE
                    END-IF
                END-IF
 
                IF TR-TYP-A = "D"
-                   IF MR-NAME = TR-NAME
+                   IF MASTER-SWITCH = "00"
+                       PERFORM 250-APPLY-DELETE
                        MOVE "DELETE" TO DL-MESSAGE
                    ELSE
                        MOVE "NO MASTER TO DELETE" TO DL-MESSAGE
+                       ADD 1 TO WS-REJECT-COUNT
                    END-IF
                END-IF
 
                IF TR-TYP-A = "C"
-                   IF TR-NAME = SPACES
-                       MOVE "NO MASTER TO CHANGE" TO DL-MESSAGE
-                   ELSE
-                       MOVE "CHANGE" TO DL-MESSAGE
-                   END-IF
-
-                   IF TR-TOT-SAL = SPACES
+                   IF MASTER-SWITCH NOT = "00"
                        MOVE "NO MASTER TO CHANGE" TO DL-MESSAGE
+                       ADD 1 TO WS-REJECT-COUNT
                    ELSE
+                       PERFORM 260-APPLY-CHANGE
                        MOVE "CHANGE" TO DL-MESSAGE
                    END-IF
-
-                   IF TR-COM-PER = SPACES
-                       MOVE "NO MASTER TO CHANGE" TO DL-MESSAGE
-                   ELSE
-                       MOVE "CHANGE" TO DL-MESSAGE
-                   END-IF
-
                END-IF
            ELSE
                MOVE "INVALID TRANS.CODE" TO DL-MESSAGE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+           WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1.
+
+      *ADD BUILDS A NEW SALESMAN RECORD ON THE MASTER FROM THE
+      *TRANSACTION'S NAME/SALES/COMMISSION-PERCENT. THE RANDOM READ
+      *THAT GOT US HERE FAILED TO FIND A MASTER, SO MASTER-RECORD IS
+      *LEFT OVER FROM WHATEVER SALESMAN WAS PROCESSED LAST - MR-COM-PER
+      *IS CLEARED HERE SO A REJECTED COMMISSION PERCENT COMPUTES A
+      *ZERO COMMISSION INSTEAD OF ONE BASED ON THAT LEFTOVER VALUE.
+       240-APPLY-ADD.
+           MOVE MASTER-RECORD TO AR-BEFORE-IMAGE
+           MOVE TR-SAL-NUM TO MR-SAL-NUM
+           MOVE TR-NAME TO MR-NAME
+           MOVE TR-PRO-EOD TO MR-PRO-EOD
+           MOVE TR-TOT-SAL-N TO MR-TOT-SAL-N
+           MOVE ZEROS TO MR-YTD-COM-N
+           MOVE ZEROS TO MR-COM-PER
+           MOVE SPACES TO MR-TYP-A
+           PERFORM 270-VALIDATE-COM-PER
+           PERFORM 280-COMPUTE-COMMISSION
+           MOVE WS-DATE TO MR-LAS-ACT
+           WRITE MASTER-REC FROM MASTER-RECORD
+               INVALID KEY
+                   MOVE "WRITE UNSUCCESSFUL" TO DL-MESSAGE
+               NOT INVALID KEY
+                   PERFORM 245-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+      *PERMANENT BEFORE/AFTER TRAIL OF THE MASTER REWRITE THAT JUST
+      *SUCCEEDED (EITHER AN ADD OR A CHANGE), APPENDED TO P8AUDIT.TXT.
+       245-WRITE-AUDIT-RECORD.
+           MOVE WS-DATE-NUM TO AR-DATE
+           MOVE MR-SAL-NUM TO AR-SAL-NUM
+           MOVE MASTER-RECORD TO AR-AFTER-IMAGE
+           WRITE AR-AUDIT-RECORD
+           ADD 1 TO WS-APPLIED-COUNT.
+
+      *APPENDS THIS RUN'S TRANSACTION CONTROL TOTALS TO THE SAME FEED
+      *PROGRAM08's BUILD USES, SO BUILDRPT.CBL CAN RECONCILE THE TWO
+      *STEPS TOGETHER.
+       246-SAVE-BUILD-SUMMARY.
+           OPEN EXTEND BUILD-SUMMARY-FILE
+           IF BS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT BUILD-SUMMARY-FILE
+           END-IF
+           ACCEPT BS-DATE FROM DATE
+           MOVE "P8REPORTS" TO BS-PROGRAM-ID
+           MOVE WS-TRANS-READ-COUNT TO BS-INPUT-COUNT
+           MOVE WS-APPLIED-COUNT TO BS-OUTPUT-COUNT
+           MOVE WS-DUPLICATE-COUNT TO BS-DUPLICATE-COUNT
+           MOVE WS-REJECT-COUNT TO BS-REJECT-COUNT
+           WRITE BS-RECORD
+           CLOSE BUILD-SUMMARY-FILE.
+
+      *DELETE REMOVES THE SALESMAN RECORD FROM THE MASTER OUTRIGHT
+      *RATHER THAN JUST NOTING "DELETE" ON THE PRINTED LINE.
+       250-APPLY-DELETE.
+           DELETE MASTER-FILE
+               INVALID KEY
+                   MOVE "DELETE UNSUCCESSFUL" TO DL-MESSAGE
+               NOT INVALID KEY
+                   ADD 1 TO WS-APPLIED-COUNT
+           END-DELETE.
+
+      *CHANGE APPLIES WHICHEVER TRANSACTION FIELDS WERE ACTUALLY
+      *KEYED (BLANK MEANS "LEAVE AS IS") AND RECOMPUTES COMMISSION
+      *FROM THE RESULTING SALES/PERCENT.
+       260-APPLY-CHANGE.
+           MOVE MASTER-RECORD TO AR-BEFORE-IMAGE
+
+           IF TR-NAME NOT = SPACES
+               MOVE TR-NAME TO MR-NAME
            END-IF
 
+           IF TR-TOT-SAL NOT = SPACES
+               MOVE TR-TOT-SAL-N TO MR-TOT-SAL-N
+           END-IF
+
+           IF TR-COM-PER NOT = SPACES
+               PERFORM 270-VALIDATE-COM-PER
+           END-IF
+
+           PERFORM 280-COMPUTE-COMMISSION
+           MOVE WS-DATE TO MR-LAS-ACT
 
            REWRITE MASTER-REC FROM MASTER-RECORD
                INVALID KEY
                    MOVE "REWRITE UNSUCCESSFUL" TO DL-MESSAGE
+               NOT INVALID KEY
+                   PERFORM 245-WRITE-AUDIT-RECORD
            END-REWRITE.
 
-           WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1.
+      *A COMMISSION PERCENT OUTSIDE 1%-25% IS A PLAUSIBLE KEYING SLIP,
+      *SO IT'S FLAGGED AND LEFT OUT OF THE MASTER RATHER THAN REWRITTEN
+      *AS-IS.
+       270-VALIDATE-COM-PER.
+           IF TR-COM-PER-N < WS-COM-PER-LOW
+               OR TR-COM-PER-N > WS-COM-PER-HIGH
+               MOVE "COMMISSION % OUT OF RANGE" TO DL-MESSAGE
+               ADD 1 TO WS-COM-PER-EXCEPTION-COUNT
+           ELSE
+               COMPUTE MR-COM-PER = TR-COM-PER-N / 100
+           END-IF.
+
+      *MONTHLY COMMISSION IS DERIVED FROM SALES TIMES COMMISSION
+      *PERCENT, NOT JUST CARRIED THROUGH FROM THE FEED; THE NEWLY
+      *EARNED AMOUNT IS ADDED ONTO THE RUNNING YEAR-TO-DATE FIGURE.
+       280-COMPUTE-COMMISSION.
+           COMPUTE MR-MON-COM-N ROUNDED = MR-TOT-SAL-N * MR-COM-PER
+           ADD MR-MON-COM-N TO MR-YTD-COM-N.
        800-READ-TRANS.
            MOVE "NO" TO EOD
            READ TRANSACTION-FILE INTO TRANSACTION-RECORD
                AT END
                    MOVE "YES" TO EOD
                NOT AT END
+                   ADD 1 TO WS-TRANS-READ-COUNT
                    PERFORM 200-PROCESSING
            END-READ.
 
@@ -238,4 +453,41 @@
       *     WRITE PRINT-RECORD FROM HEADING-FOUR AFTER 1
            MOVE SPACES TO PRINT-RECORD
            WRITE PRINT-RECORD
-           ADD 5 TO PC-LINES-USED.
\ No newline at end of file
+           ADD 5 TO PC-LINES-USED.
+
+      *EXCEPTION-COUNT SUMMARY PRINTED ONCE AT THE END OF THE RUN, SO
+      *A REVIEWER DOESN'T HAVE TO COUNT "COMMISSION % OUT OF RANGE"
+      *MESSAGES BY HAND.
+       870-EXCEPTION-SUMMARY.
+           MOVE WS-COM-PER-EXCEPTION-COUNT TO CE-COM-PER-EXCEPTION
+           WRITE PRINT-RECORD FROM CE-EXCEPTION-LINE AFTER 2.
+
+      *ONCE ALL TRANSACTIONS ARE APPLIED, WALK THE MASTER FILE IN KEY
+      *SEQUENCE AND PRINT EACH SALESMAN'S MONTHLY/YTD COMMISSION ON A
+      *SEPARATE PAYOUT REPORT.
+       900-PAYOUT-REPORT.
+           WRITE PAYOUT-RECORD FROM PH-PAYOUT-HEADING AFTER PAGE
+           MOVE LOW-VALUES TO MR-ID
+           START MASTER-FILE KEY IS NOT LESS THAN MR-ID
+               INVALID KEY
+                   MOVE "YES" TO MASTER-EOF
+           END-START
+
+           PERFORM 910-PAYOUT-NEXT
+               UNTIL MASTER-EOF = "YES"
+
+           MOVE WS-PAYOUT-GRAND-TOTAL TO PT-GRAND-TOTAL
+           WRITE PAYOUT-RECORD FROM PT-PAYOUT-TOTAL-LINE AFTER 2.
+
+       910-PAYOUT-NEXT.
+           READ MASTER-FILE NEXT RECORD INTO MASTER-RECORD
+               AT END
+                   MOVE "YES" TO MASTER-EOF
+               NOT AT END
+                   MOVE MR-SAL-NUM TO PL-SAL-NUM
+                   MOVE MR-NAME TO PL-NAME
+                   MOVE MR-MON-COM-N TO PL-MON-COM
+                   MOVE MR-YTD-COM-N TO PL-YTD-COM
+                   ADD MR-MON-COM-N TO WS-PAYOUT-GRAND-TOTAL
+                   WRITE PAYOUT-RECORD FROM PL-PAYOUT-LINE AFTER 1
+           END-READ.
