@@ -35,6 +35,8 @@
        01  SS-SUBSCRIPS.
            05  SS-SUB                  PIC S99.
 
+       01  WS-REC-COUNT                PIC 999 VALUE 0.
+
        01  INPUT-RECORD.
            05  IR-STORE                PIC S99.
                88  VALID-STORE         VALUE 1 THRU 10.
@@ -42,29 +44,73 @@
                88  VALID-DAY           VALUE 1 THRU 7.
            05  IR-SALES                PIC S9(3)V99.
 
+       01  WS-REPORT-FIELDS.
+           05  WS-DAY-SUB              PIC S9.
+           05  WS-ROW-TOTAL            PIC S9(6)V99.
+           05  WS-WEEKDAY-TOTAL        PIC S9(6)V99.
+           05  WS-WEEKEND-TOTAL        PIC S9(6)V99.
+           05  WS-BEST-DAY             PIC 9.
+           05  WS-BEST-AMOUNT          PIC S9(5)V99.
+           05  WS-WORST-DAY            PIC 9.
+           05  WS-WORST-AMOUNT         PIC S9(5)V99.
+
+       01  TC-REPORT-TOTALS.
+           05  TC-COL-TOTAL OCCURS 7 TIMES
+                                       PIC S9(7)V99.
+           05  TC-GRAND-TOTAL          PIC S9(8)V99.
+           05  TC-WEEKDAY-GRAND        PIC S9(8)V99.
+           05  TC-WEEKEND-GRAND        PIC S9(8)V99.
+
        01 DL-DETAIL-LINE.
-           05                          PIC().
-           05  DL-STORE-NUM            PIC().
-           05                          PIC().
+           05                          PIC X(3).
+           05  DL-STORE-NUM            PIC Z9.
+           05                          PIC X(3).
            05  DL-SALES-AREA OCCURS 7 TIMES.
                10 DL-SALES             PIC ZZ,ZZZ.99-.
                10 FILLER               PIC XXX.
-           05 DL-TOT-STORE             PIC $$$$,$$Z.99.
+           05 DL-TOT-STORE             PIC $$$$,$$$.99.
+           05  FILLER                  PIC X(2).
+           05  DL-WEEKDAY-TOTAL        PIC $$$$,$$$.99.
+           05  FILLER                  PIC X(2).
+           05  DL-WEEKEND-TOTAL        PIC $$$$,$$$.99.
+           05  FILLER                  PIC X(3).
+           05  DL-BEST-DAY             PIC 9.
+           05  FILLER                  PIC X(3).
+           05  DL-WORST-DAY            PIC 9.
 
        01 TL-TOTAL-LINE.
-           05                          PIC().
+           05                          PIC X(8) VALUE "  TOTAL:".
            05  TL-SALES-AREA OCCURS 7 TIMES.
-               10 TL-SALES             PIC $Z,ZZZ,ZZZ.99.
+               10 TL-SALES             PIC $$,$$$,$$$.99.
                10 FILLER               PIC XX.
-           05 TL-TOT-STORE             PIC$$,$$$,$$Z.99.
+           05 TL-TOT-STORE             PIC $$,$$$,$$$.99.
+
+       01  WK-WEEKDAY-LINE.
+           05                          PIC X(20) VALUE
+                                       "  WEEKDAY SUBTOTAL:".
+           05  WK-WEEKDAY-TOTAL        PIC $$,$$$,$$$.99.
+           05  FILLER                  PIC X(4).
+           05                          PIC X(18) VALUE
+                                       "WEEKEND SUBTOTAL:".
+           05  WK-WEEKEND-TOTAL        PIC $$,$$$,$$$.99.
 
        01  ST-STORE-TABLE VALUE ZERO.
            05  ST-STORES   OCCURS 10 TIMES.
                10 ST-SALES OCCURS 7 TIMES
-                                       PIC X.
+                                       PIC S9(5)V99.
 
 
 
+      *EXCEPTION AREA...
+       01  ER-EXCEPTION-LINE.
+           05  ER-STAR                 PIC X.
+           05  FILLER                  PIC X(2).
+           05  ER-REC-NUM              PIC 999.
+           05  FILLER                  PIC X(3).
+           05  ER-CONTENTS             PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  ER-REASON               PIC X(22).
+
       *HEADINGS AREA...
        01  PC-PAGE-CONTROLS.
            05  PC-PAGE-NUM             PIC S99  VALUE 0.
@@ -84,13 +130,58 @@
            05                          PIC X(4) VALUE "PAGE".
            05  FILLER                  PIC X.
            05  HL-PAGE-NUM             PIC 99.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "P3".
+
+       01  HEADING-TITLE-TWO.
+           05                          PIC X(16) VALUE
+                                       "EXCEPTION REPORT".
+
+       01  HEADING-TITLE-THREE.
+           05                          PIC X(21) VALUE
+                                       "STORE SALES SUMMARY".
+
+       01  HEADING-TWO.
+           05                          PIC X(6) VALUE "STORE".
+           05  FILLER                  PIC X(3).
+           05                          PIC X(3) VALUE "MON".
+           05  FILLER                  PIC X(4).
+           05                          PIC X(3) VALUE "TUE".
+           05  FILLER                  PIC X(4).
+           05                          PIC X(3) VALUE "WED".
+           05  FILLER                  PIC X(4).
+           05                          PIC X(3) VALUE "THU".
+           05  FILLER                  PIC X(4).
+           05                          PIC X(3) VALUE "FRI".
+           05  FILLER                  PIC X(4).
+           05                          PIC X(3) VALUE "SAT".
+           05  FILLER                  PIC X(4).
+           05                          PIC X(3) VALUE "SUN".
+           05  FILLER                  PIC X(4).
+           05                          PIC X(5) VALUE "TOTAL".
+           05  FILLER                  PIC X(5).
+           05                          PIC X(7) VALUE "WEEKDAY".
+           05  FILLER                  PIC X(3).
+           05                          PIC X(7) VALUE "WEEKEND".
+           05  FILLER                  PIC X(2).
+           05                          PIC X(4) VALUE "BEST".
+           05  FILLER                  PIC X(3).
+           05                          PIC X(5) VALUE "WORST".
 
        PROCEDURE DIVISION.
        000-MAINLINE.
            PERFORM 030-OPEN
            PERFORM 100-INITIALIZE
            PERFORM 850-HEADINGS
+           PERFORM 250-EXCEPTION-HEADINGS
            PERFORM 200-PROCESSING
+           PERFORM 320-SUMMARY-HEADINGS
+           PERFORM 300-REPORTS
+               VARYING SS-SUB
+               FROM 1 BY 1
+               UNTIL SS-SUB > 10
+           PERFORM 700-TOTALS
            PERFORM 020-CLOSE.
 
        030-OPEN.
@@ -116,34 +207,118 @@
                READ INPUT-FILE INTO INPUT-RECORD
                  AT  END
                    MOVE "YES" TO EOD
-      *             PERFORM 700-TOTALS
                  NOT AT END
                    PERFORM 210-PROCESSING
                END-READ
            END-PERFORM.
 
-      *>      PERFORM 300-REPORTS
-      *>          VARYING SS-SUB
-      *>          FROM 1 BY 1
-      *>          UNTIL SS-SUB > 10.
-
-
        210-PROCESSING.
+           ADD 1 TO WS-REC-COUNT
            IF VALID-STORE AND VALID-DAY
-               ADD IR-SALES TO ST-SALES(IR-STORE, IR-DAY)
+               ADD IR-SALES TO ST-SALES (IR-STORE, IR-DAY)
            ELSE
-               DISPLAY "INVALID".
+               PERFORM 220-EXCEPTION
+           END-IF.
+
+       220-EXCEPTION.
+           MOVE WS-REC-COUNT TO ER-REC-NUM
+           MOVE IR-RECORD TO ER-CONTENTS
+           MOVE ALL "*" TO ER-STAR
+
+           EVALUATE TRUE
+               WHEN NOT VALID-STORE AND NOT VALID-DAY
+                   MOVE "INVALID STORE AND DAY" TO ER-REASON
+               WHEN NOT VALID-STORE
+                   MOVE "INVALID STORE" TO ER-REASON
+               WHEN OTHER
+                   MOVE "INVALID DAY" TO ER-REASON
+           END-EVALUATE
+
+           WRITE PRINT-RECORD FROM ER-EXCEPTION-LINE AFTER 1
+           ADD 1 TO PC-LINES-USED.
+
+       250-EXCEPTION-HEADINGS.
+           WRITE PRINT-RECORD FROM HEADING-TITLE-TWO AFTER 1
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD AFTER 1
+           ADD 2 TO PC-LINES-USED.
+
+       300-REPORTS.
+           MOVE SS-SUB TO DL-STORE-NUM
+           MOVE 0 TO WS-ROW-TOTAL
+           MOVE 0 TO WS-WEEKDAY-TOTAL
+           MOVE 0 TO WS-WEEKEND-TOTAL
+           MOVE 1 TO WS-BEST-DAY
+           MOVE ST-SALES (SS-SUB, 1) TO WS-BEST-AMOUNT
+           MOVE 1 TO WS-WORST-DAY
+           MOVE ST-SALES (SS-SUB, 1) TO WS-WORST-AMOUNT
+
+           PERFORM 310-INNER-LOOP
+               VARYING WS-DAY-SUB
+               FROM 1 BY 1
+               UNTIL WS-DAY-SUB > 7
+
+           MOVE WS-ROW-TOTAL TO DL-TOT-STORE
+           MOVE WS-WEEKDAY-TOTAL TO DL-WEEKDAY-TOTAL
+           MOVE WS-WEEKEND-TOTAL TO DL-WEEKEND-TOTAL
+           MOVE WS-BEST-DAY TO DL-BEST-DAY
+           MOVE WS-WORST-DAY TO DL-WORST-DAY
+
+           ADD WS-WEEKDAY-TOTAL TO TC-WEEKDAY-GRAND
+           ADD WS-WEEKEND-TOTAL TO TC-WEEKEND-GRAND
+           ADD WS-ROW-TOTAL TO TC-GRAND-TOTAL
+
+           WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1
+           ADD 1 TO PC-LINES-USED.
+
+       310-INNER-LOOP.
+           MOVE ST-SALES (SS-SUB, WS-DAY-SUB) TO
+               DL-SALES (WS-DAY-SUB)
+           ADD ST-SALES (SS-SUB, WS-DAY-SUB) TO WS-ROW-TOTAL
+           ADD ST-SALES (SS-SUB, WS-DAY-SUB) TO
+               TC-COL-TOTAL (WS-DAY-SUB)
+
+           IF WS-DAY-SUB <= 5
+               ADD ST-SALES (SS-SUB, WS-DAY-SUB) TO WS-WEEKDAY-TOTAL
+           ELSE
+               ADD ST-SALES (SS-SUB, WS-DAY-SUB) TO WS-WEEKEND-TOTAL
+           END-IF
+
+           IF ST-SALES (SS-SUB, WS-DAY-SUB) > WS-BEST-AMOUNT
+               MOVE ST-SALES (SS-SUB, WS-DAY-SUB) TO WS-BEST-AMOUNT
+               MOVE WS-DAY-SUB TO WS-BEST-DAY
+           END-IF
+           IF ST-SALES (SS-SUB, WS-DAY-SUB) < WS-WORST-AMOUNT
+               MOVE ST-SALES (SS-SUB, WS-DAY-SUB) TO WS-WORST-AMOUNT
+               MOVE WS-DAY-SUB TO WS-WORST-DAY
+           END-IF.
+
+       320-SUMMARY-HEADINGS.
+           WRITE PRINT-RECORD FROM HEADING-TITLE-THREE AFTER 3
+           WRITE PRINT-RECORD FROM HEADING-TWO
+                   AFTER ADVANCING 2 LINES
+           ADD 5 TO PC-LINES-USED.
+
+       700-TOTALS.
+           MOVE TC-COL-TOTAL (1) TO TL-SALES (1)
+           MOVE TC-COL-TOTAL (2) TO TL-SALES (2)
+           MOVE TC-COL-TOTAL (3) TO TL-SALES (3)
+           MOVE TC-COL-TOTAL (4) TO TL-SALES (4)
+           MOVE TC-COL-TOTAL (5) TO TL-SALES (5)
+           MOVE TC-COL-TOTAL (6) TO TL-SALES (6)
+           MOVE TC-COL-TOTAL (7) TO TL-SALES (7)
+           MOVE TC-GRAND-TOTAL TO TL-TOT-STORE
+           WRITE PRINT-RECORD FROM TL-TOTAL-LINE AFTER 2
 
+           MOVE TC-WEEKDAY-GRAND TO WK-WEEKDAY-TOTAL
+           MOVE TC-WEEKEND-GRAND TO WK-WEEKEND-TOTAL
+           WRITE PRINT-RECORD FROM WK-WEEKDAY-LINE AFTER 2.
 
        850-HEADINGS.
            ADD  1  TO PC-PAGE-NUM
            MOVE PC-PAGE-NUM TO HL-PAGE-NUM
            WRITE PRINT-RECORD FROM HL-HEADING-LINE
                    AFTER  PAGE
-      *     WRITE PRINT-RECORD FROM HEADING-TWO
-      *             AFTER ADVANCING 3 LINES
-      *     WRITE PRINT-RECORD FROM HEADING-THREE
-      *             AFTER ADVANCING 1 LINE
            MOVE  SPACES TO PRINT-RECORD
            WRITE PRINT-RECORD AFTER 1
            ADD 5 TO PC-LINES-USED.
