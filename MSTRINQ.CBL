@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Author:    R. NAKASHIMA
+      * Date:
+      * Purpose:   MENU-DRIVEN ONLINE INQUIRY AGAINST THE PRODUCT
+      *            MASTER (VSAM.TXT) AND THE COMMISSION MASTER
+      *            (P8VSAM.TXT) - LOOKS UP ONE RECORD AT A TIME BY ITS
+      *            EXISTING RECORD KEY, READ-ONLY, NO UPDATE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSTRINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PRODUCT-MASTER-FILE
+               ASSIGN TO "VSAM.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MR-PRO-NUM
+               FILE STATUS IS PM-FILE-STATUS.
+
+           SELECT COMMISSION-MASTER-FILE
+               ASSIGN TO "P8VSAM.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MR-SAL-NUM
+               FILE STATUS IS CM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER-FILE.
+       01  PM-REC.
+           05  MR-PRO-NUM              PIC 999.
+           05  MR-PRO-DES              PIC X(27).
+           05  MR-PRICE                PIC 999V99.
+           05  MR-MIN-ORD              PIC 999.
+           05  MR-QTY-DIS              PIC 999.
+           05  MR-DIS-PER              PIC V999.
+           05  MR-TOTAL                PIC 9(7).
+           05  FILLER                  PIC X(29).
+
+       FD  COMMISSION-MASTER-FILE.
+       01  CM-REC.
+           05  MR-SAL-NUM              PIC XXX.
+           05  MR-NAME                 PIC X(20).
+           05  MR-COM-PER              PIC V99.
+           05  MR-TOT-SAL              PIC XXXXX.
+           05  MR-PRO-EOD              PIC XXXXXX.
+           05  MR-MON-COM              PIC XXXXX.
+           05  MR-YTD-COM              PIC XXXXX.
+           05  MR-LAS-ACT              PIC XXXXXX.
+           05  MR-TYP-A                PIC X.
+           05  FILLER                  PIC X(27).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  WS-DONE                 PIC XXX  VALUE "NO".
+           05  PM-FILE-STATUS          PIC XX.
+           05  CM-FILE-STATUS          PIC XX.
+
+       01  WS-MENU-CHOICE              PIC X.
+           88  WS-PRODUCT-CHOICE                VALUE "1".
+           88  WS-COMMISSION-CHOICE             VALUE "2".
+           88  WS-EXIT-CHOICE                   VALUE "9".
+
+      *KEY ENTRY AREAS - ALPHANUMERIC SO A NON-NUMERIC ENTRY DOESN'T
+      *ABEND THE ACCEPT, VALIDATED BEFORE USE AS THE RECORD KEY.
+       01  WS-PRO-NUM-ENTRY            PIC X(3).
+       01  WS-PRO-NUM-CANCEL           REDEFINES WS-PRO-NUM-ENTRY
+                                       PIC 999.
+       01  WS-SAL-NUM-ENTRY            PIC X(3).
+
+       01  DL-PRODUCT-LINE.
+           05  FILLER                  PIC X(15) VALUE
+               "PRODUCT NUMBER:".
+           05  DL-PRO-NUM              PIC ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               "DESCRIPTION:".
+           05  DL-PRO-DES              PIC X(27).
+
+       01  DL-PRODUCT-LINE-TWO.
+           05  FILLER                  PIC X(7)  VALUE "PRICE:".
+           05  DL-PRICE                PIC $ZZ9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE "MIN.ORD:".
+           05  DL-MIN-ORD              PIC ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE "QTY.DIS:".
+           05  DL-QTY-DIS              PIC ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "DIS.%:".
+           05  DL-DIS-PER              PIC .999.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(7)  VALUE "TOTAL:".
+           05  DL-TOTAL                PIC ZZZZZZ9.
+
+       01  DL-COMMISSION-LINE.
+           05  FILLER                  PIC X(16) VALUE
+               "SALESMAN NUMBER:".
+           05  DL-SAL-NUM              PIC XXX.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "NAME:".
+           05  DL-NAME                 PIC X(20).
+
+       01  DL-COMMISSION-LINE-TWO.
+           05  FILLER                  PIC X(10) VALUE "COM. PER:".
+           05  DL-COM-PER              PIC .99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "TOT.SALE:".
+           05  DL-TOT-SAL              PIC X(5).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE "MON.COM:".
+           05  DL-MON-COM              PIC X(5).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE "YTD COM:".
+           05  DL-YTD-COM              PIC X(5).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE "LAS.ACT:".
+           05  DL-LAS-ACT              PIC X(6).
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-MAIN-MENU
+               UNTIL WS-DONE = "YES"
+           PERFORM 900-TERMINATE
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT PRODUCT-MASTER-FILE
+                      COMMISSION-MASTER-FILE.
+
+       200-MAIN-MENU.
+           DISPLAY " "
+           DISPLAY "-------------------------------------------"
+           DISPLAY "  MASTER FILE INQUIRY"
+           DISPLAY "  1 - PRODUCT MASTER  (VSAM.TXT)"
+           DISPLAY "  2 - COMMISSION MASTER  (P8VSAM.TXT)"
+           DISPLAY "  9 - EXIT"
+           DISPLAY "-------------------------------------------"
+           DISPLAY "ENTER SELECTION: " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE TRUE
+               WHEN WS-PRODUCT-CHOICE
+                   PERFORM 300-PRODUCT-INQUIRY
+               WHEN WS-COMMISSION-CHOICE
+                   PERFORM 400-COMMISSION-INQUIRY
+               WHEN WS-EXIT-CHOICE
+                   MOVE "YES" TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - TRY AGAIN"
+           END-EVALUATE.
+
+      *ZERO CANCELS BACK TO THE MAIN MENU WITHOUT A LOOKUP.
+       300-PRODUCT-INQUIRY.
+           DISPLAY "ENTER PRODUCT NUMBER (000 TO CANCEL): "
+               WITH NO ADVANCING
+           ACCEPT WS-PRO-NUM-ENTRY
+
+           IF WS-PRO-NUM-CANCEL NOT = 0
+               MOVE WS-PRO-NUM-CANCEL TO MR-PRO-NUM
+               READ PRODUCT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "NO PRODUCT ON FILE FOR THAT NUMBER"
+                   NOT INVALID KEY
+                       PERFORM 310-DISPLAY-PRODUCT
+               END-READ
+           END-IF.
+
+       310-DISPLAY-PRODUCT.
+           MOVE MR-PRO-NUM TO DL-PRO-NUM
+           MOVE MR-PRO-DES TO DL-PRO-DES
+           MOVE MR-PRICE TO DL-PRICE
+           MOVE MR-MIN-ORD TO DL-MIN-ORD
+           MOVE MR-QTY-DIS TO DL-QTY-DIS
+           MOVE MR-DIS-PER TO DL-DIS-PER
+           MOVE MR-TOTAL TO DL-TOTAL
+
+           DISPLAY DL-PRODUCT-LINE
+           DISPLAY DL-PRODUCT-LINE-TWO.
+
+      *SPACES CANCELS BACK TO THE MAIN MENU WITHOUT A LOOKUP.
+       400-COMMISSION-INQUIRY.
+           DISPLAY "ENTER SALESMAN NUMBER (BLANK TO CANCEL): "
+               WITH NO ADVANCING
+           ACCEPT WS-SAL-NUM-ENTRY
+
+           IF WS-SAL-NUM-ENTRY NOT = SPACES
+               MOVE WS-SAL-NUM-ENTRY TO MR-SAL-NUM
+               READ COMMISSION-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "NO SALESMAN ON FILE FOR THAT NUMBER"
+                   NOT INVALID KEY
+                       PERFORM 410-DISPLAY-COMMISSION
+               END-READ
+           END-IF.
+
+       410-DISPLAY-COMMISSION.
+           MOVE MR-SAL-NUM TO DL-SAL-NUM
+           MOVE MR-NAME TO DL-NAME
+           MOVE MR-COM-PER TO DL-COM-PER
+           MOVE MR-TOT-SAL TO DL-TOT-SAL
+           MOVE MR-MON-COM TO DL-MON-COM
+           MOVE MR-YTD-COM TO DL-YTD-COM
+           MOVE MR-LAS-ACT TO DL-LAS-ACT
+
+           DISPLAY DL-COMMISSION-LINE
+           DISPLAY DL-COMMISSION-LINE-TWO.
+
+       900-TERMINATE.
+           CLOSE PRODUCT-MASTER-FILE
+                 COMMISSION-MASTER-FILE.
