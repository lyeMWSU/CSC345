@@ -20,6 +20,11 @@
            SELECT OUTPUT-FILE
            ASSIGN TO "P6.TXT".
 
+           SELECT PRICE-HISTORY-FILE
+           ASSIGN TO "P6HIST.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS PH-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
@@ -33,6 +38,15 @@
        FD  OUTPUT-FILE.
        01  PRINT-RECORD                PIC X(80).
 
+      *LAST RUN'S PRICE/TERMS SNAPSHOT, ONE RECORD PER PRODUCT.
+       FD  PRICE-HISTORY-FILE.
+       01  PH-RECORD.
+           05  PH-PRO-NUM              PIC 999.
+           05  PH-PRICE                PIC 999V99.
+           05  PH-MIN-ORD              PIC 999.
+           05  PH-QTY-DIS              PIC 999.
+           05  PH-DIS-PER              PIC V999.
+
        WORKING-STORAGE SECTION.
 
        01  WS-DATE.
@@ -65,6 +79,22 @@
            05  DL-QTY-DIS              PIC ZZ9.
            05  FILLER                  PIC X(3).
            05  DL-DIS-PER              PIC .999.
+           05  FILLER                  PIC X(3).
+           05  DL-CHANGE-FLAG          PIC X(9).
+
+      *PRIOR-RUN PRICE/TERMS SNAPSHOT LOADED FROM PRICE-HISTORY-FILE SO
+      *A CHANGE SINCE THE LAST RUN CAN BE FLAGGED WITHOUT DIFFING TWO
+      *PRINTOUTS BY HAND.
+       01  WS-PRIOR-COUNT              PIC 999 VALUE 0.
+
+       01  PH-PRIOR-TABLE.
+           05  PH-PRIOR-ENTRY OCCURS 200 TIMES
+                                       INDEXED BY PH-NDX.
+               10  PH-PRIOR-PRO-NUM    PIC 999.
+               10  PH-PRIOR-PRICE      PIC 999V99.
+               10  PH-PRIOR-MIN-ORD    PIC 999.
+               10  PH-PRIOR-QTY-DIS    PIC 999.
+               10  PH-PRIOR-DIS-PER    PIC V999.
 
 
       *HEADING AREAS...
@@ -83,9 +113,13 @@
            05  FILLER                  PIC X(5).
            05                          PIC X(4) VALUE "PAGE".
            05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "PROGRAM06".
 
        01  SWITCHES.
            05  EOD                         PIC XXX.
+           05  PH-FILE-STATUS              PIC XX.
        PROCEDURE DIVISION.
        000-MAINLINE.
       *INITIALIZATION SECTION
@@ -93,6 +127,7 @@
                OUTPUT OUTPUT-FILE
            PERFORM 100-INITIALIZE
            PERFORM 850-HEADINGS
+           OPEN OUTPUT PRICE-HISTORY-FILE
       *PROCESSING SECTION
            PERFORM UNTIL EOD = "YES"
                READ INPUT-FILE INTO INPUT-RECORD
@@ -106,6 +141,7 @@
       *TERMINATION SECTION
            CLOSE INPUT-FILE
                  OUTPUT-FILE
+                 PRICE-HISTORY-FILE
            STOP RUN.
 
        100-INITIALIZE.
@@ -115,7 +151,29 @@
            MOVE WS-MO TO HL-MO
            MOVE WS-DAY TO HL-DAY
            MOVE WS-YY TO HL-YY
-           MOVE SPACES TO PRINT-RECORD.
+           MOVE SPACES TO PRINT-RECORD
+           PERFORM 110-LOAD-PRIOR-PRICES.
+
+      *LOADS LAST RUN'S PRICE/TERMS SNAPSHOT SO 200-PROCESSING CAN SPOT
+      *A CHANGE. A MISSING HISTORY FILE (FIRST RUN) JUST LEAVES THE
+      *TABLE EMPTY, THE SAME WAY PRG02 TOLERATES A MISSING EXCUSHST.TXT.
+       110-LOAD-PRIOR-PRICES.
+           OPEN INPUT PRICE-HISTORY-FILE
+           IF PH-FILE-STATUS = "00"
+               PERFORM UNTIL PH-FILE-STATUS NOT = "00"
+                   READ PRICE-HISTORY-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-PRIOR-COUNT < 200
+                               ADD 1 TO WS-PRIOR-COUNT
+                               MOVE PH-RECORD TO
+                                   PH-PRIOR-ENTRY (WS-PRIOR-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRICE-HISTORY-FILE
+           END-IF.
 
        200-PROCESSING.
            MOVE IR-PRO-NUM TO DL-PRO-NUM
@@ -124,8 +182,34 @@
            MOVE IR-MIN-ORD TO DL-MIN-ORD
            MOVE IR-QTY-DIS TO DL-QTY-DIS
            MOVE IR-DIS-PER TO DL-DIS-PER
-
-           WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1.
+           PERFORM 205-CHECK-CHANGE
+
+           WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1
+
+           MOVE IR-PRO-NUM TO PH-PRO-NUM
+           MOVE IR-PRICE TO PH-PRICE
+           MOVE IR-MIN-ORD TO PH-MIN-ORD
+           MOVE IR-QTY-DIS TO PH-QTY-DIS
+           MOVE IR-DIS-PER TO PH-DIS-PER
+           WRITE PH-RECORD.
+
+      *FLAGS A PRODUCT WHOSE PRICE OR DISCOUNT TERMS CHANGED SINCE THE
+      *PRIOR RUN. A PRODUCT NOT FOUND IN THE PRIOR SNAPSHOT (NEW SINCE
+      *LAST RUN) IS LEFT UNFLAGGED.
+       205-CHECK-CHANGE.
+           MOVE SPACES TO DL-CHANGE-FLAG
+           SET PH-NDX TO 1
+           SEARCH PH-PRIOR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PH-PRIOR-PRO-NUM (PH-NDX) = IR-PRO-NUM
+                   IF PH-PRIOR-PRICE (PH-NDX) NOT = IR-PRICE
+                       OR PH-PRIOR-MIN-ORD (PH-NDX) NOT = IR-MIN-ORD
+                       OR PH-PRIOR-QTY-DIS (PH-NDX) NOT = IR-QTY-DIS
+                       OR PH-PRIOR-DIS-PER (PH-NDX) NOT = IR-DIS-PER
+                       MOVE "CHANGED" TO DL-CHANGE-FLAG
+                   END-IF
+           END-SEARCH.
 
        850-HEADINGS.
            ADD 1 TO PC-PAGE-NUM
@@ -133,4 +217,4 @@
            WRITE PRINT-RECORD FROM HL-HEADING-LINE AFTER PAGE
            MOVE SPACES TO PRINT-RECORD
            WRITE PRINT-RECORD AFTER 1
-           ADD 5 TO PC-LINES-USED.
\ No newline at end of file
+           ADD 5 TO PC-LINES-USED.
