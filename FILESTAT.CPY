@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:  FILESTAT.CPY
+      * Author:    R. NAKASHIMA
+      * Purpose:   COMMON FILE-STATUS CHECK FOR INDEXED-FILE WRITES,
+      *            REWRITES, AND DELETES. "00" (SUCCESS) AND "22"
+      *            (DUPLICATE KEY, ALREADY HANDLED VIA THE INVALID
+      *            KEY PHRASE ON THE WRITE ITSELF) ARE LEFT ALONE -
+      *            ANYTHING ELSE GETS LOGGED THE SAME WAY NO MATTER
+      *            WHICH PROGRAM HIT IT, INSTEAD OF EACH PROGRAM
+      *            REINVENTING ITS OWN DISPLAY.
+      *
+      * Use:       COPY FILESTAT REPLACING ==FS-FIELD== BY ==xxxxx==.
+      *
+      * Modification History:
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  ---------------------------------------
+      ******************************************************************
+           IF FS-FIELD NOT = "00" AND FS-FIELD NOT = "22"
+               DISPLAY "FILE STATUS ERROR"
+               DISPLAY FS-FIELD
+           END-IF
