@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: ONE COMBINED BUILD-SUMMARY REPORT ACROSS ALL THE
+      *          MASTER-BUILD PROGRAMS THAT APPEND TO BUILDSUM.TXT,
+      *          SO OPERATIONS HAS A SINGLE PLACE TO CONFIRM WHICHEVER
+      *          NIGHTLY BUILD RAN.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILDRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE
+           ASSIGN TO "BUILDSUM.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS BS-FILE-STATUS.
+
+           SELECT OUTPUT-FILE
+           ASSIGN TO "BUILDRPT.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  BS-RECORD.
+           05  BS-DATE                 PIC 9(6).
+           05  BS-PROGRAM-ID           PIC X(10).
+           05  BS-INPUT-COUNT          PIC 9(5).
+           05  BS-OUTPUT-COUNT         PIC 9(5).
+           05  BS-DUPLICATE-COUNT      PIC 9(5).
+           05  BS-REJECT-COUNT         PIC 9(5).
+           05                          PIC X(41).
+
+       FD  OUTPUT-FILE.
+       01  PRINT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-DATE.
+           05  WS-YY                   PIC XX.
+           05  WS-MO                   PIC XX.
+           05  WS-DAY                  PIC XX.
+
+      *OUTPUT...
+       01  DL-DETAIL-LINE.
+           05  DL-DATE                 PIC 9(6).
+           05  FILLER                  PIC X(3).
+           05  DL-PROGRAM-ID           PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  DL-INPUT                PIC ZZZZ9.
+           05  FILLER                  PIC X(3).
+           05  DL-OUTPUT               PIC ZZZZ9.
+           05  FILLER                  PIC X(3).
+           05  DL-DUPLICATE            PIC ZZZZ9.
+           05  FILLER                  PIC X(3).
+           05  DL-REJECT               PIC ZZZZ9.
+           05  FILLER                  PIC X(3).
+           05  DL-UNACCOUNTED          PIC ZZZZ9.
+
+       01  CT-TOTAL-LINE.
+           05  FILLER            PIC X(15) VALUE "GRAND TOTALS - ".
+           05  FILLER            PIC X(7)  VALUE "INPUT: ".
+           05  CT-INPUT          PIC ZZZZZ9.
+           05  FILLER            PIC X(11) VALUE " WRITTEN: ".
+           05  CT-OUTPUT         PIC ZZZZZ9.
+           05  FILLER            PIC X(12) VALUE " DUPLICATE: ".
+           05  CT-DUPLICATE      PIC ZZZZZ9.
+           05  FILLER            PIC X(9)  VALUE " REJECT: ".
+           05  CT-REJECT         PIC ZZZZZ9.
+           05  FILLER            PIC X(14) VALUE " UNACCOUNTED: ".
+           05  CT-UNACCOUNTED    PIC ZZZZZ9.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GT-INPUT             PIC 9(7)  VALUE 0.
+           05  WS-GT-OUTPUT            PIC 9(7)  VALUE 0.
+           05  WS-GT-DUPLICATE         PIC 9(7)  VALUE 0.
+           05  WS-GT-REJECT            PIC 9(7)  VALUE 0.
+           05  WS-GT-UNACCOUNTED       PIC S9(7) VALUE 0.
+
+       01  WS-ROW-UNACCOUNTED          PIC S9(5) VALUE 0.
+
+      *HEADING AREAS...
+       01  PC-PAGE-CONTROLS.
+           05  PC-PAGE-NUM             PIC S99  VALUE 0.
+
+       01  HL-HEADING-LINE.
+           05  HL-DATE.
+               10 HL-MO                PIC XX/.
+               10 HL-DAY               PIC XX/.
+               10 HL-YY                PIC XX.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(21) VALUE
+               "MASTER BUILD SUMMARY".
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PAGE".
+           05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "BUILDRPT".
+
+       01  SWITCHES.
+           05  EOD                     PIC XXX.
+           05  BS-FILE-STATUS          PIC XX.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+      *INITIALIZATION SECTION
+           PERFORM 100-INITIALIZE
+      *PROCESSING SECTION
+           IF BS-FILE-STATUS = "00"
+               OPEN OUTPUT OUTPUT-FILE
+               PERFORM 850-HEADINGS
+               PERFORM UNTIL EOD = "YES"
+                   READ INPUT-FILE
+                       AT END
+                           MOVE "YES" TO EOD
+                       NOT AT END
+                           PERFORM 200-PROCESSING
+                   END-READ
+               END-PERFORM
+               PERFORM 300-GRAND-TOTALS
+               CLOSE INPUT-FILE
+                     OUTPUT-FILE
+           ELSE
+               DISPLAY "NO BUILD SUMMARIES ON FILE YET"
+           END-IF
+      *TERMINATION SECTION
+           STOP RUN.
+
+       100-INITIALIZE.
+           MOVE "NO " TO EOD
+      *DATE
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-MO TO HL-MO
+           MOVE WS-DAY TO HL-DAY
+           MOVE WS-YY TO HL-YY
+           MOVE SPACES TO PRINT-RECORD
+           OPEN INPUT INPUT-FILE.
+
+      *UNACCOUNTED IS WHATEVER'S LEFT OVER AFTER WRITTEN, DUPLICATE,
+      *AND REJECT ARE ALL SUBTRACTED FROM INPUT FOR THIS ONE BUILD
+      *STEP - IT SHOULD ALWAYS BE ZERO, AND A NONZERO VALUE MEANS A
+      *RECORD WENT IN AND NEVER CAME OUT ANY PATH THAT STEP TRACKS.
+       200-PROCESSING.
+           MOVE BS-DATE TO DL-DATE
+           MOVE BS-PROGRAM-ID TO DL-PROGRAM-ID
+           MOVE BS-INPUT-COUNT TO DL-INPUT
+           MOVE BS-OUTPUT-COUNT TO DL-OUTPUT
+           MOVE BS-DUPLICATE-COUNT TO DL-DUPLICATE
+           MOVE BS-REJECT-COUNT TO DL-REJECT
+
+           COMPUTE WS-ROW-UNACCOUNTED =
+               BS-INPUT-COUNT - BS-OUTPUT-COUNT
+               - BS-DUPLICATE-COUNT - BS-REJECT-COUNT
+           MOVE WS-ROW-UNACCOUNTED TO DL-UNACCOUNTED
+
+           WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1
+
+           ADD BS-INPUT-COUNT TO WS-GT-INPUT
+           ADD BS-OUTPUT-COUNT TO WS-GT-OUTPUT
+           ADD BS-DUPLICATE-COUNT TO WS-GT-DUPLICATE
+           ADD BS-REJECT-COUNT TO WS-GT-REJECT
+           ADD WS-ROW-UNACCOUNTED TO WS-GT-UNACCOUNTED.
+
+       300-GRAND-TOTALS.
+           MOVE WS-GT-INPUT TO CT-INPUT
+           MOVE WS-GT-OUTPUT TO CT-OUTPUT
+           MOVE WS-GT-DUPLICATE TO CT-DUPLICATE
+           MOVE WS-GT-REJECT TO CT-REJECT
+           MOVE WS-GT-UNACCOUNTED TO CT-UNACCOUNTED
+           WRITE PRINT-RECORD FROM CT-TOTAL-LINE AFTER 2.
+
+       850-HEADINGS.
+           ADD 1 TO PC-PAGE-NUM
+           MOVE PC-PAGE-NUM TO HL-PAGE-NUM
+           WRITE PRINT-RECORD FROM HL-HEADING-LINE AFTER PAGE
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD AFTER 1.
