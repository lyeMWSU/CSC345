@@ -4,7 +4,7 @@
       * Purpose:	PROGRAM 07
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM07.
+       PROGRAM-ID. P7REPORTS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -24,11 +24,50 @@
            ASSIGN TO "P7REPORT.TXT".
       *     ASSIGN TO DISPLAY.
 
+           SELECT TAX-RATE-FILE
+           ASSIGN TO "TAXRATE.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS TX-FILE-STATUS.
+
+           SELECT REORDER-FILE
+           ASSIGN TO "P7REORD.TXT".
+
+           SELECT REORDER-POINT-FILE
+           ASSIGN TO "REORDPT.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS RP-FILE-STATUS.
+
+      *A PERMANENT BEFORE/AFTER RECORD OF EVERY MASTER REWRITE, KEPT
+      *ACROSS RUNS THE SAME WAY EXCUSHST.TXT AND P3HIST.TXT TREND
+      *PRIOR RUNS - OPEN EXTEND APPENDS TO IT, NEVER OVERWRITES IT.
+           SELECT AUDIT-FILE
+               ASSIGN "P7AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AR-FILE-STATUS.
+
+      *THE SAME CONTROL-TOTAL FEED PROGRAM07's BUILD APPENDS TO, SO
+      *BUILDRPT.CBL'S END-OF-NIGHT SUMMARY RECONCILES THE BUILD STEP'S
+      *OUTPUT COUNT AGAINST THIS STEP'S TRANSACTION COUNTS IN ONE
+      *REPORT.
+           SELECT BUILD-SUMMARY-FILE
+               ASSIGN TO "BUILDSUM.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
        01  TF-ID                        PIC X(80).
 
+       FD  TAX-RATE-FILE.
+       01  TX-RECORD                    PIC 9V999.
+
+       FD  REORDER-FILE.
+       01  RO-PRINT-RECORD              PIC X(80).
+
+       FD  REORDER-POINT-FILE.
+       01  RP-RECORD                    PIC 9(5).
+
        FD  MASTER-FILE.
        01  MASTER-REC.
            05  MR-ID                   PIC X(3).
@@ -37,6 +76,26 @@
        FD  OUTPUT-FILE.
        01  PRINT-RECORD                PIC X(132).
 
+       FD  AUDIT-FILE.
+       01  AR-AUDIT-RECORD.
+           05  AR-DATE                 PIC 9(6).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  AR-PRO-NUM              PIC 999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  AR-BEFORE-IMAGE         PIC X(80).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  AR-AFTER-IMAGE          PIC X(80).
+
+       FD  BUILD-SUMMARY-FILE.
+       01  BS-RECORD.
+           05  BS-DATE                 PIC 9(6).
+           05  BS-PROGRAM-ID           PIC X(10).
+           05  BS-INPUT-COUNT          PIC 9(5).
+           05  BS-OUTPUT-COUNT         PIC 9(5).
+           05  BS-DUPLICATE-COUNT      PIC 9(5).
+           05  BS-REJECT-COUNT         PIC 9(5).
+           05                          PIC X(41).
+
        WORKING-STORAGE SECTION.
 
        01  WS-DATE.
@@ -44,6 +103,9 @@
            05  WS-MO                   PIC XX.
            05  WS-DAY                  PIC XX.
 
+       01  WS-DATE-NUM REDEFINES WS-DATE
+                                       PIC 9(6).
+
       *INPUT-RECORD...
        01  TRANSACTION-RECORD.
            05  TR-CUS-NAME             PIC X(25).
@@ -71,6 +133,71 @@
            05  DC-DIS-AMT              PIC 9(3)V99.
            05  DC-NET-PRI              PIC 9(5)V99.
 
+      *SALES TAX RATE, LOADED FROM TAXRATE.TXT SO IT CAN BE CHANGED
+      *WITHOUT A RECOMPILE. A MISSING FILE LEAVES THE HISTORICAL 7%
+      *RATE IN EFFECT, THE SAME AS BEFORE THIS TABLE EXISTED.
+       01  WS-TAX-RATE                 PIC 9V999 VALUE .070.
+
+      *REORDER-POINT THRESHOLD, LOADED FROM REORDPT.TXT. WHEN A
+      *PRODUCT'S CUMULATIVE UNITS SOLD (MR-TOTAL) CROSSES THIS MANY
+      *UNITS ON A GIVEN TRANSACTION, THE PRODUCT IS FLAGGED ON THE
+      *REORDER-POINT REPORT.
+       01  WS-REORDER-POINT            PIC 9(5)  VALUE 100.
+       01  WS-PRIOR-TOTAL              PIC 9(7)  VALUE 0.
+
+      *EXCEPTION AND GRAND-TOTAL ACCUMULATORS FOR THE END-OF-RUN
+      *SUMMARY LINES.
+       01  WS-EXCEPTION-COUNTS.
+           05  WS-NOT-ON-FILE-COUNT    PIC 9(5)  VALUE 0.
+           05  WS-BELOW-MIN-COUNT      PIC 9(5)  VALUE 0.
+           05  WS-BACK-ORDER-COUNT     PIC 9(5)  VALUE 0.
+           05  WS-RESERVED-KEY-COUNT   PIC 9(5)  VALUE 0.
+           05  WS-TRANS-READ-COUNT     PIC 9(5)  VALUE 0.
+           05  WS-APPLIED-COUNT        PIC 9(5)  VALUE 0.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GT-GRO-PRI           PIC 9(8)V99 VALUE 0.
+           05  WS-GT-SAL-TAX           PIC 9(8)V99 VALUE 0.
+           05  WS-GT-DIS-AMT           PIC 9(8)V99 VALUE 0.
+           05  WS-GT-NET-PRI           PIC 9(8)V99 VALUE 0.
+
+       01  CT-TOTAL-LINE.
+           05  FILLER            PIC X(15) VALUE "GRAND TOTALS - ".
+           05  FILLER            PIC X(7)  VALUE "GROSS: ".
+           05  CT-GRO-PRI        PIC $$$$,$$9.99.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "TAX: ".
+           05  CT-SAL-TAX        PIC $$$$,$$9.99.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE "DISCOUNT: ".
+           05  CT-DIS-AMT        PIC $$$$,$$9.99.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "NET: ".
+           05  CT-NET-PRI        PIC $$$$,$$9.99.
+
+       01  CE-EXCEPTION-LINE.
+           05  FILLER            PIC X(21) VALUE
+               "EXCEPTIONS -- NOT ON".
+           05  FILLER            PIC X(6)  VALUE " FILE:".
+           05  CE-NOT-ON-FILE    PIC ZZZZ9.
+           05  FILLER            PIC X(13) VALUE "  BELOW MIN.:".
+           05  CE-BELOW-MIN      PIC ZZZZ9.
+           05  FILLER            PIC X(14) VALUE "  BACK-ORDER: ".
+           05  CE-BACK-ORDER     PIC ZZZZ9.
+           05  FILLER            PIC X(11) VALUE "  RESERVED:".
+           05  CE-RESERVED-KEY   PIC ZZZZ9.
+
+       01  RO-ALERT-LINE.
+           05  FILLER            PIC X(23) VALUE
+               "REORDER POINT REACHED:".
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  RO-PRO-NUM        PIC ZZ9.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  RO-PRO-DES        PIC X(27).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(12) VALUE "UNITS SOLD: ".
+           05  RO-TOTAL          PIC ZZZZZZ9.
+
 
 
       *OUTPUT...
@@ -127,6 +254,9 @@
            05  FILLER                  PIC X(5).
            05                          PIC X(4) VALUE "PAGE".
            05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "P7REPORTS".
 
        01  HEADING-TWO.
            05                          PIC X(8) VALUE "CUSTOMER".
@@ -203,6 +333,11 @@
            05  INPUT-SWITCH            PIC XXX VALUE "NO".
            05  MASTER-SWITCH           PIC XX.
            05  OUTPUT-SWITCH           PIC XXX VALUE "NO".
+           05  TX-FILE-STATUS          PIC XX.
+           05  RP-FILE-STATUS          PIC XX.
+           05  WS-EXCEPTION-FLAG       PIC XXX VALUE "NO".
+           05  AR-FILE-STATUS          PIC XX.
+           05  BS-FILE-STATUS          PIC XX.
 
        PROCEDURE DIVISION.
        000-MAINLINE.
@@ -211,18 +346,28 @@
            PERFORM 850-HEADINGS
            PERFORM 800-READ-TRANS
                UNTIL EOD = "YES"
+           PERFORM 900-GRAND-TOTALS
            PERFORM 030-CLOSE.
 
        020-OPEN.
 
            OPEN INPUT      TRANSACTION-FILE
                 OUTPUT     OUTPUT-FILE
-                I-O        MASTER-FILE.
+                           REORDER-FILE
+                I-O        MASTER-FILE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AR-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
 
        030-CLOSE.
+           PERFORM 245-SAVE-BUILD-SUMMARY
            CLOSE     TRANSACTION-FILE
                      OUTPUT-FILE
+                     REORDER-FILE
                      MASTER-FILE
+                     AUDIT-FILE
            STOP RUN.
 
 
@@ -236,15 +381,54 @@
            MOVE SPACES TO PRINT-RECORD
 
            INITIALIZE DC-DETAIL-CALCS
-           INITIALIZE DL-DETAIL-LINE.
+           INITIALIZE DL-DETAIL-LINE
+           PERFORM 110-GET-TAX-RATE
+           PERFORM 120-GET-REORDER-POINT.
+
+      *AN OPERATOR-MAINTAINED TAX-RATE FILE LETS THE SALES TAX RATE
+      *CHANGE WITHOUT A RECOMPILE. NO FILE (OR A GARBLED ONE) LEAVES
+      *THE HISTORICAL 7% RATE IN EFFECT.
+       110-GET-TAX-RATE.
+           OPEN INPUT TAX-RATE-FILE
+           IF TX-FILE-STATUS = "00"
+               READ TAX-RATE-FILE INTO WS-TAX-RATE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE TAX-RATE-FILE
+           END-IF.
+
+      *SAME PATTERN FOR THE REORDER-POINT THRESHOLD - NO FILE LEAVES
+      *THE 100-UNIT DEFAULT IN EFFECT.
+       120-GET-REORDER-POINT.
+           OPEN INPUT REORDER-POINT-FILE
+           IF RP-FILE-STATUS = "00"
+               READ REORDER-POINT-FILE INTO WS-REORDER-POINT
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE REORDER-POINT-FILE
+           END-IF.
 
+      *PRODUCT 000 IS PROGRAM07'S CONTROL RECORD, NOT A REAL PRODUCT -
+      *A TRANSACTION KEYED TO IT IS REJECTED BEFORE THE MASTER IS EVEN
+      *READ, SO IT CAN NEVER BE RETRIEVED OR REWRITTEN AS A PRODUCT.
        200-PROCESSING.
            INITIALIZE DC-DETAIL-CALCS
            INITIALIZE DL-DETAIL-LINE
-           MOVE TR-PRO-NUM TO MR-ID
-           READ MASTER-FILE INTO MASTER-RECORD
+           IF TR-PRO-NUM = ZERO
+               MOVE TR-CUS-NAME TO DL-CUS-NAME
+               MOVE TR-QTY-PCH TO DL-QTY-PCH
+               MOVE TR-PRO-NUM TO DL-PRO-NUM
+               MOVE "RESERVED PRODUCT NUMBER" TO DL-MESSAGE
+               ADD 1 TO WS-RESERVED-KEY-COUNT
+               WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1
+           ELSE
+               MOVE TR-PRO-NUM TO MR-ID
+               READ MASTER-FILE INTO MASTER-RECORD
 
-           PERFORM 210-PROCESSING.
+               PERFORM 210-PROCESSING
+           END-IF.
 
        210-PROCESSING.
            MOVE TR-CUS-NAME TO DL-CUS-NAME
@@ -256,7 +440,7 @@
 
            MULTIPLY MR-PRICE BY TR-QTY-PCH GIVING DC-GRO-PRI
            MULTIPLY MR-DIS-PER BY 100 GIVING DC-DIS-PER
-           MULTIPLY .07 BY DC-GRO-PRI GIVING DC-SAL-TAX
+           MULTIPLY WS-TAX-RATE BY DC-GRO-PRI GIVING DC-SAL-TAX
            COMPUTE DC-DIS-AMT = DC-GRO-PRI * MR-DIS-PER
            COMPUTE DC-NET-PRI ROUNDED = (DC-GRO-PRI -
                        DC-DIS-AMT) + DC-SAL-TAX
@@ -270,7 +454,7 @@
            PERFORM 220-PROCESSING.
 
        220-PROCESSING.
-
+           MOVE "NO" TO WS-EXCEPTION-FLAG
 
            IF MASTER-SWITCH = 00
                CONTINUE
@@ -284,6 +468,7 @@
                MOVE SPACES TO DL-DIS-AMT-X
                MOVE SPACES TO DL-PERCENTAGE
                MOVE "NOT ON FILE" TO DL-MESSAGE
+               ADD 1 TO WS-NOT-ON-FILE-COUNT
            END-IF.
 
            IF MASTER-SWITCH = 00
@@ -295,24 +480,121 @@
                    MOVE SPACES TO DL-DIS-AMT-X
                    MOVE SPACES TO DL-PERCENTAGE
                    MOVE "BELOW MIN." TO DL-MESSAGE
+                   ADD 1 TO WS-BELOW-MIN-COUNT
+                   MOVE "YES" TO WS-EXCEPTION-FLAG
+      *A QUANTITY THIS FAR ABOVE THE PRODUCT'S OWN REORDER-LEVEL
+      *BREAKPOINT (MR-QTY-DIS) ALMOST CERTAINLY CAN'T BE FILLED FROM
+      *STOCK ON HAND, SO IT GOES OUT AS A BACK-ORDER RATHER THAN A
+      *STRAIGHT SALE.
+               ELSE
+                   IF TR-QTY-PCH > (MR-QTY-DIS * 10)
+                       MOVE ALL "*" TO DL-NET-PRI-X
+                       MOVE SPACES TO DL-GRO-PRI-X
+                       MOVE SPACES TO DL-SAL-TAX-X
+                       MOVE SPACES TO DL-DIS-PER-X
+                       MOVE SPACES TO DL-DIS-AMT-X
+                       MOVE SPACES TO DL-PERCENTAGE
+                       MOVE "BACK ORDERED" TO DL-MESSAGE
+                       ADD 1 TO WS-BACK-ORDER-COUNT
+                       MOVE "YES" TO WS-EXCEPTION-FLAG
+                   END-IF
+               END-IF
            END-IF.
 
+           MOVE MR-TOTAL TO WS-PRIOR-TOTAL
+           MOVE MASTER-RECORD TO AR-BEFORE-IMAGE
            ADD TR-QTY-PCH TO MR-TOTAL
            REWRITE MASTER-REC FROM MASTER-RECORD
                INVALID KEY
                    MOVE "REWRITE UNSUCCESSFUL" TO DL-MESSAGE
+               NOT INVALID KEY
+                   PERFORM 240-WRITE-AUDIT-RECORD
            END-REWRITE.
 
+           IF MASTER-SWITCH = 00
+               PERFORM 230-CHECK-REORDER-POINT
+           END-IF
+
+           ADD DC-GRO-PRI TO WS-GT-GRO-PRI
+           ADD DC-SAL-TAX TO WS-GT-SAL-TAX
+           ADD DC-DIS-AMT TO WS-GT-DIS-AMT
+           ADD DC-NET-PRI TO WS-GT-NET-PRI
+
            WRITE PRINT-RECORD FROM DL-DETAIL-LINE AFTER 1.
+
+      *FLAGS A PRODUCT THAT JUST CROSSED THE REORDER-POINT THRESHOLD
+      *ON THIS TRANSACTION, SO IT'S REPORTED ONCE PER CROSSING RATHER
+      *THAN ON EVERY SALE AFTER IT.
+       230-CHECK-REORDER-POINT.
+           IF MR-TOTAL >= WS-REORDER-POINT
+               AND WS-PRIOR-TOTAL < WS-REORDER-POINT
+               MOVE MR-PRO-NUM TO RO-PRO-NUM
+               MOVE MR-PRO-DES TO RO-PRO-DES
+               MOVE MR-TOTAL TO RO-TOTAL
+               WRITE RO-PRINT-RECORD FROM RO-ALERT-LINE AFTER 1
+           END-IF.
+
+      *PERMANENT BEFORE/AFTER TRAIL OF THE MASTER REWRITE THAT JUST
+      *SUCCEEDED, APPENDED TO P7AUDIT.TXT. A TRANSACTION ALREADY
+      *TALLIED AS BELOW-MIN. OR BACK-ORDERED ISN'T ALSO COUNTED AS
+      *APPLIED, OR IT WOULD LAND IN BOTH BS-OUTPUT-COUNT AND
+      *BS-REJECT-COUNT ON THE BUILDSUM.TXT FEED AND THROW OFF
+      *BUILDRPT'S RECONCILIATION.
+       240-WRITE-AUDIT-RECORD.
+           MOVE WS-DATE-NUM TO AR-DATE
+           MOVE MR-PRO-NUM TO AR-PRO-NUM
+           MOVE MASTER-RECORD TO AR-AFTER-IMAGE
+           WRITE AR-AUDIT-RECORD
+           IF WS-EXCEPTION-FLAG = "NO"
+               ADD 1 TO WS-APPLIED-COUNT
+           END-IF.
+
+      *APPENDS THIS RUN'S TRANSACTION CONTROL TOTALS TO THE SAME FEED
+      *PROGRAM07's BUILD USES, SO BUILDRPT.CBL CAN RECONCILE THE TWO
+      *STEPS TOGETHER.
+       245-SAVE-BUILD-SUMMARY.
+           OPEN EXTEND BUILD-SUMMARY-FILE
+           IF BS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT BUILD-SUMMARY-FILE
+           END-IF
+           ACCEPT BS-DATE FROM DATE
+           MOVE "P7REPORTS" TO BS-PROGRAM-ID
+           MOVE WS-TRANS-READ-COUNT TO BS-INPUT-COUNT
+           MOVE WS-APPLIED-COUNT TO BS-OUTPUT-COUNT
+           MOVE WS-NOT-ON-FILE-COUNT TO BS-DUPLICATE-COUNT
+           COMPUTE BS-REJECT-COUNT =
+               WS-BELOW-MIN-COUNT + WS-BACK-ORDER-COUNT
+               + WS-RESERVED-KEY-COUNT
+           WRITE BS-RECORD
+           CLOSE BUILD-SUMMARY-FILE.
+
        800-READ-TRANS.
            MOVE "NO" TO EOD
            READ TRANSACTION-FILE INTO TRANSACTION-RECORD
                AT END
                    MOVE "YES" TO EOD
                NOT AT END
+                   ADD 1 TO WS-TRANS-READ-COUNT
                    PERFORM 200-PROCESSING
            END-READ.
 
+      *GRAND-TOTAL TRAILER AND EXCEPTION-COUNT SUMMARY PRINTED ONCE AT
+      *THE END OF THE RUN, SO A REVIEWER DOESN'T HAVE TO ADD UP THE
+      *DETAIL LINES OR COUNT "NOT ON FILE"/"BELOW MIN."/"BACK ORDERED"
+      *MESSAGES BY HAND.
+       900-GRAND-TOTALS.
+           MOVE WS-GT-GRO-PRI TO CT-GRO-PRI
+           MOVE WS-GT-SAL-TAX TO CT-SAL-TAX
+           MOVE WS-GT-DIS-AMT TO CT-DIS-AMT
+           MOVE WS-GT-NET-PRI TO CT-NET-PRI
+           WRITE PRINT-RECORD FROM CT-TOTAL-LINE AFTER 2
+
+           MOVE WS-NOT-ON-FILE-COUNT TO CE-NOT-ON-FILE
+           MOVE WS-BELOW-MIN-COUNT TO CE-BELOW-MIN
+           MOVE WS-BACK-ORDER-COUNT TO CE-BACK-ORDER
+           MOVE WS-RESERVED-KEY-COUNT TO CE-RESERVED-KEY
+           WRITE PRINT-RECORD FROM CE-EXCEPTION-LINE AFTER 2.
+
        850-HEADINGS.
            MOVE "TRANSACTION REPORT" TO HL-HEAD-TITLE
            ADD 1 TO PC-PAGE-NUM
