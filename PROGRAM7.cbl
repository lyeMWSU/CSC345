@@ -25,7 +25,7 @@
            SELECT SORTED-FILE
               ASSIGN "MSTRVSAM.DAT"
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS SEQUENTIAL
+              ACCESS MODE IS DYNAMIC
               RECORD KEY IS SF-NUM
               FILE STATUS IS FILE-STATUS.
 
@@ -34,6 +34,36 @@
                ASSIGN DISPLAY.
       *         ASSIGN TO "PROG06.TXT".
 
+           SELECT REJECT-FILE
+               ASSIGN "PROG06REJ.TXT".
+
+           SELECT RUN-MODE-FILE
+               ASSIGN "RUNMODE.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RM-FILE-STATUS.
+
+           SELECT BUILD-SUMMARY-FILE
+               ASSIGN "BUILDSUM.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BS-FILE-STATUS.
+
+      *A DURABLE COPY OF THE SORTED OUTPUT, WRITTEN AS EACH RECORD
+      *COMES OFF THE SORT AND BEFORE IT GOES TO THE INDEXED FILE, SO
+      *A LOAD THAT ABENDS PARTWAY THROUGH CAN BE RESUMED FROM THIS
+      *FILE INSTEAD OF RESORTING THE WHOLE INPUT.
+           SELECT SORTED-COPY-FILE
+               ASSIGN "P06SRTOUT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SC-FILE-STATUS.
+
+      *HOW MANY RECORDS THE INDEXED LOAD HAD SUCCESSFULLY WRITTEN AS
+      *OF ITS LAST CHECKPOINT. MISSING OR ZERO MEANS "NO RESTART IN
+      *PROGRESS, SORT AND LOAD FROM SCRATCH".
+           SELECT RESTART-FILE
+               ASSIGN "P06RESTRT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RS-FILE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -41,6 +71,28 @@
        FD  INPUT-FILE.
        01  INPUT-REC                   PIC X(80).
 
+       FD  REJECT-FILE.
+       01  RJ-RECORD.
+           05  RJ-INPUT-REC            PIC X(80).
+           05                          PIC XX.
+           05  RJ-REASON               PIC X(24).
+
+       FD  RUN-MODE-FILE.
+       01  RM-RECORD                   PIC X(4).
+
+      *SHARED CONTROL-TOTAL FEED READ BY BUILDRPT TO GIVE OPERATIONS
+      *ONE COMBINED BUILD-SUMMARY REPORT ACROSS ALL THREE MASTER-BUILD
+      *PROGRAMS.
+       FD  BUILD-SUMMARY-FILE.
+       01  BS-RECORD.
+           05  BS-DATE                 PIC 9(6).
+           05  BS-PROGRAM-ID           PIC X(10).
+           05  BS-INPUT-COUNT          PIC 9(5).
+           05  BS-OUTPUT-COUNT         PIC 9(5).
+           05  BS-DUPLICATE-COUNT      PIC 9(5).
+           05  BS-REJECT-COUNT         PIC 9(5).
+           05                          PIC X(41).
+
        SD  SORT-FILE.
        01  SORT-REC.
            05  SR-NUM                  PIC 999.
@@ -54,6 +106,12 @@
        FD  PRINT-FILE.
        01  PRINT-REC                   PIC X(80).
 
+       FD  SORTED-COPY-FILE.
+       01  SC-RECORD                   PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RS-RECORD                   PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
        01  SWITCHES.
@@ -61,6 +119,42 @@
            05  FILE-STATUS             PIC XX.
            05  IR-END-OF-FILE          PIC X.
            05  SF-END-OF-FILE          PIC X.
+           05  RM-FILE-STATUS          PIC XX.
+           05  BS-FILE-STATUS          PIC XX.
+           05  SC-FILE-STATUS          PIC XX.
+           05  RS-FILE-STATUS          PIC XX.
+           05  WS-RUN-MODE             PIC X(4)     VALUE "FULL".
+               88  WS-INCREMENTAL-RUN               VALUE "INCR".
+
+       01  WS-RESTART-CONTROLS.
+           05  WS-RESTART-COUNT           PIC 9(5)  VALUE 0.
+           05  WS-RECORDS-LOADED          PIC 9(5)  VALUE 0.
+           05  WS-SKIP-COUNT              PIC 9(5)  VALUE 0.
+           05  WS-CHECKPOINT-REMAINDER    PIC 9(5)  VALUE 0.
+           05  WS-CHECKPOINT-QUOTIENT     PIC 9(5)  VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5)  VALUE 25.
+
+      *CONTROL TOTALS SHARED BY THE END-OF-RUN REPORT LINE AND THE
+      *BUILDSUM.TXT FEED READ BY BUILDRPT.
+       01  WS-CONTROL-TOTALS.
+           05  WS-INPUT-COUNT          PIC 9(5)     VALUE 0.
+           05  WS-OUTPUT-COUNT         PIC 9(5)     VALUE 0.
+           05  WS-DUPLICATE-COUNT      PIC 9(5)     VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(5)     VALUE 0.
+           05  WS-UNACCOUNTED-COUNT    PIC S9(5)    VALUE 0.
+
+       01  CT-TOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE "TOTALS -- ".
+           05  FILLER                  PIC X(7)  VALUE "INPUT: ".
+           05  CT-INPUT                PIC ZZZZ9.
+           05  FILLER                  PIC X(11) VALUE " WRITTEN: ".
+           05  CT-OUTPUT               PIC ZZZZ9.
+           05  FILLER                  PIC X(12) VALUE " DUPLICATE: ".
+           05  CT-DUPLICATE            PIC ZZZZ9.
+           05  FILLER                  PIC X(9)  VALUE " REJECT: ".
+           05  CT-REJECT               PIC ZZZZ9.
+           05  FILLER                  PIC X(14) VALUE " UNACCOUNTED: ".
+           05  CT-UNACCOUNTED          PIC ZZZZ9.
 
        01  IR-INPUT-REC.
            05  IR-PROD-NUM             PIC 999.
@@ -92,10 +186,20 @@
        000-MAINLINE.
       *INITIALIZATION SECTION
            PERFORM 100-INITIALIZE
-           SORT SORT-FILE
-                 ASCENDING KEY SR-NUM
-                 INPUT PROCEDURE IS 400-SORT
-                 OUTPUT PROCEDURE IS 410-OUT-SORT
+           IF WS-INCREMENTAL-RUN
+               PERFORM 500-INCREMENTAL-BUILD
+           ELSE
+               IF WS-RESTART-COUNT > 0
+                   PERFORM 600-RESUME-LOAD
+               ELSE
+                   SORT SORT-FILE
+                         ASCENDING KEY SR-NUM
+                         INPUT PROCEDURE IS 400-SORT
+                         OUTPUT PROCEDURE IS 410-OUT-SORT
+               END-IF
+           END-IF
+           PERFORM 430-CONTROL-TOTALS
+           PERFORM 440-SAVE-BUILD-SUMMARY
       *TERMINATION SECTION
            STOP RUN.
       *
@@ -105,11 +209,43 @@
            MOVE "N" TO IR-END-OF-FILE
            MOVE "N" TO SF-END-OF-FILE
       *Write PRINT-REC
-           MOVE SPACES TO PRINT-REC.
+           MOVE SPACES TO PRINT-REC
+           PERFORM 120-GET-RUN-MODE
+           PERFORM 130-GET-RESTART-COUNT.
+
+      *AN OPERATOR-MAINTAINED RUN-MODE FILE PICKS FULL VS. INCREMENTAL
+      *BUILD WITHOUT A RECOMPILE. NO FILE (OR ANYTHING OTHER THAN
+      *"INCR") MEANS A FULL REBUILD, THE SAME AS BEFORE THIS SWITCH
+      *EXISTED.
+       120-GET-RUN-MODE.
+           OPEN INPUT RUN-MODE-FILE
+           IF RM-FILE-STATUS = "00"
+               READ RUN-MODE-FILE INTO WS-RUN-MODE
+                   AT END
+                       MOVE "FULL" TO WS-RUN-MODE
+               END-READ
+               CLOSE RUN-MODE-FILE
+           END-IF.
+
+      *A NONZERO RESTART COUNT MEANS A PRIOR LOAD DIDN'T FINISH - THE
+      *SORTED-COPY-FILE FROM THAT RUN ALREADY HAS THE FULL SORTED
+      *OUTPUT, SO THE LOAD CAN RESUME PAST WHAT WAS ALREADY WRITTEN
+      *INSTEAD OF RESORTING THE ORIGINAL INPUT.
+       130-GET-RESTART-COUNT.
+           OPEN INPUT RESTART-FILE
+           IF RS-FILE-STATUS = "00"
+               READ RESTART-FILE INTO RS-RECORD
+                   AT END
+                       MOVE 0 TO RS-RECORD
+               END-READ
+               MOVE RS-RECORD TO WS-RESTART-COUNT
+               CLOSE RESTART-FILE
+           END-IF.
 
        400-SORT.
            OPEN INPUT INPUT-FILE
                  OUTPUT PRINT-FILE
+                        REJECT-FILE
 
            PERFORM UNTIL IR-END-OF-FILE = "Y"
                READ INPUT-FILE INTO IR-INPUT-REC
@@ -119,9 +255,24 @@
                        PERFORM 405-PROCESSING
                END-READ
            END-PERFORM
-           CLOSE INPUT-FILE.
-
+           CLOSE INPUT-FILE
+                 REJECT-FILE.
+
+      *A NON-NUMERIC OR OUT-OF-RANGE PRODUCT NUMBER IS CAUGHT HERE,
+      *BEFORE THE SORT, RATHER THAN SURFACING LATER AS A KEYING
+      *PROBLEM ON THE INDEXED MASTER. A RELEASED RECORD ISN'T COUNTED
+      *AS INPUT HERE - IT'S COUNTED ONCE IN 425-LOAD-RECORD WHEN IT'S
+      *ACTUALLY LOADED, SO THE SAME COUNT COVERS BOTH THE NORMAL
+      *SORT/LOAD PATH AND THE RESTART PATH, WHICH NEVER RUNS THIS
+      *PARAGRAPH AT ALL.
        405-PROCESSING.
+           IF IR-PROD-NUM NUMERIC AND IR-PROD-NUM > 0
+               PERFORM 406-RELEASE-RECORD
+           ELSE
+               PERFORM 407-REJECT-RECORD
+           END-IF.
+
+       406-RELEASE-RECORD.
            MOVE IR-PROD-NUM TO SW-PROD-NUM
            MOVE IR-PROD-DESC TO SW-PROD-DESC
            MOVE IR-UNIT-PRICE TO SW-UNIT-PRICE
@@ -136,8 +287,16 @@
            MOVE SW-SORTED-WORK TO SORT-REC
            RELEASE SORT-REC.
 
+       407-REJECT-RECORD.
+           ADD 1 TO WS-INPUT-COUNT
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE IR-INPUT-REC TO RJ-INPUT-REC
+           MOVE "INVALID PRODUCT NUMBER" TO RJ-REASON
+           WRITE RJ-RECORD.
+
        410-OUT-SORT.
            OPEN OUTPUT SORTED-FILE
+                       SORTED-COPY-FILE
            MOVE "N" TO SF-END-OF-FILE
            RETURN SORT-FILE INTO SORTED-REC
                AT END
@@ -146,27 +305,198 @@
 
            PERFORM 420-CHECK-SORTS
                UNTIL SF-END-OF-FILE = "Y"
+
+           PERFORM 640-CLEAR-CHECKPOINT
+
            CLOSE SORTED-FILE
-               PRINT-FILE.
+                 SORTED-COPY-FILE
+                 PRINT-FILE.
 
        420-CHECK-SORTS.
-           WRITE SORTED-REC
-           MOVE SORT-REC TO DL-INPUT-REC
+           WRITE SC-RECORD FROM SORTED-REC
 
-           IF FILE-STATUS = "00"
-               MOVE "WRITTEN" TO DL-MESSAGE
-           ELSE
-               IF FILE-STATUS = "22"
+           PERFORM 425-LOAD-RECORD
+
+           RETURN SORT-FILE INTO SORTED-REC
+               AT END
+                   MOVE "Y" TO SF-END-OF-FILE.
+
+      *THE INVALID KEY PHRASE (NOT JUST THE FILE STATUS CLAUSE) IS WHAT
+      *KEEPS A DUPLICATE PRODUCT NUMBER FROM ABENDING THE JOB. SHARED
+      *BY THE NORMAL SORT-DRIVEN LOAD AND THE RESTART/RESUME LOAD SO
+      *BOTH LEAVE IDENTICAL COUNTS AND PRINTED DETAIL LINES.
+       425-LOAD-RECORD.
+           ADD 1 TO WS-INPUT-COUNT
+           WRITE SORTED-REC
+               INVALID KEY
+                   ADD 1 TO WS-DUPLICATE-COUNT
                    MOVE "DUPLICATE" TO DL-MESSAGE
-               ELSE
-                   DISPLAY "FILE STATUS ERROR"
-                   DISPLAY FILE-STATUS
-               END-IF
-           END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-OUTPUT-COUNT
+                   MOVE "WRITTEN" TO DL-MESSAGE
+           END-WRITE
+
+           MOVE SORTED-REC TO DL-INPUT-REC
+
+           COPY FILESTAT REPLACING ==FS-FIELD== BY ==FILE-STATUS==.
+
+           PERFORM 630-SAVE-CHECKPOINT
 
            WRITE PRINT-REC FROM DL-DETAIL-LINE
-               AFTER 2
+               AFTER 2.
+
+      *ONE COMBINED CONTROL-TOTAL LINE FOR WHICHEVER BUILD MODE RAN,
+      *PRINTED ON THIS PROGRAM'S OWN REPORT (BUILDRPT.CBL IS THE
+      *CROSS-PROGRAM VERSION OF THE SAME FIGURES). UNACCOUNTED IS
+      *WHATEVER'S LEFT OVER AFTER WRITTEN, DUPLICATE, AND REJECT ARE
+      *ALL SUBTRACTED FROM INPUT - IT SHOULD ALWAYS BE ZERO, AND A
+      *NONZERO VALUE MEANS A RECORD WENT IN AND NEVER CAME OUT ANY OF
+      *THE PATHS THIS PROGRAM TRACKS.
+       430-CONTROL-TOTALS.
+           MOVE WS-INPUT-COUNT TO CT-INPUT
+           MOVE WS-OUTPUT-COUNT TO CT-OUTPUT
+           MOVE WS-DUPLICATE-COUNT TO CT-DUPLICATE
+           MOVE WS-REJECT-COUNT TO CT-REJECT
+           COMPUTE WS-UNACCOUNTED-COUNT =
+               WS-INPUT-COUNT - WS-OUTPUT-COUNT
+               - WS-DUPLICATE-COUNT - WS-REJECT-COUNT
+           MOVE WS-UNACCOUNTED-COUNT TO CT-UNACCOUNTED
+           OPEN EXTEND PRINT-FILE
+           WRITE PRINT-REC FROM CT-TOTAL-LINE AFTER 2
+           CLOSE PRINT-FILE.
+
+      *APPENDS THIS RUN'S COUNTS TO THE SHARED BUILDSUM.TXT FEED SO
+      *OPERATIONS HAS ONE PLACE (BUILDRPT'S REPORT) TO CONFIRM ANY OF
+      *THE THREE MASTER-BUILD JOBS SUCCEEDED.
+       440-SAVE-BUILD-SUMMARY.
+           OPEN EXTEND BUILD-SUMMARY-FILE
+           IF BS-FILE-STATUS = "05" OR BS-FILE-STATUS = "35"
+               OPEN OUTPUT BUILD-SUMMARY-FILE
+           END-IF
+           ACCEPT BS-DATE FROM DATE
+           MOVE "PROGRAM06" TO BS-PROGRAM-ID
+           MOVE WS-INPUT-COUNT TO BS-INPUT-COUNT
+           MOVE WS-OUTPUT-COUNT TO BS-OUTPUT-COUNT
+           MOVE WS-DUPLICATE-COUNT TO BS-DUPLICATE-COUNT
+           MOVE WS-REJECT-COUNT TO BS-REJECT-COUNT
+           WRITE BS-RECORD
+           CLOSE BUILD-SUMMARY-FILE.
+
+      *INCREMENTAL MODE APPLIES EACH INPUT RECORD DIRECTLY TO THE
+      *INDEXED MASTER BY KEY INSTEAD OF SORTING AND REBUILDING THE
+      *WHOLE FILE - A same-day RERUN ONLY HAS TO CARRY THE RECORDS
+      *THAT ACTUALLY CHANGED.
+       500-INCREMENTAL-BUILD.
+           OPEN INPUT INPUT-FILE
+                OUTPUT PRINT-FILE
+                       REJECT-FILE
+           OPEN I-O SORTED-FILE
+           PERFORM UNTIL IR-END-OF-FILE = "Y"
+               READ INPUT-FILE INTO IR-INPUT-REC
+                   AT END
+                       MOVE "Y" TO IR-END-OF-FILE
+                   NOT AT END
+                       PERFORM 510-APPLY-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+                 REJECT-FILE
+                 SORTED-FILE
+                 PRINT-FILE.
+
+       510-APPLY-RECORD.
+           ADD 1 TO WS-INPUT-COUNT
+           IF IR-PROD-NUM NUMERIC AND IR-PROD-NUM > 0
+               MOVE IR-PROD-NUM TO SW-PROD-NUM
+               MOVE IR-PROD-DESC TO SW-PROD-DESC
+               MOVE IR-UNIT-PRICE TO SW-UNIT-PRICE
+               MOVE IR-MIN-ORDER TO SW-MIN-ORDER
+               MOVE IR-QTY-DISCOUNT-LEVEL TO SW-QTY-DISCOUNT-LEVEL
+               MOVE IR-DISCOUNT-PERCENT TO SW-DISCOUNT-PERCENT
+               MOVE SW-SORTED-WORK TO SORTED-REC
+               MOVE IR-PROD-NUM TO SF-NUM
+               WRITE SORTED-REC
+                   INVALID KEY
+                       REWRITE SORTED-REC
+                       ADD 1 TO WS-DUPLICATE-COUNT
+                       MOVE "UPDATED" TO DL-MESSAGE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       MOVE "ADDED" TO DL-MESSAGE
+               END-WRITE
+               MOVE IR-INPUT-REC TO DL-INPUT-REC
+               WRITE PRINT-REC FROM DL-DETAIL-LINE AFTER 2
+           ELSE
+               PERFORM 407-REJECT-RECORD
+           END-IF.
+
+      *RESUMES A LOAD THAT DIDN'T FINISH LAST TIME, USING LAST TIME'S
+      *SORTED-COPY-FILE INSTEAD OF RESORTING MSTRISAM.TXT FROM
+      *SCRATCH. THE FIRST WS-RESTART-COUNT RECORDS ARE SKIPPED SINCE
+      *THEY WERE ALREADY LOADED BEFORE THE INTERRUPTION.
+       600-RESUME-LOAD.
+           OPEN INPUT SORTED-COPY-FILE
+           OPEN I-O SORTED-FILE
+           OPEN OUTPUT PRINT-FILE
 
-           RETURN SORT-FILE INTO SORTED-REC
+           MOVE "N" TO SF-END-OF-FILE
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM 610-SKIP-LOADED
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR SF-END-OF-FILE = "Y"
+
+      *THE SKIPPED RECORDS WERE ALREADY COUNTED TOWARD THE CHECKPOINT
+      *BY THE RUN THAT WROTE WS-RESTART-COUNT - WS-RECORDS-LOADED HAS
+      *TO PICK UP FROM THERE, NOT FROM ZERO, OR A SECOND CRASH MID-
+      *RESUME WOULD OVERWRITE THE RESTART MARKER WITH A LOW COUNT.
+      *WS-INPUT-COUNT PICKS UP FROM THE SAME MARKER SO THE CONTROL
+      *TOTALS PRINTED AT THE END OF A RESUMED RUN COVER THE SKIPPED
+      *RECORDS TOO, NOT JUST THE ONES LOADED THIS TIME.
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-LOADED
+           MOVE WS-RESTART-COUNT TO WS-INPUT-COUNT
+
+           PERFORM 620-RESUME-PROCESSING
+               UNTIL SF-END-OF-FILE = "Y"
+
+           PERFORM 640-CLEAR-CHECKPOINT
+
+           CLOSE SORTED-COPY-FILE
+                 SORTED-FILE
+                 PRINT-FILE.
+
+       610-SKIP-LOADED.
+           READ SORTED-COPY-FILE INTO SORTED-REC
                AT END
-                   MOVE "Y" TO SF-END-OF-FILE.
+                   MOVE "Y" TO SF-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
+       620-RESUME-PROCESSING.
+           READ SORTED-COPY-FILE INTO SORTED-REC
+               AT END
+                   MOVE "Y" TO SF-END-OF-FILE
+               NOT AT END
+                   PERFORM 425-LOAD-RECORD
+           END-READ.
+
+      *CHECKPOINTING IS THROTTLED SO THE TINY RESTART MARKER FILE
+      *ISN'T REOPENED FOR EVERY SINGLE RECORD.
+       630-SAVE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-LOADED
+           DIVIDE WS-RECORDS-LOADED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               OPEN OUTPUT RESTART-FILE
+               MOVE WS-RECORDS-LOADED TO RS-RECORD
+               WRITE RS-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       640-CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-RECORDS-LOADED
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RS-RECORD
+           WRITE RS-RECORD
+           CLOSE RESTART-FILE.
