@@ -1,17 +1,17 @@
       ******************************************************************
       * Author:    LISA YE
       * Date:
-      * Purpose:   PROGRAM 08 DUMP
+      * Purpose:   PROGRAM 08 DUMP - READABLE MASTER-FILE LISTING
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG7P2.
+       PROGRAM-ID. P8DUMP.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE
                ASSIGN TO "P8VSAM.TXT"
                ORGANIZATION IS INDEXED
-               RECORD KEY IS MR-KEY
+               RECORD KEY IS MR-SAL-NUM
                ACCESS MODE IS SEQUENTIAL.
 
            SELECT OUTPUT-FILE
@@ -21,31 +21,100 @@
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-REC.
-           05 MR-KEY               PIC 9(3).
-           05                      PIC X(49).
+       01  MASTER-REC.
+           05  MR-SAL-NUM              PIC XXX.
+           05  MR-NAME                 PIC X(20).
+           05  MR-COM-PER              PIC V99.
+           05  MR-TOT-SAL              PIC XXXXX.
+           05  MR-PRO-EOD              PIC XXXXXX.
+           05  MR-MON-COM              PIC XXXXX.
+           05  MR-YTD-COM              PIC XXXXX.
+           05  MR-LAS-ACT              PIC XXXXXX.
+           05  MR-TYP-A                PIC X.
+           05  FILLER                  PIC X(27).
 
        FD  OUTPUT-FILE.
-       01  PRINT-REC               PIC X(51).
+       01  PRINT-REC                   PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  SWITCHES.
-           05 EOD                  PIC XXX.
+           05  EOD                     PIC XXX.
+
+       01  WS-DATE.
+           05  WS-YY                   PIC XX.
+           05  WS-MO                   PIC XX.
+           05  WS-DAY                  PIC XX.
+
+      *OUTPUT...
+       01  DL-DETAIL-LINE.
+           05  DL-SAL-NUM              PIC XXX.
+           05  FILLER                  PIC X(2).
+           05  DL-NAME                 PIC X(20).
+           05  FILLER                  PIC X(2).
+           05  DL-COM-PER              PIC .99.
+           05  FILLER                  PIC X(3).
+           05  DL-TOT-SAL              PIC X(5).
+           05  FILLER                  PIC X(2).
+           05  DL-PRO-EOD              PIC XXXXXX.
+           05  FILLER                  PIC X(2).
+           05  DL-MON-COM              PIC X(5).
+           05  FILLER                  PIC X(2).
+           05  DL-YTD-COM              PIC X(5).
+           05  FILLER                  PIC X(2).
+           05  DL-LAS-ACT              PIC XXXXXX.
+
+      *HEADING AREAS...
+       01  PC-PAGE-CONTROLS.
+           05  PC-PAGE-NUM             PIC S99  VALUE 0.
+           05  PC-LINES-USED           PIC S99  VALUE 0.
+           05  PC-LINES-PER-PAGE       PIC S99  VALUE 27.
+
+       01  HL-HEADING-LINE.
+           05  HL-DATE.
+               10 HL-MO                PIC XX/.
+               10 HL-DAY               PIC XX/.
+               10 HL-YY                PIC XX.
+           05  FILLER                  PIC X(3).
+           05  HL-HEAD-TITLE           PIC X(20) VALUE
+               "SALESMAN MASTER LIST".
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PAGE".
+           05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "P8DUMP".
+
+       01  HEADING-TWO.
+           05  FILLER                  PIC X(3).
+           05  FILLER                  PIC X(6)  VALUE "SALES#".
+           05  FILLER                  PIC X(19) VALUE "NAME".
+           05  FILLER                  PIC X(6)  VALUE "COM.%".
+           05  FILLER                  PIC X(8)  VALUE "TOT.SAL".
+           05  FILLER                  PIC X(8)  VALUE "PRO-EOD".
+           05  FILLER                  PIC X(9)  VALUE "MON.COM.".
+           05  FILLER                  PIC X(9)  VALUE "YTD COM.".
+           05  FILLER                  PIC X(8)  VALUE "LAS-ACT".
 
        PROCEDURE DIVISION.
 
        000-MAIN-MODULE.
            OPEN INPUT INPUT-FILE
-               OUTPUT OUTPUT-FILE
+                OUTPUT OUTPUT-FILE
 
            MOVE "NO" TO EOD
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-MO TO HL-MO
+           MOVE WS-DAY TO HL-DAY
+           MOVE WS-YY TO HL-YY
+
+           PERFORM 850-HEADINGS
 
            PERFORM UNTIL EOD = "YES"
                READ INPUT-FILE
                    AT END
                        MOVE "YES" TO EOD
                    NOT AT END
-                       WRITE PRINT-REC FROM INPUT-REC AFTER 1
+                       PERFORM 200-PROCESSING
                END-READ
            END-PERFORM
 
@@ -53,3 +122,30 @@
                  OUTPUT-FILE
 
            STOP RUN.
+
+       200-PROCESSING.
+           MOVE MR-SAL-NUM TO DL-SAL-NUM
+           MOVE MR-NAME TO DL-NAME
+           MOVE MR-COM-PER TO DL-COM-PER
+           MOVE MR-TOT-SAL TO DL-TOT-SAL
+           MOVE MR-PRO-EOD TO DL-PRO-EOD
+           MOVE MR-MON-COM TO DL-MON-COM
+           MOVE MR-YTD-COM TO DL-YTD-COM
+           MOVE MR-LAS-ACT TO DL-LAS-ACT
+
+           WRITE PRINT-REC FROM DL-DETAIL-LINE AFTER 1
+           ADD 1 TO PC-LINES-USED
+
+           IF PC-LINES-USED > PC-LINES-PER-PAGE
+               PERFORM 850-HEADINGS
+           END-IF.
+
+       850-HEADINGS.
+           ADD 1 TO PC-PAGE-NUM
+           MOVE PC-PAGE-NUM TO HL-PAGE-NUM
+           WRITE PRINT-REC FROM HL-HEADING-LINE AFTER PAGE
+           WRITE PRINT-REC FROM HEADING-TWO AFTER 1
+           MOVE SPACES TO PRINT-REC
+           WRITE PRINT-REC
+           MOVE 0 TO PC-LINES-USED
+           ADD 4 TO PC-LINES-USED.
