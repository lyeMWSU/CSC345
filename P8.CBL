@@ -27,11 +27,42 @@
            ASSIGN TO "P8.TXT".
       *    ASSIGN TO DISPLAY.
 
+           SELECT RUN-TYPE-FILE
+           ASSIGN "RUNTYPE.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS RT-FILE-STATUS.
+
+           SELECT INACTIVE-FILE
+           ASSIGN TO "P8INACT.TXT".
+
+      *A DURABLE COPY OF THE SORTED OUTPUT, WRITTEN AS EACH RECORD
+      *COMES OFF THE SORT AND BEFORE IT GOES TO THE INDEXED FILE, SO
+      *A LOAD THAT ABENDS PARTWAY THROUGH CAN BE RESUMED FROM THIS
+      *FILE INSTEAD OF RESORTING THE WHOLE INPUT.
+           SELECT SORTED-COPY-FILE
+           ASSIGN TO "P8SRTOUT.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS SC-FILE-STATUS.
+
+      *HOW MANY RECORDS THE INDEXED LOAD HAD SUCCESSFULLY WRITTEN AS
+      *OF ITS LAST CHECKPOINT. MISSING OR ZERO MEANS "NO RESTART IN
+      *PROGRESS, SORT AND LOAD FROM SCRATCH".
+           SELECT RESTART-FILE
+           ASSIGN TO "P8RESTRT.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS RS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  IR-RECORD                   PIC X(80).
 
+       FD  RUN-TYPE-FILE.
+       01  RT-RECORD                   PIC X(4).
+
+       FD  INACTIVE-FILE.
+       01  IA-PRINT-RECORD             PIC X(80).
+
        SD  SORT-FILE.
        01  SORT-RECORD.
            05  SR-NUM                  PIC X(3).
@@ -45,23 +76,55 @@
        FD  OUTPUT-FILE.
        01  PRINT-RECORD                PIC X(80).
 
+       FD  SORTED-COPY-FILE.
+       01  SC-RECORD                   PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RS-RECORD                   PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
        01  WS-DATE.
            05  WS-YY                   PIC XX.
            05  WS-MO                   PIC XX.
            05  WS-DAY                  PIC XX.
+       01  WS-DATE-PARTS REDEFINES WS-DATE.
+           05  WS-YY-N                 PIC 99.
+           05  WS-MO-N                 PIC 99.
+           05  WS-DAY-N                PIC 99.
+
+      *ROUGH 30-DAYS-PER-MONTH/360-DAYS-PER-YEAR DAY COUNT, GOOD ENOUGH
+      *TO TELL "HOW LONG SINCE LAST ACTIVITY" WITHOUT A CALENDAR TABLE.
+       01  WS-TODAY-PSEUDO-DAYS        PIC 9(6).
+       01  WS-INACTIVE-THRESHOLD       PIC 9(3) VALUE 90.
+       01  WS-INACTIVE-COUNT           PIC 9(5) VALUE 0.
+
+       01  IL-INACTIVE-LINE.
+           05  FILLER            PIC X(9)  VALUE "INACTIVE ".
+           05  FILLER            PIC X(8)  VALUE "SALESMAN".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  IL-SAL-NUM        PIC XXX.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  IL-NAME           PIC X(20).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(12) VALUE "LAST ACTIVE:".
+           05  IL-LAS-ACT        PIC X(6).
 
        01  INPUT-RECORD.
            05  IR-SAL-NUM              PIC XXX.
            05  FILLER                  PIC XX.
            05  IR-NAME                 PIC X(20).
            05  IR-COM-PER              PIC XX.
+           05  IR-COM-PER-N REDEFINES IR-COM-PER PIC 99.
            05  IR-TOT-SAL              PIC XXXXX.
            05  IR-PRO-EOD              PIC XXXXXX.
            05  IR-MON-COM              PIC XXXXX.
            05  IR-YTD-COM              PIC XXXXX.
            05  IR-LAS-ACT              PIC XXXXXX.
+           05  IR-LAS-ACT-PARTS REDEFINES IR-LAS-ACT.
+               10  IR-LAS-YY           PIC 99.
+               10  IR-LAS-MO           PIC 99.
+               10  IR-LAS-DAY          PIC 99.
            05  FILLER                  PIC XX.
            05  IR-TYP-A                PIC X.
 
@@ -98,21 +161,69 @@
            05  FILLER                  PIC X(5).
            05                          PIC X(4) VALUE "PAGE".
            05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "PROGRAM08".
 
        01  SWITCHES.
            05  IR-SWITCH               PIC XXX VALUE "NO".
            05  SORT-SWITCH             PIC XX.
            05  OR-SWITCH               PIC XXX VALUE "NO".
+           05  RT-FILE-STATUS          PIC XX.
+           05  SC-FILE-STATUS          PIC XX.
+           05  RS-FILE-STATUS          PIC XX.
+
+      *RESTART/CHECKPOINT CONTROLS FOR THE INDEXED-FILE LOAD.
+       01  WS-RESTART-COUNT            PIC 9(5) VALUE 0.
+       01  WS-RECORDS-LOADED           PIC 9(5) VALUE 0.
+       01  WS-SKIP-COUNT               PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 25.
+       01  WS-FINAL-LOADED-COUNT       PIC 9(5) VALUE 0.
+
+      *RUN-TYPE CONTROLS WHETHER THIS BUILD RESETS MONTH-TO-DATE
+      *COMMISSION. AN OPERATOR-MAINTAINED RUNTYPE.TXT LETS THE SAME
+      *BUILD BE RERUN MID-MONTH (REBL - MON-COM CARRIED FORWARD
+      *UNCHANGED) OR RUN AS THE MONTH-END ROLLOVER (MEND - MON-COM
+      *RESET TO ZERO) WITHOUT A RECOMPILE. NO FILE DEFAULTS TO REBL SO
+      *AN ORDINARY RERUN CAN NEVER ACCIDENTALLY WIPE OUT MON-COM.
+       01  WS-RUN-TYPE                 PIC X(4) VALUE "REBL".
+           88  WS-MONTH-END-RUN        VALUE "MEND".
+
+      *PLAUSIBLE COMMISSION-PERCENT RANGE - A KEYING SLIP OUTSIDE
+      *1% - 25% GETS ZEROED AND FLAGGED RATHER THAN BUILT ONTO THE
+      *MASTER AS-IS.
+       01  WS-COM-PER-LOW              PIC 99 VALUE 01.
+       01  WS-COM-PER-HIGH             PIC 99 VALUE 25.
 
        PROCEDURE DIVISION.
        000-MAINLINE.
            PERFORM 100-INITIALIZE
-           SORT SORT-FILE
-               ASCENDING KEY SR-NUM
-               INPUT PROCEDURE IS 400-INPUT
-               OUTPUT PROCEDURE IS 410-OUTPUT
+           IF WS-RESTART-COUNT > 0
+               PERFORM 600-RESUME-LOAD
+           ELSE
+               SORT SORT-FILE
+                   ASCENDING KEY SR-NUM
+                   INPUT PROCEDURE IS 400-INPUT
+                   OUTPUT PROCEDURE IS 410-OUTPUT
+           END-IF
+           PERFORM 450-SET-RETURN-CODE
            STOP RUN.
 
+      *A BATCH DRIVER CHAINING THIS BUILD INTO THE TRANSACTION REPORT
+      *NEEDS SOMETHING BESIDES A CLEAN COMPILE TO KNOW THE MASTER IS
+      *USABLE - A ZERO RETURN-CODE MEANS THE LOAD ACTUALLY WROTE
+      *SOMETHING, A NONZERO ONE TELLS THE DRIVER TO STOP THE CHAIN
+      *RATHER THAN LET P8REPORTS.CBL RUN AGAINST A STALE OR EMPTY
+      *MASTER.
+       450-SET-RETURN-CODE.
+           IF WS-FINAL-LOADED-COUNT = 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
        100-INITIALIZE.
            MOVE "NO " TO IR-SWITCH
       *DATE
@@ -120,8 +231,33 @@
            MOVE WS-MO TO HL-MO
            MOVE WS-DAY TO HL-DAY
            MOVE WS-YY TO HL-YY
-           MOVE SPACES TO PRINT-RECORD.
+           MOVE SPACES TO PRINT-RECORD
+           PERFORM 110-GET-RUN-TYPE
+           PERFORM 130-GET-RESTART-COUNT.
 
+       110-GET-RUN-TYPE.
+           OPEN INPUT RUN-TYPE-FILE
+           IF RT-FILE-STATUS = "00"
+               READ RUN-TYPE-FILE INTO WS-RUN-TYPE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE RUN-TYPE-FILE
+           END-IF.
+
+      *A NONZERO LEFTOVER COUNT MEANS A PRIOR BUILD'S LOAD DIDN'T
+      *FINISH - THIS RUN RESUMES THE INDEXED-FILE LOAD FROM P8SRTOUT.TXT
+      *(THE LAST GOOD SORT'S OUTPUT) INSTEAD OF SORTING THE INPUT AGAIN.
+       130-GET-RESTART-COUNT.
+           OPEN INPUT RESTART-FILE
+           IF RS-FILE-STATUS = "00"
+               READ RESTART-FILE INTO RS-RECORD
+                   AT END
+                       MOVE 0 TO RS-RECORD
+               END-READ
+               MOVE RS-RECORD TO WS-RESTART-COUNT
+               CLOSE RESTART-FILE
+           END-IF.
 
        200-PROCESSING.
            MOVE IR-SAL-NUM TO DL-SAL-NUM
@@ -133,7 +269,18 @@
            MOVE IR-YTD-COM TO DL-YTD-COM
            MOVE IR-LAS-ACT TO DL-LAS-ACT
            MOVE SPACES TO DL-TYP-A
-           MOVE ZEROS TO DL-MON-COM
+
+           IF WS-MONTH-END-RUN
+               MOVE ZEROS TO DL-MON-COM
+           END-IF
+
+           IF IR-COM-PER-N < WS-COM-PER-LOW
+               OR IR-COM-PER-N > WS-COM-PER-HIGH
+               MOVE ZEROS TO DL-COM-PER
+               MOVE "COM% BAD  " TO DR-MESSAGE
+           END-IF
+
+           PERFORM 220-CHECK-INACTIVE
 
            MOVE INPUT-RECORD TO DR-REC
            WRITE PRINT-RECORD FROM DR-RECORD AFTER 2
@@ -141,29 +288,54 @@
            MOVE DL-DETAIL-LINE TO SORT-RECORD
            RELEASE SORT-RECORD FROM DL-DETAIL-LINE.
 
-       210-PROCESSING.
-           WRITE SR-SORTED-RECORD
-           MOVE SORT-RECORD TO DR-REC
+      *A SALESMAN WHOSE LAST-ACTIVITY DATE IS OLDER THAN THE INACTIVE
+      *THRESHOLD GETS A LINE ON THE SEPARATE INACTIVE-SALESMAN REPORT
+      *RATHER THAN JUST SILENTLY FLOWING THROUGH TO THE NEW MASTER.
+       220-CHECK-INACTIVE.
+           COMPUTE WS-TODAY-PSEUDO-DAYS =
+               (WS-YY-N * 360) + (WS-MO-N * 30) + WS-DAY-N
 
-           IF SORT-SWITCH = "00"
-               MOVE "WRITTEN" TO DR-MESSAGE
-           ELSE
-               IF SORT-SWITCH = "22"
-                   MOVE "DUPLICATE" TO DR-MESSAGE
-               ELSE
-                   DISPLAY SORT-SWITCH
-               END-IF
-           END-IF
+           IF WS-TODAY-PSEUDO-DAYS -
+               ((IR-LAS-YY * 360) + (IR-LAS-MO * 30) + IR-LAS-DAY)
+                   > WS-INACTIVE-THRESHOLD
+               ADD 1 TO WS-INACTIVE-COUNT
+               MOVE IR-SAL-NUM TO IL-SAL-NUM
+               MOVE IR-NAME TO IL-NAME
+               MOVE IR-LAS-ACT TO IL-LAS-ACT
+               WRITE IA-PRINT-RECORD FROM IL-INACTIVE-LINE AFTER 1
+           END-IF.
 
-           WRITE PRINT-RECORD FROM DR-RECORD AFTER 2
+       210-PROCESSING.
+           WRITE SC-RECORD FROM SR-SORTED-RECORD
+           PERFORM 215-LOAD-RECORD
 
            RETURN SORT-FILE INTO SR-SORTED-RECORD
                AT END
                    MOVE "YES" TO OR-SWITCH.
 
+      *LOADS ONE RECORD INTO THE INDEXED FILE AND ADVANCES THE
+      *CHECKPOINT - SHARED BY THE NORMAL SORT/LOAD PATH (210-PROCESSING)
+      *AND THE RESTART PATH (620-RESUME-PROCESSING) SO BOTH LEAVE
+      *IDENTICAL COUNTS AND PRINT LINES BEHIND.
+       215-LOAD-RECORD.
+           WRITE SR-SORTED-RECORD
+               INVALID KEY
+                   MOVE "DUPLICATE" TO DR-MESSAGE
+               NOT INVALID KEY
+                   MOVE "WRITTEN" TO DR-MESSAGE
+           END-WRITE
+           MOVE SR-SORTED-RECORD TO DR-REC
+
+           COPY FILESTAT REPLACING ==FS-FIELD== BY ==SORT-SWITCH==.
+
+           PERFORM 630-SAVE-CHECKPOINT
+
+           WRITE PRINT-RECORD FROM DR-RECORD AFTER 2.
+
        400-INPUT.
            OPEN INPUT INPUT-FILE
                 OUTPUT OUTPUT-FILE
+                       INACTIVE-FILE
            MOVE "INPUT PROCEDURE" TO HL-HEAD-TITLE
            PERFORM 850-HEADINGS
 
@@ -175,10 +347,12 @@
                        PERFORM 200-PROCESSING
                END-READ
            END-PERFORM
-           CLOSE INPUT-FILE.
+           CLOSE INPUT-FILE
+                 INACTIVE-FILE.
 
        410-OUTPUT.
            OPEN OUTPUT SORTED-FILE
+                       SORTED-COPY-FILE
            MOVE "OUTPUT PROCEDURE" TO HL-HEAD-TITLE
            PERFORM 850-HEADINGS
            MOVE "NO" TO OR-SWITCH
@@ -189,9 +363,85 @@
 
            PERFORM 210-PROCESSING
                UNTIL OR-SWITCH = "YES"
+           MOVE WS-RECORDS-LOADED TO WS-FINAL-LOADED-COUNT
+           PERFORM 640-CLEAR-CHECKPOINT
            CLOSE SORTED-FILE
+                 SORTED-COPY-FILE
+                 OUTPUT-FILE.
+
+      *RESUMES THE INDEXED LOAD FROM THE LAST GOOD SORT'S OUTPUT
+      *(P8SRTOUT.TXT) INSTEAD OF RUNNING THE SORT AGAIN - THE FIRST
+      *WS-RESTART-COUNT RECORDS WERE ALREADY LOADED BEFORE THE PRIOR
+      *RUN STOPPED, SO THEY'RE READ AND DISCARDED, NOT RELOADED.
+       600-RESUME-LOAD.
+           OPEN INPUT SORTED-COPY-FILE
+           OPEN I-O SORTED-FILE
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT PROCEDURE" TO HL-HEAD-TITLE
+           PERFORM 850-HEADINGS
+           MOVE "NO" TO OR-SWITCH
+           MOVE 0 TO WS-SKIP-COUNT
+
+           PERFORM 610-SKIP-LOADED
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR OR-SWITCH = "YES"
+
+      *THE SKIPPED RECORDS WERE ALREADY COUNTED TOWARD THE CHECKPOINT
+      *BY THE RUN THAT WROTE WS-RESTART-COUNT - WS-RECORDS-LOADED HAS
+      *TO PICK UP FROM THERE, NOT FROM ZERO, OR A SECOND CRASH MID-
+      *RESUME WOULD OVERWRITE THE RESTART MARKER WITH A LOW COUNT.
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-LOADED
+
+           PERFORM 620-RESUME-PROCESSING
+               UNTIL OR-SWITCH = "YES"
+
+           MOVE WS-RECORDS-LOADED TO WS-FINAL-LOADED-COUNT
+           PERFORM 640-CLEAR-CHECKPOINT
+           CLOSE SORTED-COPY-FILE
+                 SORTED-FILE
                  OUTPUT-FILE.
 
+       610-SKIP-LOADED.
+           READ SORTED-COPY-FILE INTO SR-SORTED-RECORD
+               AT END
+                   MOVE "YES" TO OR-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
+       620-RESUME-PROCESSING.
+           READ SORTED-COPY-FILE INTO SR-SORTED-RECORD
+               AT END
+                   MOVE "YES" TO OR-SWITCH
+               NOT AT END
+                   PERFORM 215-LOAD-RECORD
+           END-READ.
+
+      *CHECKPOINTS EVERY WS-CHECKPOINT-INTERVAL RECORDS RATHER THAN
+      *EVERY ONE, SINCE THE MARKER FILE IS REOPENED OUTPUT TO REWRITE
+      *IT - FREQUENT ENOUGH TO BOUND THE REDO ON A RESTART, RARE ENOUGH
+      *NOT TO SLOW THE LOAD DOWN.
+       630-SAVE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-LOADED
+           DIVIDE WS-RECORDS-LOADED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               OPEN OUTPUT RESTART-FILE
+               MOVE WS-RECORDS-LOADED TO RS-RECORD
+               WRITE RS-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *A CLEAN FINISH (FULL SORT/LOAD OR A COMPLETED RESUME) RESETS THE
+      *CHECKPOINT SO THE NEXT ORDINARY RUN SORTS AND LOADS FROM SCRATCH.
+       640-CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-RECORDS-LOADED
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RS-RECORD
+           WRITE RS-RECORD
+           CLOSE RESTART-FILE.
+
        850-HEADINGS.
            ADD 1 TO PC-PAGE-NUM
            MOVE PC-PAGE-NUM TO HL-PAGE-NUM
