@@ -19,7 +19,7 @@
            SELECT SORTED-FILE
            ASSIGN "VSAM.TXT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS SR-ISAM-NUM
            FILE STATUS IS SORT-SWITCH.
 
@@ -27,6 +27,33 @@
            ASSIGN TO "P7.TXT".
       *     ASSIGN TO DISPLAY.
 
+           SELECT RUN-MODE-FILE
+           ASSIGN TO "RUNMODE.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS RM-FILE-STATUS.
+
+           SELECT BUILD-SUMMARY-FILE
+           ASSIGN TO "BUILDSUM.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS BS-FILE-STATUS.
+
+      *A DURABLE COPY OF THE SORTED OUTPUT, WRITTEN AS EACH RECORD
+      *COMES OFF THE SORT AND BEFORE IT GOES TO THE INDEXED FILE, SO
+      *A LOAD THAT ABENDS PARTWAY THROUGH CAN BE RESUMED FROM THIS
+      *FILE INSTEAD OF RESORTING THE WHOLE INPUT.
+           SELECT SORTED-COPY-FILE
+           ASSIGN TO "P7SRTOUT.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS SC-FILE-STATUS.
+
+      *HOW MANY RECORDS THE INDEXED LOAD HAD SUCCESSFULLY WRITTEN AS
+      *OF ITS LAST CHECKPOINT. MISSING OR ZERO MEANS "NO RESTART IN
+      *PROGRESS, SORT AND LOAD FROM SCRATCH".
+           SELECT RESTART-FILE
+           ASSIGN TO "P7RESTRT.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS RS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
@@ -42,9 +69,44 @@
            05  SR-ISAM-NUM             PIC XXX.
            05                          PIC X(77).
 
+      *A CONTROL RECORD FILED UNDER RESERVED KEY "000" (NO PRODUCT IS
+      *NUMBERED 000) STAMPS THIS COPY OF VSAM.TXT WITH THE PROGRAM
+      *AND RUN THAT BUILT IT, SO A RECORD IN THE MASTER CAN BE TRACED
+      *BACK TO ITS BUILD WITHOUT CROSS-REFERENCING BUILDSUM.TXT.
+       01  CR-CONTROL-RECORD.
+           05  CR-KEY                  PIC XXX.
+           05  CR-PROGRAM-ID           PIC X(10).
+           05  CR-RUN-DATE             PIC 9(6).
+           05  CR-INPUT-COUNT          PIC 9(5).
+           05  CR-OUTPUT-COUNT         PIC 9(5).
+           05  CR-DUPLICATE-COUNT      PIC 9(5).
+           05                          PIC X(46).
+
        FD  OUTPUT-FILE.
        01  PRINT-RECORD                PIC X(80).
 
+       FD  RUN-MODE-FILE.
+       01  RM-RECORD                   PIC X(4).
+
+      *SHARED CONTROL-TOTAL FEED READ BY BUILDRPT TO GIVE OPERATIONS
+      *ONE COMBINED BUILD-SUMMARY REPORT ACROSS ALL THREE MASTER-BUILD
+      *PROGRAMS.
+       FD  BUILD-SUMMARY-FILE.
+       01  BS-RECORD.
+           05  BS-DATE                 PIC 9(6).
+           05  BS-PROGRAM-ID           PIC X(10).
+           05  BS-INPUT-COUNT          PIC 9(5).
+           05  BS-OUTPUT-COUNT         PIC 9(5).
+           05  BS-DUPLICATE-COUNT      PIC 9(5).
+           05  BS-REJECT-COUNT         PIC 9(5).
+           05                          PIC X(41).
+
+       FD  SORTED-COPY-FILE.
+       01  SC-RECORD                   PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RS-RECORD                   PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
        01  WS-DATE.
@@ -94,21 +156,84 @@
            05  FILLER                  PIC X(5).
            05                          PIC X(4) VALUE "PAGE".
            05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "PROGRAM07".
 
        01  SWITCHES.
            05  IR-SWITCH               PIC XXX VALUE "NO".
            05  SORT-SWITCH             PIC XX.
            05  OR-SWITCH               PIC XXX VALUE "NO".
+           05  RM-FILE-STATUS          PIC XX.
+           05  BS-FILE-STATUS          PIC XX.
+           05  SC-FILE-STATUS          PIC XX.
+           05  RS-FILE-STATUS          PIC XX.
+           05  WS-RUN-MODE             PIC X(4)     VALUE "FULL".
+               88  WS-INCREMENTAL-RUN               VALUE "INCR".
+
+      *RESTART/CHECKPOINT CONTROLS FOR THE INDEXED-FILE LOAD.
+       01  WS-RESTART-COUNT            PIC 9(5) VALUE 0.
+       01  WS-RECORDS-LOADED           PIC 9(5) VALUE 0.
+       01  WS-SKIP-COUNT               PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 25.
+
+      *CONTROL TOTALS SHARED BY THE END-OF-RUN REPORT LINE AND THE
+      *BUILDSUM.TXT FEED READ BY BUILDRPT.
+       01  WS-CONTROL-TOTALS.
+           05  WS-INPUT-COUNT          PIC 9(5)     VALUE 0.
+           05  WS-OUTPUT-COUNT         PIC 9(5)     VALUE 0.
+           05  WS-DUPLICATE-COUNT      PIC 9(5)     VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(5)     VALUE 0.
+           05  WS-UNACCOUNTED-COUNT    PIC S9(5)    VALUE 0.
+
+       01  CT-TOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE "TOTALS -- ".
+           05  FILLER                  PIC X(7)  VALUE "INPUT: ".
+           05  CT-INPUT                PIC ZZZZ9.
+           05  FILLER                  PIC X(11) VALUE " WRITTEN: ".
+           05  CT-OUTPUT               PIC ZZZZ9.
+           05  FILLER                  PIC X(12) VALUE " DUPLICATE: ".
+           05  CT-DUPLICATE            PIC ZZZZ9.
+           05  FILLER                  PIC X(10) VALUE " REJECT: ".
+           05  CT-REJECT               PIC ZZZZ9.
+           05  FILLER                  PIC X(14) VALUE " UNACCOUNTED: ".
+           05  CT-UNACCOUNTED          PIC ZZZZ9.
 
        PROCEDURE DIVISION.
        000-MAINLINE.
            PERFORM 100-INITIALIZE
-           SORT SORT-FILE
-               ASCENDING KEY SR-NUM
-               INPUT PROCEDURE IS 400-INPUT
-               OUTPUT PROCEDURE IS 410-OUTPUT
+           IF WS-INCREMENTAL-RUN
+               PERFORM 500-INCREMENTAL-BUILD
+           ELSE
+               IF WS-RESTART-COUNT > 0
+                   PERFORM 600-RESUME-LOAD
+               ELSE
+                   SORT SORT-FILE
+                       ASCENDING KEY SR-NUM
+                       INPUT PROCEDURE IS 400-INPUT
+                       OUTPUT PROCEDURE IS 410-OUTPUT
+               END-IF
+           END-IF
+           PERFORM 430-CONTROL-TOTALS
+           PERFORM 440-SAVE-BUILD-SUMMARY
+           PERFORM 450-SET-RETURN-CODE
            STOP RUN.
 
+      *A BATCH DRIVER CHAINING THIS BUILD INTO THE TRANSACTION REPORT
+      *NEEDS SOMETHING BESIDES A CLEAN COMPILE TO KNOW THE MASTER IS
+      *USABLE - A ZERO RETURN-CODE MEANS THE LOAD ACTUALLY WROTE
+      *SOMETHING, A NONZERO ONE TELLS THE DRIVER TO STOP THE CHAIN
+      *RATHER THAN LET P7REPORTS.CBL RUN AGAINST A STALE OR EMPTY
+      *MASTER.
+       450-SET-RETURN-CODE.
+           IF WS-OUTPUT-COUNT = 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
        100-INITIALIZE.
            MOVE "NO " TO IR-SWITCH
       *DATE
@@ -116,9 +241,46 @@
            MOVE WS-MO TO HL-MO
            MOVE WS-DAY TO HL-DAY
            MOVE WS-YY TO HL-YY
-           MOVE SPACES TO PRINT-RECORD.
+           MOVE SPACES TO PRINT-RECORD
+           PERFORM 120-GET-RUN-MODE
+           PERFORM 130-GET-RESTART-COUNT.
 
+      *AN OPERATOR-MAINTAINED RUN-MODE FILE PICKS FULL VS. INCREMENTAL
+      *BUILD WITHOUT A RECOMPILE. NO FILE (OR ANYTHING OTHER THAN
+      *"INCR") MEANS A FULL REBUILD, THE SAME AS BEFORE THIS SWITCH
+      *EXISTED.
+       120-GET-RUN-MODE.
+           OPEN INPUT RUN-MODE-FILE
+           IF RM-FILE-STATUS = "00"
+               READ RUN-MODE-FILE INTO WS-RUN-MODE
+                   AT END
+                       MOVE "FULL" TO WS-RUN-MODE
+               END-READ
+               CLOSE RUN-MODE-FILE
+           END-IF.
 
+      *A NONZERO LEFTOVER COUNT MEANS A PRIOR FULL-BUILD LOAD DIDN'T
+      *FINISH - THIS RUN RESUMES THE INDEXED-FILE LOAD FROM P7SRTOUT.TXT
+      *(THE LAST GOOD SORT'S OUTPUT) INSTEAD OF SORTING THE INPUT AGAIN.
+       130-GET-RESTART-COUNT.
+           OPEN INPUT RESTART-FILE
+           IF RS-FILE-STATUS = "00"
+               READ RESTART-FILE INTO RS-RECORD
+                   AT END
+                       MOVE 0 TO RS-RECORD
+               END-READ
+               MOVE RS-RECORD TO WS-RESTART-COUNT
+               CLOSE RESTART-FILE
+           END-IF.
+
+
+      *PRODUCT 000 IS RESERVED FOR THE CONTROL RECORD 420-WRITE-
+      *CONTROL-RECORD FILES UNDER THAT KEY - A GENUINE INPUT RECORD
+      *NUMBERED 000 IS REJECTED HERE RATHER THAN LOADED OVER IT.
+      *A RELEASED RECORD ISN'T COUNTED AS INPUT HERE - IT'S COUNTED
+      *ONCE IN 215-LOAD-RECORD WHEN IT'S ACTUALLY LOADED, SO THE SAME
+      *COUNT COVERS BOTH THE NORMAL SORT/LOAD PATH AND THE RESTART
+      *PATH, WHICH NEVER RUNS THIS PARAGRAPH AT ALL.
        200-PROCESSING.
            MOVE IR-PRO-NUM TO DL-PRO-NUM
            MOVE IR-PRO-DES TO DL-PRO-DES
@@ -128,31 +290,51 @@
            MOVE IR-DIS-PER TO DL-DIS-PER
 
            MOVE INPUT-RECORD TO DR-REC
-           WRITE PRINT-RECORD FROM DR-RECORD AFTER 2
 
-           MOVE DL-DETAIL-LINE TO SORT-RECORD
-           RELEASE SORT-RECORD.
-
-       210-PROCESSING.
-           WRITE SR-SORTED-RECORD
-           MOVE SORT-RECORD TO DR-REC
-
-           IF SORT-SWITCH = "00"
-               MOVE "WRITTEN" TO DR-MESSAGE
+           IF IR-PRO-NUM = ZERO
+               ADD 1 TO WS-INPUT-COUNT
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE "RESERVED" TO DR-MESSAGE
+               WRITE PRINT-RECORD FROM DR-RECORD AFTER 2
            ELSE
-               IF SORT-SWITCH = "22"
-                   MOVE "DUPLICATE" TO DR-MESSAGE
-               ELSE
-                   DISPLAY SORT-SWITCH
-               END-IF
-           END-IF
+               WRITE PRINT-RECORD FROM DR-RECORD AFTER 2
+               MOVE DL-DETAIL-LINE TO SORT-RECORD
+               RELEASE SORT-RECORD
+           END-IF.
 
-           WRITE PRINT-RECORD FROM DR-RECORD AFTER 2
+      *THE INVALID KEY PHRASE (NOT JUST THE FILE STATUS CLAUSE) IS WHAT
+      *KEEPS A DUPLICATE PRODUCT NUMBER FROM ABENDING THE JOB.
+       210-PROCESSING.
+           WRITE SC-RECORD FROM SR-SORTED-RECORD
+           PERFORM 215-LOAD-RECORD
 
            RETURN SORT-FILE INTO SR-SORTED-RECORD
                AT END
                    MOVE "YES" TO OR-SWITCH.
 
+      *LOADS ONE RECORD INTO THE INDEXED FILE AND ADVANCES THE
+      *CHECKPOINT - SHARED BY THE NORMAL SORT/LOAD PATH (210-PROCESSING)
+      *AND THE RESTART PATH (620-RESUME-PROCESSING) SO BOTH LEAVE
+      *IDENTICAL COUNTS AND PRINT LINES BEHIND.
+       215-LOAD-RECORD.
+           ADD 1 TO WS-INPUT-COUNT
+           WRITE SR-SORTED-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   MOVE "DUPLICATE" TO DR-MESSAGE
+               NOT INVALID KEY
+                   ADD 1 TO WS-OUTPUT-COUNT
+                   MOVE "WRITTEN" TO DR-MESSAGE
+           END-WRITE
+
+           PERFORM 630-SAVE-CHECKPOINT
+
+           MOVE SR-SORTED-RECORD TO DR-REC
+
+           COPY FILESTAT REPLACING ==FS-FIELD== BY ==SORT-SWITCH==.
+
+           WRITE PRINT-RECORD FROM DR-RECORD AFTER 2.
+
        400-INPUT.
            OPEN INPUT INPUT-FILE
                 OUTPUT OUTPUT-FILE
@@ -171,6 +353,7 @@
 
        410-OUTPUT.
            OPEN OUTPUT SORTED-FILE
+                       SORTED-COPY-FILE
            MOVE "OUTPUT PROCEDURE" TO HL-HEAD-TITLE
            PERFORM 850-HEADINGS
            MOVE "NO" TO OR-SWITCH
@@ -181,9 +364,27 @@
 
            PERFORM 210-PROCESSING
                UNTIL OR-SWITCH = "YES"
+           PERFORM 420-WRITE-CONTROL-RECORD
+           PERFORM 640-CLEAR-CHECKPOINT
            CLOSE SORTED-FILE
+                 SORTED-COPY-FILE
                  OUTPUT-FILE.
 
+      *STAMPS VSAM.TXT WITH THE PROGRAM-ID, RUN DATE, AND COUNTS FOR
+      *THE BUILD THAT JUST PRODUCED IT.
+       420-WRITE-CONTROL-RECORD.
+           MOVE "000" TO CR-KEY
+           MOVE "PROGRAM07" TO CR-PROGRAM-ID
+           ACCEPT CR-RUN-DATE FROM DATE
+           MOVE WS-INPUT-COUNT TO CR-INPUT-COUNT
+           MOVE WS-OUTPUT-COUNT TO CR-OUTPUT-COUNT
+           MOVE WS-DUPLICATE-COUNT TO CR-DUPLICATE-COUNT
+           MOVE CR-CONTROL-RECORD TO SR-SORTED-RECORD
+           WRITE SR-SORTED-RECORD
+               INVALID KEY
+                   REWRITE SR-SORTED-RECORD
+           END-WRITE.
+
        850-HEADINGS.
            ADD 1 TO PC-PAGE-NUM
            MOVE PC-PAGE-NUM TO HL-PAGE-NUM
@@ -191,3 +392,165 @@
            MOVE SPACES TO PRINT-RECORD
            WRITE PRINT-RECORD
            ADD 5 TO PC-LINES-USED.
+
+      *ONE COMBINED CONTROL-TOTAL LINE FOR WHICHEVER BUILD MODE RAN.
+      *UNACCOUNTED IS WHATEVER'S LEFT OVER AFTER WRITTEN, DUPLICATE,
+      *AND REJECT ARE ALL SUBTRACTED FROM INPUT - IT SHOULD ALWAYS BE
+      *ZERO, AND A NONZERO VALUE MEANS A RECORD WENT IN AND NEVER CAME
+      *OUT ANY OF THE PATHS THIS PROGRAM TRACKS.
+       430-CONTROL-TOTALS.
+           MOVE WS-INPUT-COUNT TO CT-INPUT
+           MOVE WS-OUTPUT-COUNT TO CT-OUTPUT
+           MOVE WS-DUPLICATE-COUNT TO CT-DUPLICATE
+           MOVE WS-REJECT-COUNT TO CT-REJECT
+           COMPUTE WS-UNACCOUNTED-COUNT =
+               WS-INPUT-COUNT - WS-OUTPUT-COUNT
+               - WS-DUPLICATE-COUNT - WS-REJECT-COUNT
+           MOVE WS-UNACCOUNTED-COUNT TO CT-UNACCOUNTED
+           OPEN EXTEND OUTPUT-FILE
+           WRITE PRINT-RECORD FROM CT-TOTAL-LINE AFTER 2
+           CLOSE OUTPUT-FILE.
+
+      *APPENDS THIS RUN'S COUNTS TO THE SHARED BUILDSUM.TXT FEED SO
+      *OPERATIONS HAS ONE PLACE (BUILDRPT'S REPORT) TO CONFIRM ANY OF
+      *THE THREE MASTER-BUILD JOBS SUCCEEDED.
+       440-SAVE-BUILD-SUMMARY.
+           OPEN EXTEND BUILD-SUMMARY-FILE
+           IF BS-FILE-STATUS = "05" OR BS-FILE-STATUS = "35"
+               OPEN OUTPUT BUILD-SUMMARY-FILE
+           END-IF
+           ACCEPT BS-DATE FROM DATE
+           MOVE "PROGRAM07" TO BS-PROGRAM-ID
+           MOVE WS-INPUT-COUNT TO BS-INPUT-COUNT
+           MOVE WS-OUTPUT-COUNT TO BS-OUTPUT-COUNT
+           MOVE WS-DUPLICATE-COUNT TO BS-DUPLICATE-COUNT
+           MOVE WS-REJECT-COUNT TO BS-REJECT-COUNT
+           WRITE BS-RECORD
+           CLOSE BUILD-SUMMARY-FILE.
+
+      *INCREMENTAL MODE APPLIES EACH INPUT RECORD DIRECTLY TO THE
+      *INDEXED MASTER BY KEY INSTEAD OF SORTING AND REBUILDING THE
+      *WHOLE FILE - A SAME-DAY RERUN ONLY HAS TO CARRY THE RECORDS
+      *THAT ACTUALLY CHANGED.
+       500-INCREMENTAL-BUILD.
+           OPEN INPUT INPUT-FILE
+                OUTPUT OUTPUT-FILE
+           OPEN I-O SORTED-FILE
+           MOVE "INPUT PROCEDURE" TO HL-HEAD-TITLE
+           PERFORM 850-HEADINGS
+           PERFORM UNTIL IR-SWITCH = "YES"
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END
+                       MOVE "YES" TO IR-SWITCH
+                   NOT AT END
+                       PERFORM 510-APPLY-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 420-WRITE-CONTROL-RECORD
+           CLOSE INPUT-FILE
+                 SORTED-FILE
+                 OUTPUT-FILE.
+
+       510-APPLY-RECORD.
+           ADD 1 TO WS-INPUT-COUNT
+           MOVE IR-PRO-NUM TO DL-PRO-NUM
+           MOVE IR-PRO-DES TO DL-PRO-DES
+           MOVE IR-PRICE TO DL-PRICE
+           MOVE IR-MIN-ORD TO DL-MIN-ORD
+           MOVE IR-QTY-DIS TO DL-QTY-DIS
+           MOVE IR-DIS-PER TO DL-DIS-PER
+           IF IR-PRO-NUM = ZERO
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE "RESERVED" TO DR-MESSAGE
+           ELSE
+           MOVE DL-DETAIL-LINE TO SR-SORTED-RECORD
+           MOVE IR-PRO-NUM TO SR-ISAM-NUM
+           WRITE SR-SORTED-RECORD
+               INVALID KEY
+                   REWRITE SR-SORTED-RECORD
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   MOVE "UPDATED" TO DR-MESSAGE
+               NOT INVALID KEY
+                   ADD 1 TO WS-OUTPUT-COUNT
+                   MOVE "ADDED" TO DR-MESSAGE
+           END-WRITE
+           END-IF
+           MOVE INPUT-RECORD TO DR-REC
+           WRITE PRINT-RECORD FROM DR-RECORD AFTER 2.
+
+      *RESUMES A FULL BUILD'S INDEXED LOAD FROM THE LAST GOOD SORT'S
+      *OUTPUT (P7SRTOUT.TXT) INSTEAD OF RUNNING THE SORT AGAIN - THE
+      *FIRST WS-RESTART-COUNT RECORDS WERE ALREADY LOADED BEFORE THE
+      *PRIOR RUN STOPPED, SO THEY'RE READ AND DISCARDED, NOT RELOADED.
+       600-RESUME-LOAD.
+           OPEN INPUT SORTED-COPY-FILE
+           OPEN I-O SORTED-FILE
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT PROCEDURE" TO HL-HEAD-TITLE
+           PERFORM 850-HEADINGS
+           MOVE "NO" TO OR-SWITCH
+           MOVE 0 TO WS-SKIP-COUNT
+
+           PERFORM 610-SKIP-LOADED
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR OR-SWITCH = "YES"
+
+      *THE SKIPPED RECORDS WERE ALREADY COUNTED TOWARD THE CHECKPOINT
+      *BY THE RUN THAT WROTE WS-RESTART-COUNT - WS-RECORDS-LOADED HAS
+      *TO PICK UP FROM THERE, NOT FROM ZERO, OR A SECOND CRASH MID-
+      *RESUME WOULD OVERWRITE THE RESTART MARKER WITH A LOW COUNT.
+      *WS-INPUT-COUNT PICKS UP FROM THE SAME MARKER SO THE CONTROL
+      *TOTALS PRINTED AT THE END OF A RESUMED RUN COVER THE SKIPPED
+      *RECORDS TOO, NOT JUST THE ONES LOADED THIS TIME.
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-LOADED
+           MOVE WS-RESTART-COUNT TO WS-INPUT-COUNT
+
+           PERFORM 620-RESUME-PROCESSING
+               UNTIL OR-SWITCH = "YES"
+
+           PERFORM 420-WRITE-CONTROL-RECORD
+           PERFORM 640-CLEAR-CHECKPOINT
+           CLOSE SORTED-COPY-FILE
+                 SORTED-FILE
+                 OUTPUT-FILE.
+
+       610-SKIP-LOADED.
+           READ SORTED-COPY-FILE INTO SR-SORTED-RECORD
+               AT END
+                   MOVE "YES" TO OR-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
+       620-RESUME-PROCESSING.
+           READ SORTED-COPY-FILE INTO SR-SORTED-RECORD
+               AT END
+                   MOVE "YES" TO OR-SWITCH
+               NOT AT END
+                   PERFORM 215-LOAD-RECORD
+           END-READ.
+
+      *CHECKPOINTS EVERY WS-CHECKPOINT-INTERVAL RECORDS RATHER THAN
+      *EVERY ONE, SINCE THE MARKER FILE IS REOPENED OUTPUT TO REWRITE
+      *IT - FREQUENT ENOUGH TO BOUND THE REDO ON A RESTART, RARE ENOUGH
+      *NOT TO SLOW THE LOAD DOWN.
+       630-SAVE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-LOADED
+           DIVIDE WS-RECORDS-LOADED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               OPEN OUTPUT RESTART-FILE
+               MOVE WS-RECORDS-LOADED TO RS-RECORD
+               WRITE RS-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *A CLEAN FINISH (FULL SORT/LOAD OR A COMPLETED RESUME) RESETS THE
+      *CHECKPOINT SO THE NEXT ORDINARY RUN SORTS AND LOADS FROM SCRATCH.
+       640-CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-RECORDS-LOADED
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RS-RECORD
+           WRITE RS-RECORD
+           CLOSE RESTART-FILE.
