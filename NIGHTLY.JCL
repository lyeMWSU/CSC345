@@ -0,0 +1,68 @@
+//NIGHTLY  JOB  (ACCTG),'NIGHTLY MASTER BUILD',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1)
+//*
+//*   NIGHTLY MASTER-FILE BUILD, TRANSACTION REPORTING, AND MASTER
+//*   DUMP CHAIN FOR THE ADVANCE-9 (P7) AND COMMISSION (P8) MASTER
+//*   FILES.  EACH BUILD STEP SETS A RETURN-CODE OF 8 WHEN IT LOADS
+//*   NO RECORDS SO THE REPORT AND DUMP STEPS THAT DEPEND ON A GOOD
+//*   MASTER ARE BYPASSED RATHER THAN RUN AGAINST A STALE OR EMPTY
+//*   FILE.  THE CONTROL-TOTAL STEP AT THE END ALWAYS RUNS SO
+//*   THE NIGHT'S RESULTS - GOOD OR PARTIAL - ARE ALWAYS REPORTED.
+//*
+//*   MODIFICATION HISTORY
+//*     DATE       INIT  DESCRIPTION
+//*     ---------- ----  ---------------------------------------
+//*
+//*-----------------------------------------------------------------
+//* PRODUCT-MASTER (ADVANCE-9 / P7) CHAIN
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=PROGRAM07
+//SORTIN   DD   DSN=MSTRISAM.TXT,DISP=SHR
+//SORTOUT  DD   DSN=VSAM.TXT,DISP=SHR
+//RUNCTL   DD   DSN=RUNMODE.TXT,DISP=SHR
+//BLDSUM   DD   DSN=BUILDSUM.TXT,DISP=SHR
+//SYSPRINT DD   DSN=P7.TXT,DISP=SHR
+//*
+//STEP020  EXEC PGM=P7REPORTS,COND=(0,NE,STEP010)
+//TRANIN   DD   DSN=TRNSISAM.TXT,DISP=SHR
+//MASTIN   DD   DSN=VSAM.TXT,DISP=SHR
+//TAXTAB   DD   DSN=TAXRATE.TXT,DISP=SHR
+//REORDER  DD   DSN=P7REORD.TXT,DISP=SHR
+//AUDITOUT DD   DSN=P7AUDIT.TXT,DISP=SHR
+//BLDSUM   DD   DSN=BUILDSUM.TXT,DISP=SHR
+//SYSPRINT DD   DSN=P7REPORT.TXT,DISP=SHR
+//*
+//STEP030  EXEC PGM=PROG7P2,COND=(0,NE,STEP010)
+//MASTIN   DD   DSN=VSAM.TXT,DISP=SHR
+//SYSPRINT DD   DSN=P7DUMP.TXT,DISP=SHR
+//*
+//*-----------------------------------------------------------------
+//* COMMISSION-MASTER (P8) CHAIN
+//*-----------------------------------------------------------------
+//STEP040  EXEC PGM=PROGRAM08
+//SORTIN   DD   DSN=ADV9BLD2.TXT,DISP=SHR
+//SORTOUT  DD   DSN=P8VSAM.TXT,DISP=SHR
+//RUNCTL   DD   DSN=RUNTYPE.TXT,DISP=SHR
+//INACTOUT DD   DSN=P8INACT.TXT,DISP=SHR
+//BLDSUM   DD   DSN=BUILDSUM.TXT,DISP=SHR
+//SYSPRINT DD   DSN=P8.TXT,DISP=SHR
+//*
+//STEP050  EXEC PGM=P8REPORTS,COND=(0,NE,STEP040)
+//TRANIN   DD   DSN=ADV9TRN2.TXT,DISP=SHR
+//MASTIN   DD   DSN=P8VSAM.TXT,DISP=SHR
+//SYSPRINT DD   DSN=P8REPORTS.TXT,DISP=SHR
+//PAYOUT   DD   DSN=P8PAYOUT.TXT,DISP=SHR
+//AUDITOUT DD   DSN=P8AUDIT.TXT,DISP=SHR
+//BLDSUM   DD   DSN=BUILDSUM.TXT,DISP=SHR
+//*
+//STEP060  EXEC PGM=P8DUMP,COND=(0,NE,STEP040)
+//MASTIN   DD   DSN=P8VSAM.TXT,DISP=SHR
+//SYSPRINT DD   DSN=P8DUMP.TXT,DISP=SHR
+//*
+//*-----------------------------------------------------------------
+//* END-OF-NIGHT CONTROL TOTALS - ALWAYS RUNS, EVEN AFTER A BYPASS
+//*-----------------------------------------------------------------
+//STEP070  EXEC PGM=BUILDRPT
+//BLDSUM   DD   DSN=BUILDSUM.TXT,DISP=SHR
+//SYSPRINT DD   DSN=BUILDRPT.TXT,DISP=SHR
+//
