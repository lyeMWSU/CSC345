@@ -15,6 +15,25 @@
            SELECT      OUTPUT-FILE
       *     ASSIGN TO   DISPLAY.
            ASSIGN TO   "P3.TXT".
+
+           SELECT      LIMIT-FILE
+           ASSIGN TO   "P3LIMIT.TXT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT      HISTORY-FILE
+           ASSIGN TO   "P3HIST.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS HF-FILE-STATUS.
+
+      *EMPLOYEE-CATEGORY MASTER, KEYED BY THE SAME EMPLOYEE NUMBER
+      *(1-4) CARRIED ON EACH INPUT RECORD - MAINTAINED BY OPERATIONS
+      *WITHOUT A RECOMPILE, THE SAME WAY P4.CBL'S LOCATION-FILE KEEPS
+      *ITS HEADER NAMES OUT OF THE PROGRAM.
+           SELECT      EMPLOYEE-FILE
+           ASSIGN TO   "P3EMP.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS EN-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
@@ -22,15 +41,39 @@
 
        FD  OUTPUT-FILE.
        01  PRINT-RECORD                PIC X(80).
+
+       FD  LIMIT-FILE.
+       01  LT-INPUT-REC.
+           05  LT-JOB-NUM              PIC 99.
+           05  LT-THRESHOLD            PIC 999.
+           05                          PIC X(75).
+
+       FD  HISTORY-FILE.
+       01  HF-RECORD.
+           05  HF-DATE                 PIC 9(6).
+           05  HF-JOB-NUM              PIC 99.
+           05  HF-ROW-TOTAL            PIC 9(6).
+           05                          PIC X(68).
+
+       FD  EMPLOYEE-FILE.
+       01  EN-INPUT-REC.
+           05  EN-IN-EMP-NUM           PIC 9.
+           05  EN-IN-NAME              PIC X(16).
+
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  EOD                     PIC XXX.
+           05  HF-FILE-STATUS          PIC XX.
+           05  EN-FILE-STATUS          PIC XX.
 
        01  WS-DATE.
            05  WS-YY                   PIC XX.
            05  WS-MO                   PIC XX.
            05  WS-DAY                  PIC XX.
 
+       01  WS-DATE-NUM REDEFINES WS-DATE
+                                   PIC 9(6).
+
        01  INPUT-RECORD.
            05  IR-JOB-NUM              PIC S99.
                88  IR-VALID-JOB        VALUE 1 THRU 11.
@@ -66,6 +109,18 @@
        01  JT-JOB-TABLE REDEFINES JN-JOB-NAME.
            05  JT-JOB OCCURS 11 TIMES  PIC X(16).
 
+      *LOADED FROM EMPLOYEE-FILE BY 105-LOAD-EMPLOYEES - A MISSING
+      *FILE (OR AN EMPLOYEE NUMBER IT DOESN'T COVER) LEAVES THE ENTRY
+      *AT ITS UNKNOWN-EMPLOYEE DEFAULT RATHER THAN ABENDING THE RUN.
+       01  EN-TABLE.
+           05  EN-ENTRY OCCURS 4 TIMES INDEXED BY EN-NDX.
+               10  EN-CODE             PIC 9      VALUE 0.
+               10  EN-NAME             PIC X(16)  VALUE SPACES.
+
+       01  WS-EMP-COUNT                PIC 9      VALUE 0.
+       01  WS-LOOKUP-EMP-NUM           PIC 9.
+       01  WS-FOUND-EMP-NAME           PIC X(16).
+
       *TABLES...
        01  ST-SUMMARY-TABLE VALUE ZEROS.
            05  ST-JOB-NUM OCCURS 11 TIMES.
@@ -79,6 +134,41 @@
            05  TT-COL-TOT OCCURS 4 TIMES
                                        PIC 9(6).
 
+      *DUPLICATE-SUBMISSION CHECK - ONE FLAG PER (JOB, EMPLOYEE) SLOT
+      *SO THE SAME COMBINATION APPEARING TWICE IN ONE RUN IS CAUGHT.
+       01  DC-DUP-CHECK.
+           05  DC-JOB-NUM OCCURS 11 TIMES.
+               10  DC-SEEN OCCURS 4 TIMES
+                                       PIC X VALUE "N".
+
+      *PER-JOB EXCEPTION THRESHOLD, LOADED FROM LIMIT-FILE AT
+      *100-INITIALIZE. DEFAULTS TO 50 (THE OLD HARDCODED VALUE) FOR
+      *ANY JOB NOT LISTED IN THE FILE.
+       01  LT-LIMIT-TABLE.
+           05  LT-THRESH OCCURS 11 TIMES
+                                       PIC 999 VALUE 50.
+
+      *REJECTION-REASON TALLY FOR THE EXCEPTION SECTION ROLLUP.
+       01  RJ-REJECT-COUNTS.
+           05  RJ-BAD-JOB              PIC 9(4) VALUE 0.
+           05  RJ-BAD-EMP              PIC 9(4) VALUE 0.
+           05  RJ-OVER-THRESHOLD       PIC 9(4) VALUE 0.
+           05  RJ-DUPLICATE            PIC 9(4) VALUE 0.
+
+       01  WS-RUN-DATE                 PIC 9(6).
+
+      *THIS RUN'S PER-JOB TOTALS (SUMMED FRESH, NOT FROM TC-ROW-TOTAL
+      *WHICH ACCUMULATES ACROSS JOBS) AND LAST RUN'S, FOR THE
+      *PRIOR-PERIOD COMPARISON REPORT.
+       01  WS-THIS-PERIOD-TOTALS.
+           05  WS-THIS-JOB-TOTAL OCCURS 11 TIMES
+                                       PIC 9(6) VALUE 0.
+
+       01  WS-PRIOR-PERIOD-TOTALS.
+           05  WS-PRIOR-RUN-DATE       PIC 9(6) VALUE 0.
+           05  WS-PRIOR-JOB-TOTAL OCCURS 11 TIMES
+                                       PIC 9(6) VALUE 0.
+
 
       *OUTPUT LINE...
        01  DL-DETAIL-LINE.
@@ -116,6 +206,8 @@
            05  SL-JOB-NUMBER           PIC XX.
            05  SL-EMPLOYEE-NUMBER      PIC X.
            05  SL-NUMBER-COMPLETED     PIC XXXX.
+           05  FILLER                  PIC X(4).
+           05  SL-DUPLICATE            PIC X(9).
 
 
       *HEADINGS AREA...
@@ -136,20 +228,17 @@
            05                          PIC X(4) VALUE "PAGE".
            05  FILLER                  PIC X.
            05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "P3".
 
        01  HEADING-TWO.
            05                          PIC X(3) VALUE "NO.".
            05  FILLER                  PIC X(4) VALUE SPACES.
            05                          PIC X(9) VALUE "JOB NAMES".
            05  FILLER                  PIC X(13) VALUE SPACES.
-           05                          PIC X(1) VALUE "1".
-           05  FILLER                  PIC X(9) VALUE SPACES.
-           05                          PIC X(1) VALUE "2".
-           05  FILLER                  PIC X(9) VALUE SPACES.
-           05                          PIC X(1) VALUE "3".
-           05  FILLER                  PIC X(9) VALUE SPACES.
-           05                          PIC X(1) VALUE "4".
-           05  FILLER                  PIC X(9) VALUE SPACES.
+           05  HT-EMP-NAME OCCURS 4 TIMES
+                                       PIC X(10).
            05                          PIC X(6) VALUE "TOTALS".
 
        01  HEADING-THREE.
@@ -190,6 +279,36 @@
            05                          PIC X(20) VALUE
                                        "EXCEPTION REPORT".
 
+       01  RT-REJECT-TOTALS-LINE.
+           05                          PIC X(20) VALUE
+                                       "REJECTED - BAD JOB#:".
+           05  RT-BAD-JOB              PIC ZZZ9.
+           05                          PIC X(20) VALUE
+                                       "  BAD EMP#:".
+           05  RT-BAD-EMP              PIC ZZZ9.
+           05                          PIC X(20) VALUE
+                                       "  OVER THRESHOLD:".
+           05  RT-OVER-THRESHOLD       PIC ZZZ9.
+           05                          PIC X(15) VALUE
+                                       "  DUPLICATE:".
+           05  RT-DUPLICATE            PIC ZZZ9.
+
+       01  HL-PRIOR-TITLE.
+           05                          PIC X(30) VALUE
+                                       "PRIOR-PERIOD COMPARISON".
+
+       01  CH-PRIOR-HEADING.
+           05                          PIC X(20) VALUE "JOB NAME".
+           05                          PIC X(14) VALUE "THIS PERIOD".
+           05                          PIC X(14) VALUE "PRIOR PERIOD".
+
+       01  DL-PRIOR-LINE.
+           05  DLP-JOB-NAME            PIC X(16).
+           05                          PIC X(4).
+           05  DLP-THIS-PERIOD         PIC ZZZ,ZZ9.
+           05                          PIC X(4).
+           05  DLP-PRIOR-PERIOD        PIC ZZZ,ZZ9.
+
 
        PROCEDURE DIVISION.
        000-MAINLINE.
@@ -198,6 +317,7 @@
            PERFORM 850-HEADINGS
            PERFORM 240-EXCEPTION-HEADINGS
            PERFORM 200-PROCESSING
+           PERFORM 250-REJECT-TOTALS
            PERFORM 320-SUMMARY-HEADINGS
            PERFORM 300-UNLOAD
                VARYING SS-SUB-JOB
@@ -208,13 +328,17 @@
                FROM 1 BY 1
                UNTIL SS-SUB > 4
            PERFORM 700-TOTALS
+           PERFORM 400-PRIOR-PERIOD-REPORT
+           PERFORM 900-SAVE-JOB-HISTORY
            PERFORM 020-CLOSE.
 
        030-OPEN.
            OPEN INPUT      INPUT-FILE
+                            LIMIT-FILE
                 OUTPUT     OUTPUT-FILE.
        020-CLOSE.
            CLOSE     INPUT-FILE
+                     LIMIT-FILE
                      OUTPUT-FILE
            STOP RUN.
 
@@ -225,10 +349,111 @@
            MOVE    WS-MO TO HL-MO
            MOVE    WS-DAY TO HL-DAY
            MOVE    WS-YY TO HL-YY
+           MOVE    WS-DATE-NUM TO WS-RUN-DATE
 
            INITIALIZE TC-TOTAL-COUNTS
-           INITIALIZE SS-SUBSCRIPTS.
+           INITIALIZE SS-SUBSCRIPTS
+           PERFORM 105-LOAD-EMPLOYEES
+           PERFORM VARYING SS-SUB FROM 1 BY 1 UNTIL SS-SUB > 4
+               MOVE SS-SUB TO WS-LOOKUP-EMP-NUM
+               PERFORM 107-FIND-EMPLOYEE-NAME
+               MOVE WS-FOUND-EMP-NAME TO HT-EMP-NAME(SS-SUB)
+           END-PERFORM
+           PERFORM 110-LOAD-LIMITS
+           PERFORM 130-LOAD-PRIOR-PERIOD.
+
+      *LOADS THE EMPLOYEE-CATEGORY NAMES OFF EMPLOYEE-FILE. A MISSING
+      *FILE LEAVES EN-TABLE EMPTY, THE SAME WAY 115-LOAD-LOCATIONS
+      *TOLERATES A MISSING LOCATION-FILE IN P4.CBL.
+       105-LOAD-EMPLOYEES.
+           OPEN INPUT EMPLOYEE-FILE
+           IF EN-FILE-STATUS = "00"
+               PERFORM UNTIL EN-FILE-STATUS NOT = "00"
+                   READ EMPLOYEE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-EMP-COUNT < 4
+                               ADD 1 TO WS-EMP-COUNT
+                               MOVE EN-INPUT-REC TO
+                                   EN-ENTRY(WS-EMP-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF.
 
+      *LOOKS UP AN EMPLOYEE NUMBER AGAINST THE MASTER LOADED ABOVE,
+      *DEFAULTING TO "UNKNOWN EMPLOYEE" WHEN THE FILE IS MISSING OR
+      *DOESN'T COVER THAT NUMBER.
+       107-FIND-EMPLOYEE-NAME.
+           MOVE "UNKNOWN EMPLOYEE" TO WS-FOUND-EMP-NAME
+           SET EN-NDX TO 1
+           SEARCH EN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN EN-CODE(EN-NDX) = WS-LOOKUP-EMP-NUM
+                   MOVE EN-NAME(EN-NDX) TO WS-FOUND-EMP-NAME
+           END-SEARCH.
+
+      *LOADS PER-JOB EXCEPTION THRESHOLDS FROM LIMIT-FILE, LEAVING
+      *THE DEFAULT OF 50 IN PLACE FOR ANY JOB NUMBER NOT LISTED.
+       110-LOAD-LIMITS.
+           MOVE "NO" TO EOD
+           PERFORM UNTIL EOD = "YES"
+               READ LIMIT-FILE
+                   AT END
+                       MOVE "YES" TO EOD
+                   NOT AT END
+                       IF LT-JOB-NUM > 0 AND LT-JOB-NUM <= 11
+                           MOVE LT-THRESHOLD TO
+                               LT-THRESH(LT-JOB-NUM)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "NO" TO EOD.
+
+      *READS HISTORY-FILE FOR THE MOST RECENT PRIOR RUN'S PER-JOB
+      *TOTALS SO 400-PRIOR-PERIOD-REPORT HAS SOMETHING TO COMPARE
+      *AGAINST. HISTORY-FILE IS APPEND-ORDER, SO EACH TIME A NEWER
+      *DISTINCT DATE IS SEEN THE ACCUMULATOR RESTARTS FOR THAT DATE.
+       130-LOAD-PRIOR-PERIOD.
+           OPEN INPUT HISTORY-FILE
+           IF HF-FILE-STATUS = "00"
+               MOVE "NO " TO EOD
+               PERFORM UNTIL EOD = "YES"
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE "YES" TO EOD
+                       NOT AT END
+                           PERFORM 135-ACCUMULATE-PRIOR-PERIOD
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+           MOVE "NO" TO EOD.
+
+       135-ACCUMULATE-PRIOR-PERIOD.
+           IF HF-DATE <> WS-RUN-DATE
+               IF HF-DATE <> WS-PRIOR-RUN-DATE
+                   MOVE ZEROS TO WS-PRIOR-JOB-TOTAL(1)
+                                 WS-PRIOR-JOB-TOTAL(2)
+                                 WS-PRIOR-JOB-TOTAL(3)
+                                 WS-PRIOR-JOB-TOTAL(4)
+                                 WS-PRIOR-JOB-TOTAL(5)
+                                 WS-PRIOR-JOB-TOTAL(6)
+                                 WS-PRIOR-JOB-TOTAL(7)
+                                 WS-PRIOR-JOB-TOTAL(8)
+                                 WS-PRIOR-JOB-TOTAL(9)
+                                 WS-PRIOR-JOB-TOTAL(10)
+                                 WS-PRIOR-JOB-TOTAL(11)
+                   MOVE HF-DATE TO WS-PRIOR-RUN-DATE
+               END-IF
+               IF HF-JOB-NUM > 0 AND HF-JOB-NUM <= 11
+                   ADD HF-ROW-TOTAL TO
+                       WS-PRIOR-JOB-TOTAL(HF-JOB-NUM)
+               END-IF
+           END-IF.
 
        200-PROCESSING.
            PERFORM UNTIL EOD = "YES"
@@ -248,6 +473,7 @@
                AND IR-VALID-EMP AND IR-EMP-NUM NUMERIC
                AND IR-NUM-COMPLETED > 0
                AND IR-NUM-COMPLETED NUMERIC
+               AND IR-NUM-COMPLETED NOT > LT-THRESH(IR-JOB-NUM)
                    PERFORM 230-VALID
            ELSE
                PERFORM 220-EXCEPTION
@@ -265,18 +491,22 @@
                MOVE SPACES TO SL-JOB-NUMBER
            ELSE
                MOVE ALL "*" TO SL-JOB-NUMBER
+               ADD 1 TO RJ-BAD-JOB
            END-IF
            IF IR-VALID-EMP AND IR-EMP-NUM NUMERIC
                MOVE SPACES TO SL-EMPLOYEE-NUMBER
            ELSE
                MOVE ALL "*" TO SL-EMPLOYEE-NUMBER
+               ADD 1 TO RJ-BAD-EMP
            END-IF
 
            IF IR-NUM-COMPLETED NUMERIC AND IR-NUM-COMPLETED > 0
                MOVE SPACES TO SL-NUMBER-COMPLETED
-               IF IR-NUM-COMPLETED > 50
+               IF IR-VALID-JOB AND IR-JOB-NUM NUMERIC
+                   AND IR-NUM-COMPLETED > LT-THRESH(IR-JOB-NUM)
                    MOVE ALL "*" TO ER-STAR
                    MOVE IR-NUM-COMPLETED TO ER-50
+                   ADD 1 TO RJ-OVER-THRESHOLD
                END-IF
            END-IF.
 
@@ -286,10 +516,36 @@
        230-VALID.
            IF IR-JOB-NUM IS NUMERIC
                AND IR-EMP-NUM IS NUMERIC
-                   ADD IR-NUM-COMPLETED TO
-                   ST-NUM-COMPLETE(IR-JOB-NUM, IR-EMP-NUM)
+                   IF DC-SEEN(IR-JOB-NUM, IR-EMP-NUM) = "Y"
+                       PERFORM 235-DUPLICATE
+                   ELSE
+                       MOVE "Y" TO DC-SEEN(IR-JOB-NUM, IR-EMP-NUM)
+                       ADD IR-NUM-COMPLETED TO
+                           ST-NUM-COMPLETE(IR-JOB-NUM, IR-EMP-NUM)
+                   END-IF
            END-IF.
 
+      *A SECOND INPUT RECORD FOR A (JOB, EMPLOYEE) PAIR ALREADY SEEN
+      *THIS RUN GETS FLAGGED HERE INSTEAD OF BEING FOLDED INTO THE
+      *TOTAL WITH NO TRACE.
+       235-DUPLICATE.
+           INITIALIZE SL-STAR-LINE
+           MOVE SPACES TO ER-STAR
+           MOVE ZEROS TO ER-50
+           MOVE SS-REC-NUM TO ER-NUM
+           MOVE IR-RECORD TO ER-CONTENTS
+           MOVE "DUPLICATE" TO SL-DUPLICATE
+           ADD 1 TO RJ-DUPLICATE
+           WRITE PRINT-RECORD FROM ER-ERROR-REPORT AFTER 2
+           WRITE PRINT-RECORD FROM SL-STAR-LINE AFTER 1.
+
+       250-REJECT-TOTALS.
+           MOVE RJ-BAD-JOB TO RT-BAD-JOB
+           MOVE RJ-BAD-EMP TO RT-BAD-EMP
+           MOVE RJ-OVER-THRESHOLD TO RT-OVER-THRESHOLD
+           MOVE RJ-DUPLICATE TO RT-DUPLICATE
+           WRITE PRINT-RECORD FROM RT-REJECT-TOTALS-LINE AFTER 2.
+
        240-EXCEPTION-HEADINGS.
            WRITE PRINT-RECORD FROM HEADING-TITLE-TWO AFTER 1
            WRITE PRINT-RECORD FROM HEADING-FOUR AFTER 3.
@@ -312,7 +568,9 @@
                TC-ROW-TOTAL.
            MOVE TC-ROW-TOTAL TO DL-ROW-TOTAL
            ADD ST-NUM-COMPLETE(SS-SUB-JOB, SS-SUB-EMP) TO
-               TC-GRAND-TOTAL.
+               TC-GRAND-TOTAL
+           ADD ST-NUM-COMPLETE(SS-SUB-JOB, SS-SUB-EMP) TO
+               WS-THIS-JOB-TOTAL(SS-SUB-JOB).
 
        320-SUMMARY-HEADINGS.
            WRITE PRINT-RECORD FROM HEADING-TITLE AFTER 5
@@ -346,3 +604,34 @@
            MOVE  SPACES TO PRINT-RECORD
            WRITE PRINT-RECORD AFTER 1
            ADD 5 TO PC-LINES-USED.
+
+      *PRINTS THIS RUN'S PER-JOB TOTALS NEXT TO THE MOST RECENT PRIOR
+      *RUN'S, LOADED BY 130-LOAD-PRIOR-PERIOD.
+       400-PRIOR-PERIOD-REPORT.
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD FROM HL-PRIOR-TITLE AFTER 2
+           WRITE PRINT-RECORD FROM CH-PRIOR-HEADING AFTER 1
+           PERFORM VARYING SS-SUB-JOB FROM 1 BY 1
+                   UNTIL SS-SUB-JOB > 11
+               MOVE JT-JOB(SS-SUB-JOB) TO DLP-JOB-NAME
+               MOVE WS-THIS-JOB-TOTAL(SS-SUB-JOB) TO DLP-THIS-PERIOD
+               MOVE WS-PRIOR-JOB-TOTAL(SS-SUB-JOB) TO DLP-PRIOR-PERIOD
+               WRITE PRINT-RECORD FROM DL-PRIOR-LINE AFTER 1
+           END-PERFORM.
+
+      *APPENDS THIS RUN'S PER-JOB TOTALS TO HISTORY-FILE SO THE NEXT
+      *RUN CAN COMPARE AGAINST THEM. OPEN EXTEND CREATES THE FILE THE
+      *FIRST TIME THERE IS NO HISTORY TO EXTEND.
+       900-SAVE-JOB-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF HF-FILE-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           PERFORM VARYING SS-SUB-JOB FROM 1 BY 1
+                   UNTIL SS-SUB-JOB > 11
+               MOVE WS-RUN-DATE TO HF-DATE
+               MOVE SS-SUB-JOB TO HF-JOB-NUM
+               MOVE WS-THIS-JOB-TOTAL(SS-SUB-JOB) TO HF-ROW-TOTAL
+               WRITE HF-RECORD
+           END-PERFORM
+           CLOSE HISTORY-FILE.
