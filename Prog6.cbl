@@ -19,13 +19,40 @@
            SELECT DATA-OUT
                ASSIGN TO "ADV6MSTR.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS SR-ISAM-NUM
                FILE STATUS IS FILE-STATUS.
 
            SELECT PRINT-DATA
                ASSIGN TO DISPLAY.
 
+           SELECT RUN-MODE-FILE
+               ASSIGN TO "RUNMODE.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RM-FILE-STATUS.
+
+           SELECT BUILD-SUMMARY-FILE
+               ASSIGN TO "BUILDSUM.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BS-FILE-STATUS.
+
+      *A DURABLE COPY OF THE SORTED OUTPUT, WRITTEN AS EACH RECORD
+      *COMES OFF THE SORT AND BEFORE IT GOES TO THE INDEXED FILE, SO
+      *A LOAD THAT ABENDS PARTWAY THROUGH CAN BE RESUMED FROM THIS
+      *FILE INSTEAD OF RESORTING THE WHOLE INPUT.
+           SELECT SORTED-COPY-FILE
+               ASSIGN TO "P6SRTOUT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SC-FILE-STATUS.
+
+      *HOW MANY RECORDS THE INDEXED LOAD HAD SUCCESSFULLY WRITTEN AS
+      *OF ITS LAST CHECKPOINT. MISSING OR ZERO MEANS "NO RESTART IN
+      *PROGRESS, SORT AND LOAD FROM SCRATCH".
+           SELECT RESTART-FILE
+               ASSIGN TO "P6RESTRT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RS-FILE-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -45,6 +72,28 @@
        FD  PRINT-DATA.
        01  PRINT-REC                  PIC X(80).
 
+       FD  RUN-MODE-FILE.
+       01  RM-RECORD                  PIC X(4).
+
+      *SHARED CONTROL-TOTAL FEED READ BY BUILDRPT TO GIVE OPERATIONS
+      *ONE COMBINED BUILD-SUMMARY REPORT ACROSS ALL THREE MASTER-BUILD
+      *PROGRAMS.
+       FD  BUILD-SUMMARY-FILE.
+       01  BS-RECORD.
+           05  BS-DATE                 PIC 9(6).
+           05  BS-PROGRAM-ID           PIC X(10).
+           05  BS-INPUT-COUNT          PIC 9(5).
+           05  BS-OUTPUT-COUNT         PIC 9(5).
+           05  BS-DUPLICATE-COUNT      PIC 9(5).
+           05  BS-REJECT-COUNT         PIC 9(5).
+           05                          PIC X(41).
+
+       FD  SORTED-COPY-FILE.
+       01  SC-RECORD                  PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RS-RECORD                  PIC 9(5).
+
 
 
        WORKING-STORAGE SECTION.
@@ -52,6 +101,37 @@
            05 END-OF-FILE              PIC XXX.
            05 FILE-STATUS              PIC XX.
            05 SORT-END-OF-FILE         PIC XXX.
+           05 RM-FILE-STATUS           PIC XX.
+           05 BS-FILE-STATUS           PIC XX.
+           05 SC-FILE-STATUS           PIC XX.
+           05 RS-FILE-STATUS           PIC XX.
+           05 WS-RUN-MODE              PIC X(4)     VALUE "FULL".
+              88 WS-INCREMENTAL-RUN                 VALUE "INCR".
+
+       01  WS-RESTART-CONTROLS.
+           05 WS-RESTART-COUNT         PIC 9(5)     VALUE 0.
+           05 WS-RECORDS-LOADED        PIC 9(5)     VALUE 0.
+           05 WS-SKIP-COUNT            PIC 9(5)     VALUE 0.
+           05 WS-CHECKPOINT-REMAINDER  PIC 9(5)     VALUE 0.
+           05 WS-CHECKPOINT-QUOTIENT   PIC 9(5)     VALUE 0.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(5)     VALUE 25.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-INPUT-COUNT           PIC 9(5)     VALUE 0.
+           05 WS-OUTPUT-COUNT          PIC 9(5)     VALUE 0.
+           05 WS-DUPLICATE-COUNT       PIC 9(5)     VALUE 0.
+           05 WS-UNACCOUNTED-COUNT     PIC S9(5)    VALUE 0.
+
+       01  CT-TOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE "TOTALS -- ".
+           05  FILLER                  PIC X(7)  VALUE "INPUT: ".
+           05  CT-INPUT                PIC ZZZZ9.
+           05  FILLER                  PIC X(11) VALUE " WRITTEN: ".
+           05  CT-OUTPUT               PIC ZZZZ9.
+           05  FILLER                  PIC X(12) VALUE " DUPLICATE: ".
+           05  CT-DUPLICATE            PIC ZZZZ9.
+           05  FILLER                  PIC X(14) VALUE " UNACCOUNTED: ".
+           05  CT-UNACCOUNTED          PIC ZZZZ9.
 
        01  INPUT-REC.
            05 PROD-NUM-IN              PIC 999.
@@ -87,14 +167,55 @@
 
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-           SORT SORT-FILE
-               ON ASCENDING KEY SR-PRO-NUM
-               INPUT PROCEDURE IS 200-PRIOR-TO-RUN
-               OUTPUT PROCEDURE IS 300-AFTER-RUN
+           PERFORM 105-GET-RUN-MODE
+           PERFORM 130-GET-RESTART-COUNT
+           IF WS-INCREMENTAL-RUN
+               PERFORM 250-INCREMENTAL-BUILD
+           ELSE
+               IF WS-RESTART-COUNT > 0
+                   PERFORM 600-RESUME-LOAD
+               ELSE
+                   SORT SORT-FILE
+                       ON ASCENDING KEY SR-PRO-NUM
+                       INPUT PROCEDURE IS 200-PRIOR-TO-RUN
+                       OUTPUT PROCEDURE IS 300-AFTER-RUN
+               END-IF
+           END-IF
+           PERFORM 320-CONTROL-TOTALS
+           PERFORM 330-SAVE-BUILD-SUMMARY
            STOP RUN
 
            .
 
+      *AN OPERATOR-MAINTAINED RUN-MODE FILE PICKS FULL VS. INCREMENTAL
+      *BUILD WITHOUT A RECOMPILE. NO FILE (OR ANYTHING OTHER THAN
+      *"INCR") MEANS A FULL REBUILD, THE SAME AS BEFORE THIS SWITCH
+      *EXISTED.
+       105-GET-RUN-MODE.
+           OPEN INPUT RUN-MODE-FILE
+           IF RM-FILE-STATUS = "00"
+               READ RUN-MODE-FILE INTO WS-RUN-MODE
+                   AT END
+                       MOVE "FULL" TO WS-RUN-MODE
+               END-READ
+               CLOSE RUN-MODE-FILE
+           END-IF.
+
+      *A NONZERO RESTART COUNT MEANS A PRIOR LOAD DIDN'T FINISH - THE
+      *SORTED-COPY-FILE FROM THAT RUN ALREADY HAS THE FULL SORTED
+      *OUTPUT, SO THE LOAD CAN RESUME PAST WHAT WAS ALREADY WRITTEN
+      *INSTEAD OF RESORTING THE ORIGINAL INPUT.
+       130-GET-RESTART-COUNT.
+           OPEN INPUT RESTART-FILE
+           IF RS-FILE-STATUS = "00"
+               READ RESTART-FILE INTO RS-RECORD
+                   AT END
+                       MOVE 0 TO RS-RECORD
+               END-READ
+               MOVE RS-RECORD TO WS-RESTART-COUNT
+               CLOSE RESTART-FILE
+           END-IF.
+
        200-PRIOR-TO-RUN.
 
            OPEN INPUT DATA-IN
@@ -112,6 +233,10 @@
            CLOSE DATA-IN.
 
 
+      *THE RECORD ISN'T COUNTED AS INPUT HERE - IT'S COUNTED ONCE IN
+      *215-AFTER-RUN-LOAD WHEN IT'S ACTUALLY LOADED, SO THE SAME COUNT
+      *COVERS BOTH THE NORMAL SORT/LOAD PATH AND THE RESTART PATH,
+      *WHICH NEVER RUNS THIS PARAGRAPH AT ALL.
        210-PRIOR-TO-RUN-CHANGES.
 
            MOVE PROD-NUM-IN TO PROD-NUM
@@ -132,6 +257,7 @@
        300-AFTER-RUN.
 
            OPEN OUTPUT DATA-OUT
+                       SORTED-COPY-FILE
 
            MOVE "OUTPUT PROCEDURE" TO HL-HEADING
            MOVE SPACES TO PRINT-REC
@@ -139,7 +265,6 @@
            WRITE PRINT-REC FROM HL-HEADING-LINE AFTER 2
            MOVE "NO" TO SORT-END-OF-FILE
 
-      *Crashes at this for some reason
            RETURN SORT-FILE INTO SR-SORTED-REC
                AT END
                    MOVE "YES" TO SORT-END-OF-FILE
@@ -148,28 +273,196 @@
            PERFORM 310-AFTER-RUN-CHANGES
                UNTIL SORT-END-OF-FILE = "YES"
 
+           PERFORM 640-CLEAR-CHECKPOINT
+
            CLOSE DATA-OUT
+                 SORTED-COPY-FILE
                  PRINT-DATA.
 
-
        310-AFTER-RUN-CHANGES.
 
-           WRITE SR-SORTED-REC
+           WRITE SC-RECORD FROM SR-SORTED-REC
 
-           MOVE TEMP-SORT-REC TO DL-RECORD
+           PERFORM 215-AFTER-RUN-LOAD
 
-           IF FILE-STATUS = "00"
-               MOVE "WRITTEN" TO DL-MESSAGE
-           ELSE
-               IF FILE-STATUS = "22"
+           RETURN SORT-FILE INTO SR-SORTED-REC
+               AT END MOVE "YES" TO SORT-END-OF-FILE.
+
+      *THE INVALID KEY PHRASE IS WHAT KEEPS A DUPLICATE PRODUCT NUMBER
+      *FROM ABENDING THE JOB - WITHOUT IT THE RUNTIME TREATS A REJECTED
+      *WRITE ON AN INDEXED FILE AS A FATAL ERROR NO MATTER WHAT
+      *FILE-STATUS COMES BACK AS. SHARED BY THE NORMAL SORT-DRIVEN
+      *LOAD AND THE RESTART/RESUME LOAD SO BOTH LEAVE IDENTICAL
+      *COUNTS AND PRINTED DETAIL LINES.
+       215-AFTER-RUN-LOAD.
+
+           ADD 1 TO WS-INPUT-COUNT
+           WRITE SR-SORTED-REC
+               INVALID KEY
+                   ADD 1 TO WS-DUPLICATE-COUNT
                    MOVE "DUPLICATE" TO DL-MESSAGE
-               ELSE
-                   DISPLAY "FILE STATUS ERROR"
-                   DISPLAY FILE-STATUS
-               END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-OUTPUT-COUNT
+                   MOVE "WRITTEN" TO DL-MESSAGE
+           END-WRITE
+
+           MOVE SR-SORTED-REC TO DL-RECORD
+
+           COPY FILESTAT REPLACING ==FS-FIELD== BY ==FILE-STATUS==.
+
+           PERFORM 630-SAVE-CHECKPOINT
+
+           WRITE PRINT-REC FROM DETAIL-LINE AFTER 2.
+
+      *ONE COMBINED CONTROL-TOTAL LINE FOR WHICHEVER BUILD MODE RAN.
+      *UNACCOUNTED IS WHATEVER'S LEFT OVER AFTER WRITTEN AND DUPLICATE
+      *ARE BOTH SUBTRACTED FROM INPUT - IT SHOULD ALWAYS BE ZERO, AND
+      *A NONZERO VALUE MEANS A RECORD WENT IN AND NEVER CAME OUT
+      *EITHER PATH THIS PROGRAM TRACKS.
+       320-CONTROL-TOTALS.
+           MOVE WS-INPUT-COUNT TO CT-INPUT
+           MOVE WS-OUTPUT-COUNT TO CT-OUTPUT
+           MOVE WS-DUPLICATE-COUNT TO CT-DUPLICATE
+           COMPUTE WS-UNACCOUNTED-COUNT =
+               WS-INPUT-COUNT - WS-OUTPUT-COUNT - WS-DUPLICATE-COUNT
+           MOVE WS-UNACCOUNTED-COUNT TO CT-UNACCOUNTED
+           OPEN EXTEND PRINT-DATA
+           WRITE PRINT-REC FROM CT-TOTAL-LINE AFTER 2
+           CLOSE PRINT-DATA.
+
+      *APPENDS THIS RUN'S COUNTS TO THE SHARED BUILDSUM.TXT FEED SO
+      *OPERATIONS HAS ONE PLACE (BUILDRPT'S REPORT) TO CONFIRM ANY OF
+      *THE THREE MASTER-BUILD JOBS SUCCEEDED.
+       330-SAVE-BUILD-SUMMARY.
+           OPEN EXTEND BUILD-SUMMARY-FILE
+           IF BS-FILE-STATUS = "05" OR BS-FILE-STATUS = "35"
+               OPEN OUTPUT BUILD-SUMMARY-FILE
            END-IF
+           ACCEPT BS-DATE FROM DATE
+           MOVE "PROG6" TO BS-PROGRAM-ID
+           MOVE WS-INPUT-COUNT TO BS-INPUT-COUNT
+           MOVE WS-OUTPUT-COUNT TO BS-OUTPUT-COUNT
+           MOVE WS-DUPLICATE-COUNT TO BS-DUPLICATE-COUNT
+           MOVE ZEROS TO BS-REJECT-COUNT
+           WRITE BS-RECORD
+           CLOSE BUILD-SUMMARY-FILE.
+
+      *INCREMENTAL MODE APPLIES EACH INPUT RECORD DIRECTLY TO THE
+      *INDEXED MASTER BY KEY INSTEAD OF SORTING AND REBUILDING THE
+      *WHOLE FILE - A SAME-DAY RERUN ONLY HAS TO CARRY THE RECORDS
+      *THAT ACTUALLY CHANGED.
+       250-INCREMENTAL-BUILD.
+           OPEN INPUT DATA-IN
+                OUTPUT PRINT-DATA
+           OPEN I-O DATA-OUT
+           MOVE "NO" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "YES"
+               READ DATA-IN INTO INPUT-REC
+                   AT END
+                       MOVE "YES" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM 260-APPLY-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE DATA-IN
+                 DATA-OUT
+                 PRINT-DATA.
 
-           WRITE PRINT-REC FROM DETAIL-LINE AFTER 2
+       260-APPLY-RECORD.
+           ADD 1 TO WS-INPUT-COUNT
+           MOVE PROD-NUM-IN TO PROD-NUM
+           MOVE PROD-DESCR-IN TO PROD-DESCR
+           MOVE UNIT-PRICE-IN TO UNIT-PRICE
+           MOVE MIN-ORDER-IN TO MIN-ORDER
+           MOVE QTY-DISC-IN TO QTY-DISC
+           MOVE DISC-PERCENT-IN TO DISC-PERCENT
+           MOVE ZEROS TO TOTAL-SOLD
+           MOVE SORT-WORK TO SR-SORTED-REC
+           MOVE PROD-NUM-IN TO SR-ISAM-NUM
+           WRITE SR-SORTED-REC
+               INVALID KEY
+                   REWRITE SR-SORTED-REC
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   MOVE "UPDATED" TO DL-MESSAGE
+               NOT INVALID KEY
+                   ADD 1 TO WS-OUTPUT-COUNT
+                   MOVE "ADDED" TO DL-MESSAGE
+           END-WRITE
+           MOVE SORT-WORK TO DL-RECORD
+           WRITE PRINT-REC FROM DETAIL-LINE AFTER 2.
 
-           RETURN SORT-FILE INTO SR-SORTED-REC
-               AT END MOVE "YES" TO SORT-END-OF-FILE.
+      *RESUMES A LOAD THAT DIDN'T FINISH LAST TIME, USING LAST TIME'S
+      *SORTED-COPY-FILE INSTEAD OF RESORTING MSTRISAM.TXT FROM
+      *SCRATCH. THE FIRST WS-RESTART-COUNT RECORDS ARE SKIPPED SINCE
+      *THEY WERE ALREADY LOADED BEFORE THE INTERRUPTION.
+       600-RESUME-LOAD.
+           OPEN INPUT SORTED-COPY-FILE
+           OPEN I-O DATA-OUT
+           OPEN OUTPUT PRINT-DATA
+
+           MOVE "OUTPUT PROCEDURE" TO HL-HEADING
+           MOVE SPACES TO PRINT-REC
+           WRITE PRINT-REC AFTER PAGE
+           WRITE PRINT-REC FROM HL-HEADING-LINE AFTER 2
+
+           MOVE "NO" TO SORT-END-OF-FILE
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM 610-SKIP-LOADED
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR SORT-END-OF-FILE = "YES"
+
+      *THE SKIPPED RECORDS WERE ALREADY COUNTED TOWARD THE CHECKPOINT
+      *BY THE RUN THAT WROTE WS-RESTART-COUNT - WS-RECORDS-LOADED HAS
+      *TO PICK UP FROM THERE, NOT FROM ZERO, OR A SECOND CRASH MID-
+      *RESUME WOULD OVERWRITE THE RESTART MARKER WITH A LOW COUNT.
+      *WS-INPUT-COUNT PICKS UP FROM THE SAME MARKER SO THE CONTROL
+      *TOTALS PRINTED AT THE END OF A RESUMED RUN COVER THE SKIPPED
+      *RECORDS TOO, NOT JUST THE ONES LOADED THIS TIME.
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-LOADED
+           MOVE WS-RESTART-COUNT TO WS-INPUT-COUNT
+
+           PERFORM 620-RESUME-PROCESSING
+               UNTIL SORT-END-OF-FILE = "YES"
+
+           PERFORM 640-CLEAR-CHECKPOINT
+
+           CLOSE SORTED-COPY-FILE
+                 DATA-OUT
+                 PRINT-DATA.
+
+       610-SKIP-LOADED.
+           READ SORTED-COPY-FILE INTO SR-SORTED-REC
+               AT END
+                   MOVE "YES" TO SORT-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
+       620-RESUME-PROCESSING.
+           READ SORTED-COPY-FILE INTO SR-SORTED-REC
+               AT END
+                   MOVE "YES" TO SORT-END-OF-FILE
+               NOT AT END
+                   PERFORM 215-AFTER-RUN-LOAD
+           END-READ.
+
+      *CHECKPOINTING IS THROTTLED SO THE TINY RESTART MARKER FILE
+      *ISN'T REOPENED FOR EVERY SINGLE RECORD.
+       630-SAVE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-LOADED
+           DIVIDE WS-RECORDS-LOADED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               OPEN OUTPUT RESTART-FILE
+               MOVE WS-RECORDS-LOADED TO RS-RECORD
+               WRITE RS-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       640-CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-RECORDS-LOADED
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RS-RECORD
+           WRITE RS-RECORD
+           CLOSE RESTART-FILE.
