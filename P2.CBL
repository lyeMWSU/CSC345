@@ -18,9 +18,21 @@
                ASSIGN "TABLE1.TXT"
                ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT EXCUSE-CODE-FILE
+               ASSIGN "EXCUSECD.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT HISTORY-FILE
+               ASSIGN "EXCUSHST.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS HF-FILE-STATUS.
+
            SELECT PRINT-FILE
                ASSIGN TO "DATA.TXT".
 
+           SELECT REJECT-FILE
+               ASSIGN TO "EXCUSREJ.TXT".
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,13 +40,32 @@
        FD  INPUT-FILE.
        01  INPUT-REC                   PIC X(80).
 
+       FD  EXCUSE-CODE-FILE.
+       01  ECF-RECORD                  PIC X(80).
+
+       FD  HISTORY-FILE.
+       01  HF-RECORD.
+           05  HF-DATE                 PIC 9(6).
+           05  HF-CODE                 PIC 99.
+           05  HF-COUNT                PIC 9(4).
+           05                          PIC X(68).
+
        FD  PRINT-FILE.
        01  PRINT-REC                   PIC X(80).
 
+       FD  REJECT-FILE.
+       01  RJ-RECORD.
+           05  RJ-RECORD-NUM           PIC Z9.
+           05                          PIC XX.
+           05  RJ-INPUT-REC            PIC X(16).
+           05                          PIC XX.
+           05  RJ-REASON               PIC X(30).
+
        WORKING-STORAGE SECTION.
 
        01  SWITCHES.
            05  END-OF-DATA             PIC XXX.
+           05  HF-FILE-STATUS          PIC XX.
 
        01  PC-PAGE-CONTROLS.
            05  PC-PAGE-NUM             PIC S99 VALUE 00.
@@ -46,6 +77,26 @@
            05  WS-MM                   PIC 99.
            05  WS-DD                   PIC 99.
 
+       01  WS-RUN-DATE                 PIC 9(6).
+
+      *MONTH-OVER-MONTH TREND TRACKING - LOADED FROM HISTORY-FILE.
+      *SLOT 1 IS THIS RUN, SLOTS 2 THRU 4 ARE THE LAST 3 PRIOR RUNS,
+      *MOST RECENT FIRST.
+       01  WS-TREND-PERIODS.
+           05  WS-TREND-PERIOD OCCURS 4 TIMES.
+               10  WS-TREND-DATE       PIC 9(6) VALUE 0.
+               10  WS-TREND-COUNT OCCURS 50 TIMES
+                                       PIC 9(4) VALUE 0.
+
+       01  WS-PRIOR-DATES-FOUND.
+           05  WS-PRIOR-DATE OCCURS 10 TIMES
+                                       PIC 9(6) VALUE 0.
+           05  WS-PRIOR-DATE-COUNT    PIC 99 VALUE 0.
+
+       01  WS-TREND-SUBS.
+           05  WS-TP-SUB               PIC 9.
+           05  WS-PD-SUB               PIC 99.
+
        01  SS-SUBSCRIPS.
            05  SUB                     PIC S99.
 
@@ -54,24 +105,35 @@
            05  TC-TOTALS        PIC 9999.
            05  TL-HIGHEST        PIC 99.
 
-       01  ET-EXCUSES.
-           05                          PIC X(15) VALUE "COMPUTER CRASH".
-           05                          PIC X(15) VALUE "DRAKE SAID NO".
-           05                          PIC X(15) VALUE "I DIED".
-           05                          PIC X(15) VALUE "GOD SAID STOP".
-           05                          PIC X(15) VALUE "CAT PEED ON IT".
-           05                          PIC X(15) VALUE "NOYNAERT CRIES".
-           05                          PIC X(15) VALUE "TRUMP".
-           05                          PIC X(15) VALUE "WATCHING MOVIE".
-           05                          PIC X(15) VALUE "I AM SAD".
-           05                          PIC X(15) VALUE "RUSSIANS".
-
-       01  ET-EXCUSE-TABLE REDEFINES ET-EXCUSES.
-           05  ET-EXCUSE OCCURS 10     PIC X(15).
+      *A TIMES-USED VALUE THIS HIGH ON ONE RECORD IS ALMOST CERTAINLY
+      *A DATA-ENTRY ERROR, NOT A REAL EXCUSE COUNT.
+       01  WS-MAX-NUM-COUNT            PIC 99 VALUE 50.
+
+       01  WS-PERCENT-CALC.
+           05  WS-PERCENT-OF-TOTAL     PIC 999V9.
+
+      *EXCUSE CODE TABLE - LOADED AT RUN TIME FROM EXCUSE-CODE-FILE
+      *SO NEW EXCUSE CODES CAN BE ADDED WITHOUT A RECOMPILE.
+       01  ET-MAX-EXCUSES              PIC 99 VALUE 50.
+
+       01  ET-EXCUSE-TABLE.
+           05  ET-EXCUSE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY ET-NDX.
+               10  ET-CODE             PIC 99.
+               10  ET-EXCUSE           PIC X(15).
+
+       01  ET-EXCUSE-COUNT             PIC 99 VALUE 0.
+
+       01  ECF-INPUT-REC.
+           05  ECF-CODE                PIC 99.
+           05  ECF-EXCUSE              PIC X(15).
+
+       01  WS-EXCUSE-CHECK.
+           05  WS-EXCUSE-FOUND         PIC X.
+               88  EXCUSE-NUM-VALID    VALUE "Y".
 
        01  IR-INPUT-REC.
            05  IR-EXCUSE-NUM           PIC 99.
-               88  IR-VALID            VALUE 1 THRU 10.
            05                          PIC XXX.
            05  IR-NUM-COUNT            PIC S99.
            05                          PIC X(9).
@@ -81,7 +143,7 @@
            05  SR-NUM-USING            PIC XX.
 
        01  SR-SUMMARY-REPORT.
-           05  SR-TABLE OCCURS 10      PIC 9(4) VALUE 0.
+           05  SR-TABLE OCCURS 50      PIC 9(4) VALUE 0.
 
        01  HL-HEADING-LINE.
            05                          PIC X(20).
@@ -91,7 +153,10 @@
                10  HL-YY               PIC 99.
            05                          PIC X(26).
            05  HL-PAGE                 PIC Z9.
-           05                          PIC X(20).
+           05                          PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "PRG02".
+           05                          PIC X(2).
 
        01  DL-DETAIL-LINE.
            05                          PIC X(30).
@@ -107,7 +172,10 @@
            05  DL-EXCUSE-NAME-X        PIC X(15).
            05                          PIC XX.
            05  DLT-NUM-USING           PIC ZZZ9-.
-           05                          PIC X(27).
+           05                          PIC X(3).
+           05  DLT-PERCENT             PIC ZZ9.9.
+           05                          PIC X(1) VALUE "%".
+           05                          PIC X(22).
 
 
 
@@ -139,12 +207,36 @@
            05  TL-HIGHEST-TOTAL-N      PIC X(14) VALUE "HIGHEST:".
            05  TL-HIGHEST-TOTAL        PIC Z9.
 
+       01  HL-TREND-TITLE.
+           05                          PIC X(30).
+           05                          PIC X(26) VALUE
+                                       "EXCUSE TREND - LAST 3 RUNS".
+
+       01  CH-TREND-HEADING.
+           05                          PIC X(20) VALUE "EXCUSE".
+           05                          PIC X(10) VALUE "THIS RUN".
+           05                          PIC X(10) VALUE "PRIOR 1".
+           05                          PIC X(10) VALUE "PRIOR 2".
+           05                          PIC X(10) VALUE "PRIOR 3".
+
+       01  DL-TREND-LINE.
+           05  DLT-EXCUSE-NAME         PIC X(20).
+           05  DLT-THIS-RUN            PIC ZZZZ9.
+           05                          PIC X(5).
+           05  DLT-PRIOR-1             PIC ZZZZ9.
+           05                          PIC X(5).
+           05  DLT-PRIOR-2             PIC ZZZZ9.
+           05                          PIC X(5).
+           05  DLT-PRIOR-3             PIC ZZZZ9.
+
        PROCEDURE DIVISION.
 
        000-MAINLINE.
       *INITIALIZATION SECTION
            OPEN INPUT INPUT-FILE
+                     EXCUSE-CODE-FILE
                OUTPUT PRINT-FILE
+                      REJECT-FILE
            PERFORM 100-INITIALIZE
            PERFORM 850-HEADINGS
       *PROCESSING SECTION
@@ -160,10 +252,13 @@
            PERFORM 300-SUMMARY
                VARYING SUB
                FROM 1 BY 1
-               UNTIL SUB > 10
+               UNTIL SUB > ET-EXCUSE-COUNT
            PERFORM 700-TOTALS
+           PERFORM 400-TREND-REPORT
+           PERFORM 900-SAVE-HISTORY
       *TERMINATION SECTION
-           CLOSE INPUT-FILE PRINT-FILE
+           CLOSE INPUT-FILE EXCUSE-CODE-FILE PRINT-FILE
+                 REJECT-FILE
            STOP RUN.
       *
 
@@ -174,17 +269,100 @@
            MOVE WS-MM TO HL-MM
            MOVE WS-DD TO HL-DD
            MOVE WS-YY TO HL-YY
+           COMPUTE WS-RUN-DATE = WS-YY * 10000 + WS-MM * 100 + WS-DD
       *INITIALIZE
            INITIALIZE TC-TOTAL-CALCS
-           MOVE SPACES TO PRINT-REC.
+           MOVE SPACES TO PRINT-REC
+           PERFORM 120-LOAD-EXCUSES
+           PERFORM 130-LOAD-HISTORY.
+
+      *LOADS THE VALID-EXCUSE-CODE TABLE FROM EXCUSE-CODE-FILE SO
+      *ADDING AN EXCUSE IS A DATA CHANGE, NOT A RECOMPILE.
+       120-LOAD-EXCUSES.
+           MOVE "NO " TO END-OF-DATA
+           PERFORM UNTIL END-OF-DATA = "YES"
+               READ EXCUSE-CODE-FILE INTO ECF-INPUT-REC
+                   AT END
+                       MOVE "YES" TO END-OF-DATA
+                   NOT AT END
+                       IF ET-EXCUSE-COUNT < ET-MAX-EXCUSES
+                           ADD 1 TO ET-EXCUSE-COUNT
+                           MOVE ECF-CODE TO
+                               ET-CODE(ET-EXCUSE-COUNT)
+                           MOVE ECF-EXCUSE TO
+                               ET-EXCUSE(ET-EXCUSE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "NO " TO END-OF-DATA.
+
+      *READS PRIOR RUNS' TOTALS OUT OF HISTORY-FILE SO THIS RUN CAN BE
+      *TRENDED AGAINST THE LAST 3. THE FILE WON'T EXIST ON THE VERY
+      *FIRST RUN, SO A MISSING-FILE STATUS JUST LEAVES THE TABLE EMPTY.
+      *HISTORY-FILE IS APPEND-ORDER, SO THE LAST 3 DISTINCT DATES SEEN
+      *WHILE SCANNING ARE ALWAYS THE 3 MOST RECENT PRIOR RUNS.
+       130-LOAD-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           IF HF-FILE-STATUS = "00"
+               MOVE "NO " TO END-OF-DATA
+               PERFORM UNTIL END-OF-DATA = "YES"
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE "YES" TO END-OF-DATA
+                       NOT AT END
+                           PERFORM 135-ACCUMULATE-HISTORY
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+           MOVE "NO " TO END-OF-DATA.
+
+       135-ACCUMULATE-HISTORY.
+           IF HF-DATE <> WS-RUN-DATE
+               PERFORM 136-FIND-PRIOR-DATE
+               IF HF-CODE > 0 AND HF-CODE <= 50
+                   ADD HF-COUNT TO
+                       WS-TREND-COUNT(WS-TP-SUB + 1, HF-CODE)
+               END-IF
+           END-IF.
+
+      *FINDS (OR ADDS) HF-DATE'S SLOT AMONG THE LAST 3 PRIOR DATES AND
+      *LEAVES ITS PERIOD NUMBER (1-3) IN WS-TP-SUB. A 4TH DISTINCT
+      *DATE BUMPS THE OLDEST OF THE 3 OUT OF THE WINDOW.
+       136-FIND-PRIOR-DATE.
+           MOVE 0 TO WS-TP-SUB
+           PERFORM VARYING WS-PD-SUB FROM 1 BY 1
+                   UNTIL WS-PD-SUB > WS-PRIOR-DATE-COUNT
+               IF WS-PRIOR-DATE(WS-PD-SUB) = HF-DATE
+                   MOVE WS-PD-SUB TO WS-TP-SUB
+               END-IF
+           END-PERFORM
+           IF WS-TP-SUB = 0
+               IF WS-PRIOR-DATE-COUNT >= 3
+                   MOVE WS-PRIOR-DATE(2) TO WS-PRIOR-DATE(1)
+                   MOVE WS-PRIOR-DATE(3) TO WS-PRIOR-DATE(2)
+                   MOVE WS-TREND-PERIOD(3) TO WS-TREND-PERIOD(2)
+                   MOVE WS-TREND-PERIOD(4) TO WS-TREND-PERIOD(3)
+                   MOVE HF-DATE TO WS-PRIOR-DATE(3)
+                   INITIALIZE WS-TREND-PERIOD(4)
+                   MOVE 3 TO WS-TP-SUB
+               ELSE
+                   ADD 1 TO WS-PRIOR-DATE-COUNT
+                   MOVE HF-DATE TO WS-PRIOR-DATE(WS-PRIOR-DATE-COUNT)
+                   MOVE WS-PRIOR-DATE-COUNT TO WS-TP-SUB
+               END-IF
+               MOVE HF-DATE TO WS-TREND-DATE(WS-TP-SUB + 1)
+           END-IF.
 
        200-PROCESSING.
            INSPECT IR-NUM-COUNT CONVERTING SPACES TO ZEROS
            INITIALIZE DL-DETAIL-LINE
            ADD 1 TO TC-RECORD-NUM
+           PERFORM 205-CHECK-EXCUSE
 
-           IF IR-VALID AND IR-EXCUSE-NUM NUMERIC
-                   AND IR-NUM-COUNT NUMERIC
+           IF EXCUSE-NUM-VALID AND IR-NUM-COUNT NUMERIC
+                   AND IR-NUM-COUNT > 0
+                   AND IR-NUM-COUNT <= WS-MAX-NUM-COUNT
                PERFORM 220-VALID
            ELSE
                PERFORM 210-INVALID
@@ -195,16 +373,32 @@
                PERFORM 850-HEADINGS
            END-IF.
 
+      *LOOKS UP IR-EXCUSE-NUM AGAINST THE EXCUSE CODES LOADED AT
+      *START OF RUN INSTEAD OF A COMPILED-IN RANGE.
+       205-CHECK-EXCUSE.
+           MOVE "N" TO WS-EXCUSE-FOUND
+           IF IR-EXCUSE-NUM NUMERIC
+               SET ET-NDX TO 1
+               SEARCH ET-EXCUSE-ENTRY
+                   AT END
+                       MOVE "N" TO WS-EXCUSE-FOUND
+                   WHEN ET-CODE(ET-NDX) = IR-EXCUSE-NUM
+                       MOVE "Y" TO WS-EXCUSE-FOUND
+               END-SEARCH
+           END-IF.
+
        210-INVALID.
            MOVE TC-RECORD-NUM TO DL-RECORD-NUM
            MOVE IR-INPUT-REC TO DL-INPUT-REC
       *STAR LINE
-           IF NOT IR-VALID OR IR-EXCUSE-NUM NOT NUMERIC
+           IF NOT EXCUSE-NUM-VALID
                MOVE ALL "*" TO SR-EXCUSE-NUMBER
            ELSE
                MOVE SPACES TO SR-EXCUSE-NUMBER
            END-IF
            IF IR-NUM-COUNT NOT NUMERIC
+                   OR IR-NUM-COUNT <= 0
+                   OR IR-NUM-COUNT > WS-MAX-NUM-COUNT
                MOVE ALL "*" TO SR-NUM-USING
            ELSE
                MOVE SPACES TO SR-NUM-USING
@@ -216,16 +410,40 @@
                AFTER 2
            WRITE PRINT-REC FROM SL-STAR-LINE
                AFTER 1
-           ADD 3 TO PC-LINES-USED.
+           ADD 3 TO PC-LINES-USED
+      *REJECT FILE - RECORD NUMBER, RAW RECORD, AND WHY IT FAILED
+           MOVE TC-RECORD-NUM TO RJ-RECORD-NUM
+           MOVE IR-INPUT-REC TO RJ-INPUT-REC
+           IF NOT EXCUSE-NUM-VALID
+               MOVE "INVALID EXCUSE CODE" TO RJ-REASON
+           ELSE
+               IF IR-NUM-COUNT NOT NUMERIC
+                   MOVE "NON-NUMERIC TIMES-USED" TO RJ-REASON
+               ELSE
+                   MOVE "TIMES-USED OUT OF RANGE" TO RJ-REASON
+               END-IF
+           END-IF
+           WRITE RJ-RECORD.
 
+      *SR-TABLE IS INDEXED BY TABLE SLOT (THE SAME POSITION SUMMARY,
+      *TREND, AND HISTORY PROCESSING WALK IT BY, VIA SUB), NOT BY THE
+      *EXCUSE CODE'S OWN VALUE - ET-NDX ALREADY HOLDS THAT SLOT FROM
+      *THE SEARCH IN 205-CHECK-EXCUSE.
        220-VALID.
-           ADD IR-NUM-COUNT TO SR-TABLE(IR-EXCUSE-NUM)
+           SET SUB TO ET-NDX
+           ADD IR-NUM-COUNT TO SR-TABLE(SUB)
            ADD IR-NUM-COUNT TO TC-TOTALS.
 
        300-SUMMARY.
            MOVE SUB TO DL-RECORD-NUM-X
            MOVE ET-EXCUSE(SUB) TO DL-EXCUSE-NAME-X
            MOVE SR-TABLE(SUB) TO DLT-NUM-USING
+           MOVE ZEROS TO WS-PERCENT-OF-TOTAL
+           IF TC-TOTALS > 0
+               COMPUTE WS-PERCENT-OF-TOTAL ROUNDED =
+                   SR-TABLE(SUB) / TC-TOTALS * 100
+           END-IF
+           MOVE WS-PERCENT-OF-TOTAL TO DLT-PERCENT
            WRITE PRINT-REC FROM DL-DETAIL-LINE-X
                AFTER 1
            ADD 1 TO PC-LINES-USED
@@ -241,6 +459,61 @@
            MOVE SPACES TO PRINT-REC
            WRITE PRINT-REC FROM TL-TOTAL-LINE AFTER 2.
 
+      *PRINTS THIS RUN'S EXCUSE COUNTS ALONGSIDE THE LAST 3 PRIOR
+      *RUNS LOADED BY 130-LOAD-HISTORY. WS-TREND-COUNT IS KEYED BY
+      *EXCUSE CODE VALUE (THE SAME KEY 135-ACCUMULATE-HISTORY AND
+      *900-SAVE-HISTORY USE), NOT BY ET-EXCUSE-TABLE SLOT POSITION,
+      *SO THE TREND STAYS RIGHT NO MATTER HOW THE TABLE IS ORDERED.
+       400-TREND-REPORT.
+           MOVE WS-RUN-DATE TO WS-TREND-DATE(1)
+           PERFORM VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > ET-EXCUSE-COUNT
+               IF ET-CODE(SUB) > 0 AND ET-CODE(SUB) <= 50
+                   MOVE SR-TABLE(SUB) TO
+                       WS-TREND-COUNT(1, ET-CODE(SUB))
+               END-IF
+           END-PERFORM
+
+           IF PC-LINES-USED > PC-LINES-PER-PAGE
+               MOVE ZEROS TO PC-LINES-USED
+               PERFORM 850-HEADINGS
+           END-IF
+           WRITE PRINT-REC FROM HL-TREND-TITLE AFTER 2
+           WRITE PRINT-REC FROM CH-TREND-HEADING AFTER 1
+           ADD 3 TO PC-LINES-USED
+
+           PERFORM VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > ET-EXCUSE-COUNT
+               MOVE ET-EXCUSE(SUB) TO DLT-EXCUSE-NAME
+               MOVE ZEROS TO DLT-THIS-RUN DLT-PRIOR-1
+                             DLT-PRIOR-2 DLT-PRIOR-3
+               IF ET-CODE(SUB) > 0 AND ET-CODE(SUB) <= 50
+                   MOVE WS-TREND-COUNT(1, ET-CODE(SUB)) TO DLT-THIS-RUN
+                   MOVE WS-TREND-COUNT(2, ET-CODE(SUB)) TO DLT-PRIOR-1
+                   MOVE WS-TREND-COUNT(3, ET-CODE(SUB)) TO DLT-PRIOR-2
+                   MOVE WS-TREND-COUNT(4, ET-CODE(SUB)) TO DLT-PRIOR-3
+               END-IF
+               WRITE PRINT-REC FROM DL-TREND-LINE AFTER 1
+               ADD 1 TO PC-LINES-USED
+           END-PERFORM.
+
+      *APPENDS ONE HISTORY RECORD PER EXCUSE CODE FOR THIS RUN SO THE
+      *NEXT RUN CAN TREND AGAINST IT. OPEN EXTEND CREATES THE FILE
+      *THE FIRST TIME THERE IS NO HISTORY TO EXTEND.
+       900-SAVE-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF HF-FILE-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           PERFORM VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > ET-EXCUSE-COUNT
+               MOVE WS-RUN-DATE TO HF-DATE
+               MOVE ET-CODE(SUB) TO HF-CODE
+               MOVE SR-TABLE(SUB) TO HF-COUNT
+               WRITE HF-RECORD
+           END-PERFORM
+           CLOSE HISTORY-FILE.
+
        800-SUMMARY-HEADING.
            PERFORM 850-HEADINGS
            WRITE PRINT-REC FROM HL-HEADING-LINE-X AFTER 1
