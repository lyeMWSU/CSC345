@@ -1,7 +1,7 @@
       ******************************************************************
       * Author:    LISA YE
       * Date:
-      * Purpose:
+      * Purpose:   PROGRAM 07 DUMP - READABLE PRODUCT-MASTER LISTING
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG7P2.
@@ -11,8 +11,8 @@
            SELECT INPUT-FILE
                ASSIGN TO "VSAM.TXT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS PRINT-REC.
+               RECORD KEY IS MR-PRO-NUM
+               ACCESS MODE IS SEQUENTIAL.
 
            SELECT OUTPUT-FILE
       *         ASSIGN TO DISPLAY
@@ -21,43 +21,129 @@
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-REC               PIC X(80).
+       01  MASTER-REC.
+           05  MR-PRO-NUM              PIC 999.
+           05  MR-PRO-DES              PIC X(27).
+           05  MR-PRICE                PIC 999V99.
+           05  MR-MIN-ORD              PIC 999.
+           05  MR-QTY-DIS              PIC 999.
+           05  MR-DIS-PER              PIC V999.
+           05  MR-TOTAL                PIC 9(7).
+           05  FILLER                  PIC X(29).
 
        FD  OUTPUT-FILE.
-       01  PRINT-REC               PIC X(80).
+       01  PRINT-REC                   PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  SWITCHES.
-           05 EOD                  PIC XXX.
+           05  EOD                     PIC XXX.
 
-       01  INPUT-RECORD.
-           05 RECORD-IN            PIC X(80).
+       01  WS-DATE.
+           05  WS-YY                   PIC XX.
+           05  WS-MO                   PIC XX.
+           05  WS-DAY                  PIC XX.
 
+      *OUTPUT...
        01  DL-DETAIL-LINE.
-           05 RECORD-OUT           PIC X(80).
+           05  DL-PRO-NUM              PIC ZZ9.
+           05  FILLER                  PIC X(3).
+           05  DL-PRO-DES              PIC X(27).
+           05  FILLER                  PIC X(2).
+           05  DL-PRICE                PIC ZZ9.99.
+           05  FILLER                  PIC X(3).
+           05  DL-MIN-ORD              PIC ZZ9.
+           05  FILLER                  PIC X(3).
+           05  DL-QTY-DIS              PIC ZZ9.
+           05  FILLER                  PIC X(3).
+           05  DL-DIS-PER              PIC .999.
+           05  FILLER                  PIC X(3).
+           05  DL-TOTAL                PIC ZZZZZZ9.
+
+      *HEADING AREAS...
+       01  PC-PAGE-CONTROLS.
+           05  PC-PAGE-NUM             PIC S99  VALUE 0.
+           05  PC-LINES-USED           PIC S99  VALUE 0.
+           05  PC-LINES-PER-PAGE       PIC S99  VALUE 27.
+
+       01  HL-HEADING-LINE.
+           05  HL-DATE.
+               10 HL-MO                PIC XX/.
+               10 HL-DAY               PIC XX/.
+               10 HL-YY                PIC XX.
+           05  FILLER                  PIC X(3).
+           05  HL-HEAD-TITLE           PIC X(20) VALUE
+               "PRODUCT MASTER LIST".
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PAGE".
+           05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "PROG7P2".
+
+       01  HEADING-TWO.
+           05  FILLER                  PIC X(3).
+           05  FILLER                  PIC X(7)  VALUE "PRO.#".
+           05  FILLER                  PIC X(29) VALUE "DESCRIPTION".
+           05  FILLER                  PIC X(9)  VALUE "PRICE".
+           05  FILLER                  PIC X(8)  VALUE "MIN.ORD".
+           05  FILLER                  PIC X(8)  VALUE "QTY.DIS".
+           05  FILLER                  PIC X(8)  VALUE "DIS.%".
+           05  FILLER                  PIC X(8)  VALUE "TOTAL".
 
        PROCEDURE DIVISION.
 
        000-MAIN-MODULE.
-           OPEN INPUT  INPUT-FILE
+           OPEN INPUT INPUT-FILE
                 OUTPUT OUTPUT-FILE
 
            MOVE "NO" TO EOD
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-MO TO HL-MO
+           MOVE WS-DAY TO HL-DAY
+           MOVE WS-YY TO HL-YY
+
+           PERFORM 850-HEADINGS
 
            PERFORM UNTIL EOD = "YES"
-           READ INPUT-FILE INTO INPUT-RECORD
-               AT END
-                   MOVE "YES" TO EOD
-               NOT AT END
-                   PERFORM 200-PROCESSING
-           END-READ
+               READ INPUT-FILE
+                   AT END
+                       MOVE "YES" TO EOD
+                   NOT AT END
+                       PERFORM 200-PROCESSING
+               END-READ
            END-PERFORM
 
            CLOSE INPUT-FILE
                  OUTPUT-FILE
+
            STOP RUN.
 
+      *PRODUCT 000 IS PROGRAM07'S CONTROL RECORD, NOT A REAL PRODUCT -
+      *SKIPPED HERE SO IT DOESN'T PRINT AS A GARBLED DETAIL LINE.
        200-PROCESSING.
-           MOVE INPUT-REC TO DL-DETAIL-LINE
+           IF MR-PRO-NUM NOT = ZERO
+               MOVE MR-PRO-NUM TO DL-PRO-NUM
+               MOVE MR-PRO-DES TO DL-PRO-DES
+               MOVE MR-PRICE TO DL-PRICE
+               MOVE MR-MIN-ORD TO DL-MIN-ORD
+               MOVE MR-QTY-DIS TO DL-QTY-DIS
+               MOVE MR-DIS-PER TO DL-DIS-PER
+               MOVE MR-TOTAL TO DL-TOTAL
+
+               WRITE PRINT-REC FROM DL-DETAIL-LINE AFTER 1
+               ADD 1 TO PC-LINES-USED
+
+               IF PC-LINES-USED > PC-LINES-PER-PAGE
+                   PERFORM 850-HEADINGS
+               END-IF
+           END-IF.
 
-           WRITE PRINT-REC FROM DL-DETAIL-LINE.
+       850-HEADINGS.
+           ADD 1 TO PC-PAGE-NUM
+           MOVE PC-PAGE-NUM TO HL-PAGE-NUM
+           WRITE PRINT-REC FROM HL-HEADING-LINE AFTER PAGE
+           WRITE PRINT-REC FROM HEADING-TWO AFTER 1
+           MOVE SPACES TO PRINT-REC
+           WRITE PRINT-REC
+           MOVE 0 TO PC-LINES-USED
+           ADD 4 TO PC-LINES-USED.
