@@ -16,6 +16,22 @@
            SELECT      OUTPUT-FILE
       *     ASSIGN TO   DISPLAY.
            ASSIGN TO   "P4.TXT".
+
+           SELECT      LOCATION-FILE
+           ASSIGN TO   "P4LOC.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS LC-FILE-STATUS.
+
+           SELECT      LIMIT-FILE
+           ASSIGN TO   "P4LIMIT.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS LT-FILE-STATUS.
+
+           SELECT      P3-HISTORY-FILE
+           ASSIGN TO   "P3HIST.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS P3HF-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
@@ -23,15 +39,40 @@
 
        FD  OUTPUT-FILE.
        01  PRINT-RECORD                PIC X(80).
+
+       FD  LOCATION-FILE.
+       01  LC-INPUT-REC                PIC X(38).
+
+       FD  LIMIT-FILE.
+       01  LT-INPUT-REC.
+           05  LT-LOC                  PIC XX.
+           05  LT-THRESHOLD            PIC 999.
+           05                          PIC X(75).
+
+       FD  P3-HISTORY-FILE.
+       01  P3HF-RECORD.
+           05  P3HF-DATE               PIC 9(6).
+           05  P3HF-JOB-NUM            PIC 99.
+           05  P3HF-ROW-TOTAL          PIC 9(6).
+           05                          PIC X(68).
+
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  EOD                     PIC XXX.
+           05  LC-FILE-STATUS          PIC XX.
+           05  LT-FILE-STATUS          PIC XX.
+           05  P3HF-FILE-STATUS        PIC XX.
 
        01  WS-DATE.
            05  WS-YY                   PIC XX.
            05  WS-MO                   PIC XX.
            05  WS-DAY                  PIC XX.
 
+       01  WS-DATE-NUM REDEFINES WS-DATE
+                                   PIC 9(6).
+
+       01  WS-RUN-DATE                 PIC 9(6).
+
        01  INPUT-RECORD.
            05  IR-JOB                  PIC XX.
            05  IR-EMP                  PIC X.
@@ -74,6 +115,18 @@
        01  TT-TOTAL-TABLE.
            05  TT-COL-TOTALS OCCURS 4  PIC 9(6).
 
+       01  LT-LOC-THRESH-TABLE.
+           05  LT-LOC-THRESH OCCURS 11 TIMES
+                                       PIC 999 VALUE 50.
+
+       01  WS-LOCATION-SWITCHES.
+           05  WS-LOCATION-FOUND       PIC X VALUE "N".
+               88  LOCATION-VALID             VALUE "Y".
+
+       01  WS-LOC-COUNT                PIC 99 VALUE 0.
+
+       01  WS-P3-GRAND-TOTAL           PIC S9(8) VALUE 0.
+
        01  ST-SUMMARY-TABLE VALUE ZEROS.
            05  ST-JOB-NUM OCCURS 11 TIMES.
                10  ST-EMP-NUM OCCURS 4 TIMES.
@@ -104,6 +157,8 @@
            05  ER-CONTENTS             PIC X(16).
            05  FILLER                  PIC X(5).
            05  ER-50                   PIC 999.
+           05  FILLER                  PIC X(3).
+           05  ER-MESSAGE               PIC X(17) VALUE SPACES.
 
        01  CT-COLUMN-TOTAL.
            05  FILLER                  PIC X(17).
@@ -127,6 +182,24 @@
            05  TL-NUM-COMPLETE OCCURS 4 TIMES
                                        PIC ZZZ,ZZZBB-.
 
+       01  AL-AVERAGE-LINE.
+           05                          PIC X(22) VALUE
+                                       "AVERAGE PER LOCATION:".
+           05  FILLER                  PIC X(3).
+           05  AL-AVERAGE              PIC ZZZ,ZZ9.
+
+       01  RC-RECONCILE-LINE.
+           05                          PIC X(17) VALUE
+                                       "P3/P4 RECONCILE:".
+           05  FILLER                  PIC X(3).
+           05                          PIC X(9) VALUE "P3 TOTAL=".
+           05  RC-P3-TOTAL             PIC ZZ,ZZZ,ZZ9-.
+           05  FILLER                  PIC X(3).
+           05                          PIC X(9) VALUE "P4 TOTAL=".
+           05  RC-P4-TOTAL             PIC ZZ,ZZZ,ZZ9-.
+           05  FILLER                  PIC X(3).
+           05  RC-RESULT               PIC X(8).
+
       *HEADING AREAS...
        01  PC-PAGE-CONTROLS.
            05  PC-PAGE-NUM             PIC S99  VALUE 0.
@@ -144,6 +217,9 @@
            05                          PIC X(4) VALUE "PAGE".
            05  FILLER                  PIC X.
            05  HL-PAGE-NUM             PIC Z9.
+           05  FILLER                  PIC X(5).
+           05                          PIC X(4) VALUE "PGM:".
+           05  HL-PROGRAM-ID           PIC X(9) VALUE "P4".
 
        01  HEADING-TWO.
            05                          PIC X(3) VALUE "NO.".
@@ -215,6 +291,7 @@
                FROM 1 BY 1
                UNTIL COM-NDX > 4
            PERFORM 700-TOTALS
+           PERFORM 720-RECONCILE-P3
            PERFORM 020-CLOSE.
 
 
@@ -233,11 +310,57 @@
            MOVE    WS-MO TO HL-MO
            MOVE    WS-DAY TO HL-DAY
            MOVE    WS-YY TO HL-YY
+           MOVE    WS-DATE-NUM TO WS-RUN-DATE
 
            INITIALIZE TC-TOTAL-COUNTS
            INITIALIZE SL-STAR-LINE
            MOVE SPACES TO ER-STAR
-           MOVE ZEROS TO ER-50.
+           MOVE ZEROS TO ER-50
+           PERFORM 115-LOAD-LOCATIONS
+           PERFORM 120-LOAD-LOC-LIMITS.
+
+       115-LOAD-LOCATIONS.
+           OPEN INPUT LOCATION-FILE
+           IF LC-FILE-STATUS = "00"
+               INITIALIZE TT-TABLE
+               MOVE 0 TO WS-LOC-COUNT
+               PERFORM UNTIL LC-FILE-STATUS NOT = "00"
+                   READ LOCATION-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-LOC-COUNT < 11
+                               ADD 1 TO WS-LOC-COUNT
+                               MOVE LC-INPUT-REC TO
+                                   TT-ITEM (WS-LOC-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOCATION-FILE
+           END-IF.
+
+       120-LOAD-LOC-LIMITS.
+           OPEN INPUT LIMIT-FILE
+           IF LT-FILE-STATUS = "00"
+               PERFORM UNTIL LT-FILE-STATUS NOT = "00"
+                   READ LIMIT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 125-APPLY-LOC-LIMIT
+                   END-READ
+               END-PERFORM
+               CLOSE LIMIT-FILE
+           END-IF.
+
+       125-APPLY-LOC-LIMIT.
+           SET ITEM-NDX TO 1
+           SEARCH TT-ITEM
+               AT END
+                   CONTINUE
+               WHEN LT-LOC = TT-JOB (ITEM-NDX)
+                   MOVE LT-THRESHOLD TO LT-LOC-THRESH (ITEM-NDX)
+           END-SEARCH.
 
 
        200-PROCESSING.
@@ -252,27 +375,53 @@
 
        210-PROCESSING.
 
-           IF IR-NUM-COMPLETED > 0 AND IR-NUM-COMPLETED NUMERIC
-               IF IR-NUM-COMPLETED > 50
+           PERFORM 215-CHECK-LOCATION
+
+           IF NOT LOCATION-VALID
+               PERFORM 225-UNKNOWN-LOCATION
+           ELSE
+               IF IR-NUM-COMPLETED > 0 AND IR-NUM-COMPLETED NUMERIC
+                   IF IR-NUM-COMPLETED > LT-LOC-THRESH (ITEM-NDX)
+                       MOVE IR-REC-NUM TO ER-NUM
+                       MOVE IR-RECORD TO ER-CONTENTS
+                       MOVE IR-NUM-COMPLETED TO ER-50
+                       MOVE ALL "*" TO SL-50
+                   END-IF
+                   PERFORM 240-TABLE
+               ELSE
+                   MOVE ALL "*" TO SL-NUMBER-COMPLETED
                    MOVE IR-REC-NUM TO ER-NUM
                    MOVE IR-RECORD TO ER-CONTENTS
-                   MOVE IR-NUM-COMPLETED TO ER-50
-                   MOVE ALL "*" TO SL-50
-               END-IF
-               PERFORM 240-TABLE
-           ELSE
-               MOVE ALL "*" TO SL-NUMBER-COMPLETED
-               MOVE IR-REC-NUM TO ER-NUM
-               MOVE IR-RECORD TO ER-CONTENTS
 
-               WRITE PRINT-RECORD FROM ER-EXCEPTION-REPORT AFTER 2
-               WRITE PRINT-RECORD FROM SL-STAR-LINE AFTER 1
+                   WRITE PRINT-RECORD FROM ER-EXCEPTION-REPORT AFTER 2
+                   WRITE PRINT-RECORD FROM SL-STAR-LINE AFTER 1
+               END-IF
            END-IF
       *TOTALS
            IF PC-LINES-USED > PC-LINES-PER-PAGE
                MOVE ZEROS TO PC-LINES-USED
            END-IF.
 
+       215-CHECK-LOCATION.
+           MOVE "N" TO WS-LOCATION-FOUND
+           SET ITEM-NDX TO 1
+           SEARCH TT-ITEM
+               AT END
+                   MOVE "N" TO WS-LOCATION-FOUND
+               WHEN IR-JOB = TT-JOB (ITEM-NDX)
+                   MOVE "Y" TO WS-LOCATION-FOUND
+           END-SEARCH.
+
+       225-UNKNOWN-LOCATION.
+           MOVE IR-REC-NUM TO ER-NUM
+           MOVE IR-RECORD TO ER-CONTENTS
+           MOVE "UNKNOWN LOCATION" TO ER-MESSAGE
+           MOVE ALL "*" TO SL-JOB
+
+           WRITE PRINT-RECORD FROM ER-EXCEPTION-REPORT AFTER 2
+           WRITE PRINT-RECORD FROM SL-STAR-LINE AFTER 1
+           MOVE SPACES TO ER-MESSAGE.
+
        220-EXCEPTION.
 
            MOVE IR-RECORD TO ER-CONTENTS
@@ -304,20 +453,13 @@
            PERFORM 240-TABLE.
 
        240-TABLE.
-           SET ITEM-NDX TO 1
-           SEARCH TT-ITEM
+           SET COM-NDX TO 1
+           SEARCH TT-NUM-COMPLETED
                AT END
-                   MOVE ALL "*" TO SL-JOB
-               WHEN IR-JOB = TT-JOB (ITEM-NDX)
-                   SET COM-NDX TO 1
-                   SEARCH TT-NUM-COMPLETED
-                       AT END
-                           MOVE ALL "*" TO SL-EMPLOYEE-TITLE
-                       WHEN IR-EMP =
-                               TT-EMP-TYPE (ITEM-NDX, COM-NDX)
-                           ADD IR-NUM-COMPLETED TO
-                               TT-NUM-COM (ITEM-NDX, COM-NDX)
-                   END-SEARCH
+                   MOVE ALL "*" TO SL-EMPLOYEE-TITLE
+               WHEN IR-EMP = TT-EMP-TYPE (ITEM-NDX, COM-NDX)
+                   ADD IR-NUM-COMPLETED TO
+                       TT-NUM-COM (ITEM-NDX, COM-NDX)
            END-SEARCH.
 
        250-EXCEPTION-HEADINGS.
@@ -357,7 +499,35 @@
            WRITE PRINT-RECORD FROM CT-COLUMN-TOTAL AFTER 2
            ADD 1 TO PC-LINES-USED
            MOVE SPACES TO PRINT-RECORD
-           WRITE PRINT-RECORD FROM TL-TOTALS-LINE AFTER 2.
+           WRITE PRINT-RECORD FROM TL-TOTALS-LINE AFTER 2
+           COMPUTE AL-AVERAGE = TC-GRAND-TOTAL / 11
+           WRITE PRINT-RECORD FROM AL-AVERAGE-LINE AFTER 2.
+
+       720-RECONCILE-P3.
+           MOVE 0 TO WS-P3-GRAND-TOTAL
+           OPEN INPUT P3-HISTORY-FILE
+           IF P3HF-FILE-STATUS = "00"
+               PERFORM UNTIL P3HF-FILE-STATUS NOT = "00"
+                   READ P3-HISTORY-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF P3HF-DATE = WS-RUN-DATE
+                               ADD P3HF-ROW-TOTAL TO
+                                   WS-P3-GRAND-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE P3-HISTORY-FILE
+               MOVE WS-P3-GRAND-TOTAL TO RC-P3-TOTAL
+               MOVE TC-GRAND-TOTAL TO RC-P4-TOTAL
+               IF WS-P3-GRAND-TOTAL = TC-GRAND-TOTAL
+                   MOVE "MATCH" TO RC-RESULT
+               ELSE
+                   MOVE "MISMATCH" TO RC-RESULT
+               END-IF
+               WRITE PRINT-RECORD FROM RC-RECONCILE-LINE AFTER 2
+           END-IF.
 
 
        710-COL-TOTALS.
